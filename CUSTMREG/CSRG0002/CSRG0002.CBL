@@ -22,13 +22,46 @@
       *                                                                *
       *----------------------------------------------------------------*
       *    FILES.......:  DDNAME          LRECL       INCLUDE/BOOK     *
-      *                   FILE0003        00222       CSTMRG01         *
-      *                   FILEERR2        00015       CSTMRG01         *
+      *                   FILE0003        00296       CSTMRG01         *
+      *                   FILE0004        00296       CSTMRG01         *
+      *                   FILEERR2        00068       CSRGERR1         *
+      *                   CKPT0002        00041       NONE             *
       *----------------------------------------------------------------*
       *    TABLE DB2...:  TB_CUSTOMER                 BTB_CUSTOMER     *
-      *                                                                *
+      *                   TB_STATE_REF                BTB_STATE_REF    *
+      *----------------------------------------------------------------*
+      *    MODIFICATION HISTORY.......:                                *
+      *    09/08/2026 RMM - STATE/COUNTRY/CEP ARE NOW VALIDATED AGAINST*
+      *                     TB_STATE_REF AND THE CEP MASK BEFORE THE   *
+      *                     INSERT, THE SAME WAY CSRG0003 VALIDATES ITS*
+      *                     UPDATE STREAM - BAD ROWS ARE REJECTED TO   *
+      *                     FILEERR2 RATHER THAN INSERTED UNCHECKED.   *
+      *    08/08/2026 RMM - REGISTRIES ALREADY ON TB_CUSTOMER ARE NOW  *
+      *                     ROUTED TO FILE0004 FOR CSRG0003 TO UPDATE, *
+      *                     RATHER THAN REJECTED TO FILEERR2.          *
+      *    08/08/2026 RMM - ADDED PERIODIC COMMIT AND CHECKPOINT/      *
+      *                     RESTART VIA CKPT0002 FOR LARGE FILES.      *
+      *    08/08/2026 RMM - NEW ROWS ARE INSERTED WITH STATUS = 'A' TO *
+      *                     SUPPORT THE CSRG0004 SOFT-DELETE FLAG.     *
+      *    08/08/2026 RMM - RECORD LAYOUT GREW TO LRECL=287 TO CARRY   *
+      *                     EMAIL/PHONE THROUGH TO TB_CUSTOMER.        *
+      *    08/08/2026 RMM - RECORD LAYOUT GREW TO LRECL=296 TO CARRY   *
+      *                     CEP THROUGH TO TB_CUSTOMER.                *
+      *    08/08/2026 RMM - VALIDATES THE CSRGTRLR TRAILER RECORD      *
+      *                     CSRG0001 NOW WRITES AS THE LAST RECORD ON  *
+      *                     FILE0003 AGAINST ITS OWN DETAIL-RECORD     *
+      *                     COUNT, TO CATCH A TRUNCATED FILE.          *
+      *    08/08/2026 RMM - ALSO CONFIRMS THE FILE0003 TRAILER CARRIES *
+      *                     THE SAME CSRGPARM-BATCH-RUN-ID THIS RUN    *
+      *                     WAS GIVEN, SO A MIS-PAIRED PARM CARD       *
+      *                     ACROSS THE CHAIN CANNOT MIX TWO RUNS.      *
+      *    09/08/2026 RMM - CSRGPARM-TEST-MODE SIMULATES THE INSERT    *
+      *                     AND SKIPS THE COMMIT SO A DRY RUN CAN      *
+      *                     REPORT WHAT WOULD HAVE HAPPENED WITHOUT    *
+      *                     CHANGING TB_CUSTOMER.                      *
+      *    09/08/2026 RMM - CALLS METRPGM AT FINALIZE TO PERSIST THE   *
+      *                     RUN'S ELAPSED TIME AND RECORD VOLUMES.     *
       *----------------------------------------------------------------*
-      *                                                                *
       *================================================================*
       *           E N V I R O N M E N T      D I V I S I O N           *
       *================================================================*
@@ -45,11 +78,21 @@
             ACCESS MODE  IS     SEQUENTIAL
             FILE STATUS  IS     WRK-FS-FILE0003.
 
+           SELECT FILE0004      ASSIGN TO UTS-S-FILE0004
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-FILE0004.
+
            SELECT FILEERR2      ASSIGN TO UTS-S-FILEERR2
             ORGANIZATION IS     SEQUENTIAL
             ACCESS MODE  IS     SEQUENTIAL
             FILE STATUS  IS     WRK-FS-FILEERR2.
 
+           SELECT CKPT0002      ASSIGN TO UTS-S-CKPT0002
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-CKPT0002.
+
       *================================================================*
       *                  D A T A      D I V I S I O N                  *
       *================================================================*
@@ -60,13 +103,25 @@
            RECORDING MODE IS F
            LABEL RECORD   IS STANDARD
            BLOCK CONTAINS 00 RECORDS.
-       01 FD-REG-FILE0003   PIC X(222).
+       01 FD-REG-FILE0003   PIC X(296).
+
+       FD FILE0004
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-FILE0004   PIC X(296).
 
        FD FILEERR2
            RECORDING MODE IS F
            LABEL RECORD   IS STANDARD
            BLOCK CONTAINS 00 RECORDS.
-       01 FD-REG-FILEERR2   PIC X(15).
+       01 FD-REG-FILEERR2   PIC X(68).
+
+       FD CKPT0002
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-CKPT0002   PIC X(41).
 
       *-----------------------------------------------------------------*
       *                  WORKING-STORAGE SECTION                        *
@@ -75,10 +130,52 @@
 
        77 WRK-FILE0003-REGS-COUNTER              PIC 9(04) VALUE ZEROS .
        77 WRK-INSERTED-REGS-COUNTER              PIC 9(04) VALUE ZEROS .
+       77 WRK-ROUTED-TO-UPDT-COUNTER             PIC 9(04) VALUE ZEROS .
        77 WRK-FILEERR2-REGS-COUNTER              PIC 9(04) VALUE ZEROS .
 
        77 WRK-FILE0003-EOF                       PIC X(03) VALUE SPACES.
 
+      *DATA FOR PERIODIC COMMIT AND CHECKPOINT/RESTART:
+       77 WRK-COMMIT-COUNTER                     PIC 9(05) VALUE ZEROS.
+
+      *SWITCH SET BY 2250-VALIDATE-INSERT-FIELDS:
+       01 WRK-INSERT-VALID-SW                    PIC X(01) VALUE 'Y'.
+          88 WRK-INSERT-DATA-IS-VALID                  VALUE 'Y'.
+          88 WRK-INSERT-DATA-IS-INVALID                VALUE 'N'.
+
+      *SCRATCH AREA FOR VALIDATING THE INCOMING CEP, MASK 99999-999:
+       01 WRK-CEP-VALIDATE.
+          03 WRK-CEP-PREFIX                      PIC 9(05).
+          03 WRK-CEP-SEP                         PIC X(01).
+          03 WRK-CEP-SUFFIX                      PIC 9(03).
+
+      *COUNTS RETURNED BY THE TB_STATE_REF REFERENCE-TABLE LOOKUPS:
+       01 WRK-STATE-REF-COUNT                    PIC 9(04) VALUE ZEROS.
+       01 WRK-COUNTRY-REF-COUNT                  PIC 9(04) VALUE ZEROS.
+
+      *RUNTIME PARAMETER CARD:
+       COPY 'CSRGPARM'.
+
+       01 WRK-RESTART-SW                         PIC X(01) VALUE 'N'.
+          88 WRK-IS-RESTART-RUN                        VALUE 'Y'.
+
+      *SET WHILE 1070-SKIP-TO-CHECKPOINT IS REPLAYING RECORDS THAT
+      *WERE ALREADY COUNTED BY THE PRIOR RUN, SO THE READ DRIVER
+      *DOES NOT RECOUNT THEM AGAINST THE COUNTER 1060-CHECK-FOR-
+      *RESTART ALREADY RESTORED FROM THE CHECKPOINT RECORD.
+       01 WRK-SKIP-COUNT-SW                      PIC X(01) VALUE 'N'.
+          88 WRK-IS-SKIP-COUNTING                      VALUE 'Y'.
+
+       01 WRK-CHECKPOINT-KEY                     PIC X(15)
+                                                  VALUE LOW-VALUES.
+
+       01 WRK-CHECKPOINT-REG.
+          03 CKPT-BATCH-RUN-ID                   PIC X(14).
+          03 CKPT-LAST-CPF                       PIC X(15).
+          03 CKPT-FILE0003-COUNT                 PIC 9(04).
+          03 CKPT-INSERTED-COUNT                 PIC 9(04).
+          03 CKPT-ROUTED-COUNT                   PIC 9(04).
+
       *DATA FOR ERROR LOG:
        01 WRK-ERROR-LOG.
           03 WRK-PROGRAM                         PIC X(08) VALUE
@@ -94,13 +191,26 @@
 
        01 WRK-FILE-STATUS.
           03 WRK-FS-FILE0003                     PIC 9(02) VALUE ZEROS .
+          03 WRK-FS-FILE0004                     PIC 9(02) VALUE ZEROS .
           03 WRK-FS-FILEERR2                     PIC 9(02) VALUE ZEROS .
+          03 WRK-FS-CKPT0002                     PIC 9(02) VALUE ZEROS .
 
        01 WRK-FILE0003-REG.
           COPY 'CSTMRG01'.
 
-       01 WRK-FILEERR2-REG.
-          COPY 'CSTMRG01'.
+      *CONTROL-TOTAL TRAILER CSRG0001 WRITES AS THE LAST RECORD ON
+      *FILE0003:
+       01 WRK-FILE0003-TRAILER REDEFINES WRK-FILE0003-REG.
+          COPY 'CSRGTRLR'.
+
+      *SWITCH SET BY 2100-READ-FILE0003 WHEN THE RECORD JUST READ IS
+      *THE TRAILER RATHER THAN A DETAIL RECORD:
+       01 WRK-FILE0003-TRLR-SW                   PIC X(01) VALUE 'N'.
+          88 WRK-FILE0003-REC-IS-TRAILER               VALUE 'Y'.
+
+      *ONE-LINE-PER-REJECT OUTPUT RECORD FOR FILEERR2:
+       01 WRK-FILEERR2-OUT.
+          COPY 'CSRGERR1'.
 
       *WORKING DATA FOR THE SYSTEM DATE AND TIME.
        01 WRK-SYSTEM-DATE.
@@ -128,6 +238,49 @@
           03 FILLER                              PIC X(01) VALUE ':'.
           03 SECOND-FORMATTED                    PIC 9(02) VALUE ZEROS .
 
+      *DATE/TIME STAMPED ON EACH FILEERR2 LINE AS IT IS WRITTEN, KEPT
+      *SEPARATE FROM WRK-DATE-FORMATTED/WRK-TIME-FORMATTED SO THE
+      *RUN-LEVEL DISPLAY STILL SHOWS WHEN THE JOB STARTED:
+       01 WRK-ERRLINE-DATE-FORMATTED.
+          03 ERL-DD-FORMATTED                    PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 ERL-MM-FORMATTED                    PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 ERL-YYYY-FORMATTED                  PIC 9(04) VALUE ZEROS .
+
+       01 WRK-ERRLINE-TIME-FORMATTED.
+          03 ERL-HOUR-FORMATTED                  PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 ERL-MINUTE-FORMATTED                PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 ERL-SECOND-FORMATTED                PIC 9(02) VALUE ZEROS .
+
+      *CAPTURES THE CURRENT DATE/TIME FOR THE BATCH-WINDOW METRIC
+      *WHEN THE RUN IS FINALIZING, SINCE WRK-DATE-FORMATTED/
+      *WRK-TIME-FORMATTED STILL HOLD WHEN THE JOB STARTED:
+       01 WRK-METR-END-DATE-FORMATTED.
+          03 METR-DD-FORMATTED                   PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 METR-MM-FORMATTED                   PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 METR-YYYY-FORMATTED                 PIC 9(04) VALUE ZEROS .
+
+       01 WRK-METR-END-TIME-FORMATTED.
+          03 METR-HOUR-FORMATTED                 PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 METR-MINUTE-FORMATTED               PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 METR-SECOND-FORMATTED               PIC 9(02) VALUE ZEROS .
+
+      *BATCH-WINDOW METRICS PROGRAM:
+       77 WRK-METR-PGM                           PIC X(08) VALUE
+                                                           'METRPGM'   .
+
+      *DATA FOR THE BATCH-WINDOW METRIC PASSED TO METRPGM AT THE
+      *END OF THE RUN:
+       01 WRK-METRICS-LOG.
+          COPY 'CSRGMETR'.
+
        01 WRK-WHEN-COPILED.
           03 MM-COMPILED                         PIC X(02) VALUE SPACES.
           03 FILLER                              PIC X(01) VALUE '/'.
@@ -155,6 +308,10 @@
            EXEC SQL
               INCLUDE BTB_CUSTOMER
            END-EXEC.
+
+           EXEC SQL
+              INCLUDE BTB_STATE_REF
+           END-EXEC.
       *================================================================*
        PROCEDURE                       DIVISION.
       *================================================================*
@@ -176,23 +333,148 @@
       *----------------------------------------------------------------*
            PERFORM 9000-GET-DATE-TIME.
 
-           INITIALIZE WRK-FILE0003-REG
-                      WRK-FILEERR2-REG.
+           PERFORM 1050-GET-RUN-PARMS.
+
+           INITIALIZE WRK-FILE0003-REG.
+
+           PERFORM 1060-CHECK-FOR-RESTART.
+
+           OPEN INPUT  FILE0003.
+
+           IF WRK-IS-RESTART-RUN
+              OPEN EXTEND FILE0004
+           ELSE
+              OPEN OUTPUT FILE0004
+           END-IF.
 
-           OPEN INPUT  FILE0003
-                OUTPUT FILEERR2.
+           OPEN OUTPUT FILEERR2.
+
+           OPEN OUTPUT CKPT0002.
 
            MOVE 'OPEN FILE FILE0003'   TO WRK-ERROR-MSG.
            PERFORM 8100-TEST-FS-FILE0003.
 
+           MOVE 'OPEN FILE FILE0004'   TO WRK-ERROR-MSG.
+           PERFORM 8200-TEST-FS-FILE0004.
+
            MOVE 'OPEN FILE FILEERR2'   TO WRK-ERROR-MSG.
-           PERFORM 8200-TEST-FS-FILEERR2.
+           PERFORM 8400-TEST-FS-FILEERR2.
+
+           MOVE 'OPEN FILE CKPT0002'   TO WRK-ERROR-MSG.
+           PERFORM 8300-TEST-FS-CKPT0002.
 
            PERFORM 2100-READ-FILE0003.
 
+           IF WRK-IS-RESTART-RUN
+              PERFORM 1070-SKIP-TO-CHECKPOINT
+           END-IF.
+
+           IF CSRGPARM-IS-TEST-MODE
+              DISPLAY '*** TEST MODE - NO DATABASE CHANGES WILL BE MADE'
+                      ' ***'
+           END-IF.
+
       *----------------------------------------------------------------*
        1000-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1050-GET-RUN-PARMS              SECTION.
+      *----------------------------------------------------------------*
+      *    READS THE OPTIONAL RUNTIME PARAMETER CARD FROM SYSIN AND    *
+      *    APPLIES SHOP DEFAULTS TO WHATEVER IS LEFT BLANK SO THE JOB  *
+      *    STILL RUNS UNATTENDED WHEN NO PARM CARD IS SUPPLIED.        *
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO   CSRGPARM-RUN-PARMS.
+
+           ACCEPT CSRGPARM-RUN-PARMS   FROM SYSIN.
+
+           IF CSRGPARM-BATCH-RUN-ID    EQUAL SPACES
+              STRING YYYY-FORMATTED, MM-FORMATTED, DD-FORMATTED,
+                     HOUR-FORMATTED, MINUTE-FORMATTED,
+                     SECOND-FORMATTED
+                                       DELIMITED BY SIZE
+                                       INTO CSRGPARM-BATCH-RUN-ID
+           END-IF.
+
+           IF CSRGPARM-COMMIT-INTERVAL EQUAL ZEROS
+              MOVE 1000                TO   CSRGPARM-COMMIT-INTERVAL
+           END-IF.
+
+           IF CSRGPARM-ERROR-TOLERANCE NOT EQUAL 'Y'
+              MOVE 'N'                 TO   CSRGPARM-ERROR-TOLERANCE
+           END-IF.
+
+           IF CSRGPARM-ERROR-THRESHOLD EQUAL ZEROS
+              MOVE 100                 TO   CSRGPARM-ERROR-THRESHOLD
+           END-IF.
+
+           IF CSRGPARM-TEST-MODE       NOT EQUAL 'Y'
+              MOVE 'N'                 TO   CSRGPARM-TEST-MODE
+           END-IF.
+      *----------------------------------------------------------------*
+       1050-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1060-CHECK-FOR-RESTART          SECTION.
+      *----------------------------------------------------------------*
+      *    A CHECKPOINT FILE LEFT BEHIND BY AN INTERRUPTED PRIOR RUN   *
+      *    MEANS THIS IS A RESTART: FILE0004 IS EXTENDED RATHER THAN   *
+      *    OVERWRITTEN AND PROCESSING SKIPS AHEAD PAST THE LAST CPF    *
+      *    THAT WAS ALREADY COMMITTED.  A MISSING CHECKPOINT FILE IS   *
+      *    THE NORMAL, NON-RESTART CASE AND IS NOT AN ERROR.           *
+      *----------------------------------------------------------------*
+           OPEN INPUT CKPT0002.
+
+           IF WRK-FS-CKPT0002          EQUAL ZEROS
+              PERFORM 1061-READ-ONE-CKPT-REC
+                 UNTIL WRK-FS-CKPT0002 NOT EQUAL ZEROS
+
+              IF CKPT-LAST-CPF         OF WRK-CHECKPOINT-REG
+                                       NOT EQUAL SPACES
+                 MOVE 'Y'              TO WRK-RESTART-SW
+                 MOVE CKPT-LAST-CPF    OF WRK-CHECKPOINT-REG
+                                       TO WRK-CHECKPOINT-KEY
+                 MOVE CKPT-FILE0003-COUNT OF WRK-CHECKPOINT-REG
+                                       TO WRK-FILE0003-REGS-COUNTER
+                 MOVE CKPT-INSERTED-COUNT OF WRK-CHECKPOINT-REG
+                                       TO WRK-INSERTED-REGS-COUNTER
+                 MOVE CKPT-ROUTED-COUNT   OF WRK-CHECKPOINT-REG
+                                       TO WRK-ROUTED-TO-UPDT-COUNTER
+              END-IF
+
+              CLOSE CKPT0002
+           END-IF.
+      *----------------------------------------------------------------*
+       1060-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1061-READ-ONE-CKPT-REC          SECTION.
+      *----------------------------------------------------------------*
+           READ CKPT0002               INTO WRK-CHECKPOINT-REG.
+      *----------------------------------------------------------------*
+       1061-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1070-SKIP-TO-CHECKPOINT         SECTION.
+      *----------------------------------------------------------------*
+      *    RE-USES THE STANDARD READ DRIVER TO SKIP PAST RECORDS THAT  *
+      *    WERE ALREADY COMMITTED TO TB_CUSTOMER BEFORE THE PRIOR RUN  *
+      *    WAS INTERRUPTED.  WRK-SKIP-COUNT-SW HOLDS THE COUNTER AT    *
+      *    THE VALUE 1060-CHECK-FOR-RESTART ALREADY RESTORED, SINCE    *
+      *    THESE RECORDS WERE COUNTED ONCE ALREADY BY THE RUN THAT     *
+      *    WROTE THE CHECKPOINT.                                       *
+      *----------------------------------------------------------------*
+           MOVE 'Y'                       TO WRK-SKIP-COUNT-SW.
+
+           PERFORM 2100-READ-FILE0003
+              UNTIL WRK-FILE0003-EOF   EQUAL 'END'
+                 OR CSTMRG01-CPF       OF WRK-FILE0003-REG
+                                       GREATER WRK-CHECKPOINT-KEY.
+
+           MOVE 'N'                       TO WRK-SKIP-COUNT-SW.
+      *----------------------------------------------------------------*
+       1070-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        2000-PROCESS                    SECTION.
       *----------------------------------------------------------------*
@@ -202,11 +484,18 @@
            PERFORM 2200-VERIFY-REGISTRY.
 
            IF SQLCODE EQUAL +100
-               PERFORM 2300-INSERT-DB
+               PERFORM 2250-VALIDATE-INSERT-FIELDS
+               IF WRK-INSERT-DATA-IS-INVALID
+                  PERFORM 2550-WRITE-FILEERR2
+               ELSE
+                  PERFORM 2300-INSERT-DB
+               END-IF
            ELSE
-               PERFORM 2500-WRITE-FILEERR2
+               PERFORM 2500-WRITE-FILE0004
            END-IF.
 
+           PERFORM 2600-COMMIT-AND-CHECKPOINT.
+
            PERFORM 2100-READ-FILE0003.
 
       *----------------------------------------------------------------*
@@ -224,11 +513,55 @@
            IF WRK-FS-FILE0003          EQUAL 10
               MOVE 'END'               TO   WRK-FILE0003-EOF
            ELSE
-              ADD 1                    TO   WRK-FILE0003-REGS-COUNTER
+              IF CSRGTRLR-TAG          OF WRK-FILE0003-TRAILER
+                                       EQUAL 'TRAILER RECORD'
+                 MOVE 'Y'              TO   WRK-FILE0003-TRLR-SW
+                 MOVE 'END'            TO   WRK-FILE0003-EOF
+                 PERFORM 2160-CHECK-FILE0003-TRAILER
+              ELSE
+                 IF WRK-SKIP-COUNT-SW  EQUAL 'N'
+                    ADD 1              TO   WRK-FILE0003-REGS-COUNTER
+                 END-IF
+              END-IF
            END-IF.
       *----------------------------------------------------------------*
        2100-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2160-CHECK-FILE0003-TRAILER     SECTION.
+      *----------------------------------------------------------------*
+      *    COMPARES THE DETAIL-RECORD COUNT CSRG0001 STAMPED ON THE    *
+      *    FILE0003 TRAILER AGAINST HOW MANY DETAIL RECORDS THIS       *
+      *    PROGRAM ACTUALLY READ, SO A TRUNCATED OR PARTIALLY-         *
+      *    TRANSMITTED FILE0003 IS CAUGHT INSTEAD OF SILENTLY BEING    *
+      *    PROCESSED AS IF IT WERE COMPLETE.                           *
+      *----------------------------------------------------------------*
+           IF CSRGTRLR-RECORD-COUNT    OF WRK-FILE0003-TRAILER
+                             NOT EQUAL WRK-FILE0003-REGS-COUNTER
+              MOVE 'FILE0003 TRAILER MISMATCH'
+                                       TO   WRK-ERROR-MSG
+              MOVE 'FILE0003 CONTROL MISMATCH'
+                                       TO   WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *    CONFIRMS FILE0003 WAS PRODUCED BY THE SAME BATCH RUN THIS   *
+      *    PROGRAM WAS TOLD TO PROCESS, SO A MIS-PAIRED PARM CARD      *
+      *    ACROSS THE CHAIN IS CAUGHT HERE INSTEAD OF SILENTLY MIXING  *
+      *    TWO RUNS TOGETHER.                                          *
+      *----------------------------------------------------------------*
+           IF CSRGTRLR-BATCH-RUN-ID    OF WRK-FILE0003-TRAILER
+                             NOT EQUAL CSRGPARM-BATCH-RUN-ID
+              MOVE 'FILE0003 BATCH-RUN-ID MISMATCH'
+                                       TO   WRK-ERROR-MSG
+              MOVE 'BATCH RUN ID MISMATCH'
+                                       TO   WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       2160-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        2150-MOVE-DATA                  SECTION.
       *----------------------------------------------------------------*
@@ -260,6 +593,15 @@
            MOVE CSTMRG01-COUNTRY       OF WRK-FILE0003-REG
            TO COUNTRY                  OF BTB-CUSTOMER.
 
+           MOVE CSTMRG01-EMAIL         OF WRK-FILE0003-REG
+           TO EMAIL                    OF BTB-CUSTOMER.
+
+           MOVE CSTMRG01-PHONE         OF WRK-FILE0003-REG
+           TO PHONE                    OF BTB-CUSTOMER.
+
+           MOVE CSTMRG01-CEP           OF WRK-FILE0003-REG
+           TO CEP                      OF BTB-CUSTOMER.
+
       *----------------------------------------------------------------*
        2150-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
@@ -289,6 +631,110 @@
       *----------------------------------------------------------------*
        2200-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2250-VALIDATE-INSERT-FIELDS     SECTION.
+      *----------------------------------------------------------------*
+      *    VALIDATES STATE/COUNTRY/CEP ON FILE0003 BEFORE THE INSERT   *
+      *    IS APPLIED, CHECKING STATE/COUNTRY AGAINST TB_STATE_REF AND *
+      *    CEP AGAINST ITS MASK, THE SAME WAY CSRG0003 VALIDATES ITS   *
+      *    UPDATE STREAM.                                              *
+      *----------------------------------------------------------------*
+           MOVE 'Y'                    TO WRK-INSERT-VALID-SW.
+
+      *STATE/COUNTRY ARE CHECKED TOGETHER AGAINST TB_STATE_REF SINCE A
+      *STATE IS ONLY VALID WITHIN ITS OWN COUNTRY.
+           IF CSTMRG01-STATE           OF WRK-FILE0003-REG
+                                          NOT EQUAL SPACES
+
+              MOVE CSTMRG01-STATE      OF WRK-FILE0003-REG
+                                       TO STATE-REF
+              MOVE CSTMRG01-COUNTRY    OF WRK-FILE0003-REG
+                                       TO COUNTRY-REF
+
+              PERFORM 2260-CHECK-STATE-REF
+
+              IF WRK-STATE-REF-COUNT   EQUAL ZEROS
+                 MOVE 'N'              TO WRK-INSERT-VALID-SW
+              END-IF
+           ELSE
+              IF CSTMRG01-COUNTRY      OF WRK-FILE0003-REG
+                                          NOT EQUAL SPACES
+
+                 MOVE CSTMRG01-COUNTRY OF WRK-FILE0003-REG
+                                       TO COUNTRY-REF
+
+                 PERFORM 2265-CHECK-COUNTRY-REF
+
+                 IF WRK-COUNTRY-REF-COUNT
+                                          EQUAL ZEROS
+                    MOVE 'N'           TO WRK-INSERT-VALID-SW
+                 END-IF
+              END-IF
+           END-IF.
+
+      *CEP MASK VALIDATION, 99999-999:
+           IF CSTMRG01-CEP             OF WRK-FILE0003-REG
+                                          NOT EQUAL SPACES
+
+              MOVE CSTMRG01-CEP        OF WRK-FILE0003-REG
+                                       TO WRK-CEP-VALIDATE
+
+              IF WRK-CEP-PREFIX        NOT NUMERIC
+              OR WRK-CEP-SUFFIX        NOT NUMERIC
+              OR WRK-CEP-SEP           NOT EQUAL '-'
+                 MOVE 'N'              TO WRK-INSERT-VALID-SW
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       2250-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2260-CHECK-STATE-REF            SECTION.
+      *----------------------------------------------------------------*
+      *    CONFIRMS STATE-REF/COUNTRY-REF IS A KNOWN COMBINATION ON     *
+      *    THE TB_STATE_REF REFERENCE TABLE.                            *
+      *----------------------------------------------------------------*
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WRK-STATE-REF-COUNT
+               FROM   TB_STATE_REF
+               WHERE  STATE   = :STATE-REF
+                 AND  COUNTRY = :COUNTRY-REF
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE             TO WRK-SQLCODE-SINAL
+              STRING 'SQLCODE..:',WRK-SQLCODE-X
+                                       DELIMITED BY SPACE
+                                       INTO WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       2260-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2265-CHECK-COUNTRY-REF          SECTION.
+      *----------------------------------------------------------------*
+      *    CONFIRMS COUNTRY-REF IS KNOWN TO TB_STATE_REF UNDER ANY      *
+      *    STATE, USED WHEN COUNTRY IS SUPPLIED WITHOUT A STATE.        *
+      *----------------------------------------------------------------*
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WRK-COUNTRY-REF-COUNT
+               FROM   TB_STATE_REF
+               WHERE  COUNTRY = :COUNTRY-REF
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE             TO WRK-SQLCODE-SINAL
+              STRING 'SQLCODE..:',WRK-SQLCODE-X
+                                       DELIMITED BY SPACE
+                                       INTO WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       2265-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        2300-INSERT-DB                  SECTION.
       *----------------------------------------------------------------*
@@ -298,30 +744,49 @@
                                     DELIMITED BY SPACE
                                     INTO WRK-ERROR-MSG.
 
-           EXEC SQL
-               INSERT INTO TB_CUSTOMER
-               (CPF
-               ,NAME
-               ,BIRTH
-               ,STREET
-               ,HNUMBER
-               ,OTHER_INFO
-               ,CITY
-               ,STATE
-               ,COUNTRY
-               ,TIMEREGINC)
-               VALUES
-               (:CPF
-               ,:NAME
-               ,:BIRTH
-               ,:STREET
-               ,:HNUMBER
-               ,:OTHER-INFO
-               ,:CITY
-               ,:STATE
-               ,:COUNTRY
-               ,CURRENT TIMESTAMP)
-           END-EXEC.
+           MOVE 'A'                     TO CUST-STATUS OF BTB-CUSTOMER.
+
+      *----------------------------------------------------------------*
+      *    IN TEST MODE THE INSERT IS SIMULATED, NOT                    *
+      *    EXECUTED, SO A DRY RUN CAN REPORT WHAT WOULD HAVE BEEN       *
+      *    INSERTED WITHOUT TOUCHING TB_CUSTOMER.                       *
+      *----------------------------------------------------------------*
+           IF CSRGPARM-IS-PRODUCTION
+              EXEC SQL
+                  INSERT INTO TB_CUSTOMER
+                  (CPF
+                  ,NAME
+                  ,BIRTH
+                  ,STREET
+                  ,HNUMBER
+                  ,OTHER_INFO
+                  ,CITY
+                  ,STATE
+                  ,COUNTRY
+                  ,TIMEREGINC
+                  ,STATUS
+                  ,EMAIL
+                  ,PHONE
+                  ,CEP)
+                  VALUES
+                  (:CPF
+                  ,:NAME
+                  ,:BIRTH
+                  ,:STREET
+                  ,:HNUMBER
+                  ,:OTHER-INFO
+                  ,:CITY
+                  ,:STATE
+                  ,:COUNTRY
+                  ,CURRENT TIMESTAMP
+                  ,:CUST-STATUS
+                  ,:EMAIL
+                  ,:PHONE
+                  ,:CEP)
+              END-EXEC
+           ELSE
+              MOVE ZEROS                 TO SQLCODE
+           END-IF.
 
            IF SQLCODE NOT EQUAL ZEROS
               MOVE SQLCODE             TO WRK-SQLCODE-SINAL
@@ -338,33 +803,106 @@
        2300-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
-       2500-WRITE-FILEERR2            SECTION.
+       2500-WRITE-FILE0004            SECTION.
       *----------------------------------------------------------------*
-           MOVE 'RECORDING ERROR FILE'
+      *    A REGISTRY THAT ALREADY EXISTS ON TB_CUSTOMER IS NOT AN     *
+      *    ERROR - IT IS ROUTED WHOLE TO FILE0004 SO CSRG0003 PICKS    *
+      *    IT UP AS AN UPDATE CANDIDATE INSTEAD OF LOSING THE DATA TO  *
+      *    AN ERROR FILE.                                              *
+      *----------------------------------------------------------------*
+           MOVE 'ROUTING REGISTRY TO UPDATE STREAM'
                                        TO WRK-ERROR-MSG.
 
-           IF WRK-FILEERR2-REGS-COUNTER  EQUAL ZEROS
-              MOVE 'ALREADY IN DB:'      TO FD-REG-FILEERR2
-              WRITE FD-REG-FILEERR2
-              PERFORM 8200-TEST-FS-FILEERR2
-           END-IF.
+           MOVE  WRK-FILE0003-REG      TO FD-REG-FILE0004.
 
+           WRITE FD-REG-FILE0004.
 
-           MOVE CSTMRG01-CPF           OF WRK-FILE0003-REG
-           TO   CSTMRG01-CPF           OF WRK-FILEERR2-REG.
+           PERFORM 8200-TEST-FS-FILE0004.
 
-           MOVE  WRK-FILEERR2-REG      TO FD-REG-FILEERR2.
+           IF WRK-FS-FILE0004          EQUAL ZEROS
+              ADD  1                   TO    WRK-ROUTED-TO-UPDT-COUNTER
+           END-IF.
 
-           WRITE FD-REG-FILEERR2.
+      *----------------------------------------------------------------*
+       2500-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2550-WRITE-FILEERR2            SECTION.
+      *----------------------------------------------------------------*
+      *    A REGISTRY WHOSE STATE/COUNTRY/CEP FAILED VALIDATION IS NOT *
+      *    INSERTED - IT IS REJECTED TO FILEERR2 INSTEAD, THE SAME WAY *
+      *    CSRG0003 REJECTS BAD UPDATE DATA TO FILEERR3.                *
+      *----------------------------------------------------------------*
+           MOVE 'RECORDING ERROR FILE'  TO WRK-ERROR-MSG.
 
-           PERFORM 8200-TEST-FS-FILEERR2.
+           PERFORM 9020-STAMP-ERROR-LINE.
 
-           IF WRK-FS-FILEERR2          EQUAL ZEROS
-              ADD  1                   TO    WRK-FILEERR2-REGS-COUNTER
+           MOVE 'BAD DATA'              TO    CSRGERR1-REASON
+                                               OF WRK-FILEERR2-OUT.
+           MOVE CSTMRG01-CPF           OF WRK-FILE0003-REG
+                                        TO    CSRGERR1-CPF
+                                               OF WRK-FILEERR2-OUT.
+           MOVE SPACES                  TO    CSRGERR1-SQLCODE
+                                               OF WRK-FILEERR2-OUT.
+           MOVE WRK-ERRLINE-DATE-FORMATTED
+                                        TO    CSRGERR1-DATE
+                                               OF WRK-FILEERR2-OUT.
+           MOVE WRK-ERRLINE-TIME-FORMATTED
+                                        TO    CSRGERR1-TIME
+                                               OF WRK-FILEERR2-OUT.
+
+           MOVE  WRK-FILEERR2-OUT       TO FD-REG-FILEERR2.
+           WRITE FD-REG-FILEERR2.
+           PERFORM 8400-TEST-FS-FILEERR2.
+           IF WRK-FS-FILEERR2           EQUAL ZEROS
+              ADD  1                    TO    WRK-FILEERR2-REGS-COUNTER
            END-IF.
-
       *----------------------------------------------------------------*
-       2500-99-EXIT.                   EXIT.
+       2550-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2600-COMMIT-AND-CHECKPOINT      SECTION.
+      *----------------------------------------------------------------*
+      *    COMMITS THE UNIT OF WORK EVERY CSRGPARM-COMMIT-INTERVAL       *
+      *    RECORDS AND PERSISTS A CHECKPOINT SO A LARGE FILE CAN BE    *
+      *    RESTARTED PARTWAY THROUGH.                                  *
+      *----------------------------------------------------------------*
+           ADD 1                       TO   WRK-COMMIT-COUNTER.
+
+           IF WRK-COMMIT-COUNTER       GREATER OR EQUAL
+                                            CSRGPARM-COMMIT-INTERVAL
+
+              IF CSRGPARM-IS-PRODUCTION
+                 EXEC SQL
+                     COMMIT
+                 END-EXEC
+              END-IF
+
+              MOVE CSRGPARM-BATCH-RUN-ID TO CKPT-BATCH-RUN-ID
+                                            OF WRK-CHECKPOINT-REG
+              MOVE CSTMRG01-CPF         OF WRK-FILE0003-REG
+                                        TO CKPT-LAST-CPF
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-FILE0003-REGS-COUNTER
+                                        TO CKPT-FILE0003-COUNT
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-INSERTED-REGS-COUNTER
+                                        TO CKPT-INSERTED-COUNT
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-ROUTED-TO-UPDT-COUNTER
+                                        TO CKPT-ROUTED-COUNT
+                                            OF WRK-CHECKPOINT-REG
+
+              MOVE WRK-CHECKPOINT-REG   TO FD-REG-CKPT0002
+              WRITE FD-REG-CKPT0002
+
+              MOVE 'WRITE CHECKPOINT FILE' TO WRK-ERROR-MSG
+              PERFORM 8300-TEST-FS-CKPT0002
+
+              MOVE ZEROS                TO WRK-COMMIT-COUNTER
+           END-IF.
+      *----------------------------------------------------------------*
+       2600-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        3000-FINALIZE                   SECTION.
@@ -383,6 +921,8 @@
            DISPLAY '*INSERTED IN DATABASE:' WRK-INSERTED-REGS-COUNTER
            '*'.
 
+           DISPLAY '*ROUTED TO FILE0004..:' WRK-ROUTED-TO-UPDT-COUNTER
+           '*'.
            DISPLAY '*RECORDS FILEERR2....:' WRK-FILEERR2-REGS-COUNTER
            '*'.
            DISPLAY '*-------------------------*'.
@@ -390,10 +930,59 @@
            DISPLAY '*.................' WRK-TIME-FORMATTED '*'.
            DISPLAY '***************************'.
 
+           IF CSRGPARM-IS-TEST-MODE
+              DISPLAY '*** TEST MODE - COUNTS ABOVE ARE SIMULATED,  ***'
+              DISPLAY '*** TB_CUSTOMER WAS NOT CHANGED              ***'
+           END-IF.
+
+           PERFORM 3400-WRITE-BATCH-METRICS.
+
            STOP RUN.
       *----------------------------------------------------------------*
        3000-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3400-WRITE-BATCH-METRICS        SECTION.
+      *----------------------------------------------------------------*
+      *    STAMPS THE RUN'S END TIME, WORKS OUT THE ELAPSED WINDOW,     *
+      *    AND PASSES THE RUN'S VOLUMES TO METRPGM SO OPERATIONS CAN    *
+      *    TREND THE BATCH WINDOW OVER TIME.                            *
+      *----------------------------------------------------------------*
+           PERFORM 9010-STAMP-METR-END-TIME.
+
+           MOVE WRK-PROGRAM             TO   WRK-METR-PROGRAM.
+           MOVE CSRGPARM-BATCH-RUN-ID   TO   WRK-METR-BATCH-RUN-ID.
+           MOVE WRK-DATE-FORMATTED      TO   WRK-METR-START-DATE.
+           MOVE WRK-TIME-FORMATTED      TO   WRK-METR-START-TIME.
+           MOVE WRK-METR-END-DATE-FORMATTED
+                                        TO   WRK-METR-END-DATE.
+           MOVE WRK-METR-END-TIME-FORMATTED
+                                        TO   WRK-METR-END-TIME.
+
+           COMPUTE WRK-METR-ELAPSED-SECS =
+                     (METR-HOUR-FORMATTED   * 3600
+                    + METR-MINUTE-FORMATTED * 60
+                    + METR-SECOND-FORMATTED)
+                   - (HOUR-FORMATTED        * 3600
+                    + MINUTE-FORMATTED      * 60
+                    + SECOND-FORMATTED).
+
+           IF WRK-METR-ELAPSED-SECS      LESS ZEROS
+              MOVE ZEROS                 TO   WRK-METR-ELAPSED-SECS
+           END-IF.
+
+           MOVE WRK-FILE0003-REGS-COUNTER
+                                        TO   WRK-METR-RECORDS-IN.
+
+           ADD WRK-INSERTED-REGS-COUNTER
+               WRK-ROUTED-TO-UPDT-COUNTER
+               WRK-FILEERR2-REGS-COUNTER
+                                        GIVING WRK-METR-RECORDS-OUT.
+
+           CALL WRK-METR-PGM            USING WRK-METRICS-LOG.
+      *----------------------------------------------------------------*
+       3400-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        8100-TEST-FS-FILE0003           SECTION.
       *----------------------------------------------------------------*
@@ -405,14 +994,34 @@
        8100-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
-       8200-TEST-FS-FILEERR2           SECTION.
+       8200-TEST-FS-FILE0004           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-FILE0004          NOT EQUAL ZEROS
+              MOVE WRK-FS-FILE0004     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8200-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8300-TEST-FS-CKPT0002           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-CKPT0002          NOT EQUAL ZEROS
+              MOVE WRK-FS-CKPT0002     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8300-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8400-TEST-FS-FILEERR2           SECTION.
       *----------------------------------------------------------------*
            IF WRK-FS-FILEERR2          NOT EQUAL ZEROS
               MOVE WRK-FS-FILEERR2     TO  WRK-ERROR-CODE
               PERFORM 9999-CALL-ABEND-PGM
            END-IF.
       *----------------------------------------------------------------*
-       8200-99-EXIT.                   EXIT.
+       8400-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        9000-GET-DATE-TIME              SECTION.
@@ -430,6 +1039,42 @@
       *----------------------------------------------------------------*
        9000-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9010-STAMP-METR-END-TIME        SECTION.
+      *----------------------------------------------------------------*
+      *    CAPTURES THE CURRENT DATE/TIME FOR THE BATCH-WINDOW METRIC  *
+      *    WITHOUT DISTURBING WRK-DATE-FORMATTED/WRK-TIME-FORMATTED,   *
+      *    WHICH STILL REFLECT WHEN THE JOB STARTED.                   *
+      *----------------------------------------------------------------*
+           ACCEPT WRK-SYSTEM-DATE      FROM DATE.
+           MOVE YY                     TO METR-YYYY-FORMATTED.
+           MOVE MM                     TO METR-MM-FORMATTED.
+           MOVE DD                     TO METR-DD-FORMATTED.
+           ADD  2000                   TO METR-YYYY-FORMATTED.
+
+           ACCEPT WRK-SYSTEM-TIME      FROM TIME.
+           MOVE HOUR                   TO METR-HOUR-FORMATTED.
+           MOVE MINUTE                 TO METR-MINUTE-FORMATTED.
+           MOVE SECOND                 TO METR-SECOND-FORMATTED.
+      *----------------------------------------------------------------*
+       9010-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9020-STAMP-ERROR-LINE           SECTION.
+      *----------------------------------------------------------------*
+           ACCEPT WRK-SYSTEM-DATE      FROM DATE.
+           MOVE YY                     TO ERL-YYYY-FORMATTED.
+           MOVE MM                     TO ERL-MM-FORMATTED.
+           MOVE DD                     TO ERL-DD-FORMATTED.
+           ADD  2000                   TO ERL-YYYY-FORMATTED.
+
+           ACCEPT WRK-SYSTEM-TIME      FROM TIME.
+           MOVE HOUR                   TO ERL-HOUR-FORMATTED.
+           MOVE MINUTE                 TO ERL-MINUTE-FORMATTED.
+           MOVE SECOND                 TO ERL-SECOND-FORMATTED.
+      *----------------------------------------------------------------*
+       9020-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        9999-CALL-ABEND-PGM             SECTION.
       *----------------------------------------------------------------*
