@@ -0,0 +1,552 @@
+      *================================================================*
+      *        I D E N T I F I C A T I O N      D I V I S I O N        *
+      *================================================================*
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     CSRG0008.
+       AUTHOR.         RENAN MUNIZ MERLO.
+       DATE-WRITTEN.   08/08/2026.
+       DATE-COMPILED   WHEN-COMPILED.
+       REMARKS.
+      *----------------------------------------------------------------*
+      *                RENAN MUNIZ MERLO COBOL DEVELOPER               *
+      *          https://www.linkedin.com/in/renan-muniz-merlo         *
+      *----------------------------------------------------------------*
+      *    PROGRAM-ID..: CSRG0008.                                     *
+      *    ANALYST.....: RENAN MUNIZ MERLO                             *
+      *    PROGRAMMER..: RENAN MUNIZ MERLO                             *
+      *    DATE........: 08/08/2026                                    *
+      *----------------------------------------------------------------*
+      *    PROJECT.....: CUSTOMER REGISTRATION PROJECT - CUSTMREG      *
+      *----------------------------------------------------------------*
+      *    GOAL........: SCAN TB_CUSTOMER FOR ACTIVE CUSTOMERS THAT    *
+      *                  SHARE THE SAME NAME AND BIRTH DATE UNDER      *
+      *                  DIFFERENT CPF VALUES AND REPORT EACH SUCH     *
+      *                  PAIR AS A PROBABLE DUPLICATE REGISTRATION.    *
+      *----------------------------------------------------------------*
+      *    FILES.......:  DDNAME          LRECL       INCLUDE/BOOK     *
+      *                   REPORT08        00132       NONE             *
+      *                   CKPT0008        00099       NONE             *
+      *----------------------------------------------------------------*
+      *    MODIFICATION HISTORY.......:                                *
+      *    08/08/2026 RMM - PROGRAM CREATED.                           *
+      *----------------------------------------------------------------*
+      *    TABLE DB2...:  TB_CUSTOMER                 BTB_CUSTOMER     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      *================================================================*
+      *           E N V I R O N M E N T      D I V I S I O N           *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT REPORT08      ASSIGN TO UTS-S-REPORT08
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-REPORT08.
+
+           SELECT CKPT0008      ASSIGN TO UTS-S-CKPT0008
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-CKPT0008.
+
+      *================================================================*
+      *                  D A T A      D I V I S I O N                  *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD REPORT08
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-REPORT08   PIC X(132).
+
+       FD CKPT0008
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-CKPT0008   PIC X(99).
+
+      *-----------------------------------------------------------------*
+      *                  WORKING-STORAGE SECTION                        *
+      *-----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       77 WRK-CUSTOMER-REGS-COUNTER              PIC 9(06) VALUE ZEROS .
+       77 WRK-DUPLICATE-PAIRS-COUNTER            PIC 9(04) VALUE ZEROS .
+
+       77 WRK-CURSOR-EOF                         PIC X(03) VALUE SPACES.
+
+      *DATA FOR PERIODIC CHECKPOINT/RESTART:
+       77 WRK-COMMIT-COUNTER                     PIC 9(05) VALUE ZEROS .
+
+      *RUNTIME PARAMETER CARD:
+       COPY 'CSRGPARM'.
+
+       01 WRK-RESTART-SW                         PIC X(01) VALUE 'N'.
+          88 WRK-IS-RESTART-RUN                        VALUE 'Y'.
+
+      *SWITCH TO SUPPRESS THE CONTROL-BREAK COMPARE ON THE VERY FIRST  *
+      *ROW FETCHED, SINCE THERE IS NO GENUINE PRIOR ROW TO COMPARE IT  *
+      *TO YET (EXCEPT ON A RESTART, WHERE THE CHECKPOINT SUPPLIES ONE):
+       01 WRK-HAVE-PREV-SW                       PIC X(01) VALUE 'N'.
+          88 WRK-HAVE-PREVIOUS-ROW                     VALUE 'Y'.
+
+      *THE LAST NAME/BIRTH/CPF SEEN SO FAR.  BOUND INTO THE CURSOR'S   *
+      *WHERE CLAUSE AT OPEN TIME AS THE RESTART RESUME POINT, THEN     *
+      *KEPT CURRENT ROW-BY-ROW AS THE CONTROL-BREAK "PREVIOUS ROW" AND *
+      *RE-PERSISTED TO CKPT0008 EVERY CSRGPARM-COMMIT-INTERVAL ROWS -  *
+      *THE SAME DOUBLE DUTY CSRG0005/CSRG0006 GIVE THEIR CHECKPOINT    *
+      *KEY.
+       01 WRK-CHECKPOINT-REG.
+          03 CKPT-BATCH-RUN-ID                   PIC X(14).
+          03 CKPT-LAST-NAME                      PIC X(50).
+          03 CKPT-LAST-BIRTH                     PIC X(10).
+          03 CKPT-LAST-CPF                       PIC X(15).
+          03 CKPT-CUSTOMER-COUNT                 PIC 9(06).
+          03 CKPT-DUPLICATE-PAIRS-COUNT          PIC 9(04).
+
+      *DATA FOR ERROR LOG:
+       01 WRK-ERROR-LOG.
+          03 WRK-PROGRAM                         PIC X(08) VALUE
+                                                          'CSRG0008'  .
+          03 WRK-ERROR-MSG                       PIC X(30) VALUE SPACES.
+          03 WRK-ERROR-CODE                      PIC X(30) VALUE SPACES.
+          03 WRK-ERROR-DATE                      PIC X(10) VALUE SPACES.
+          03 WRK-ERROR-TIME                      PIC X(08) VALUE SPACES.
+
+      *ABENDING PROGRAM:
+       77 WRK-ABEND-PGM                          PIC X(08) VALUE
+                                                          'ABENDPGM'  .
+
+       01 WRK-FILE-STATUS.
+          03 WRK-FS-REPORT08                     PIC 9(02) VALUE ZEROS .
+          03 WRK-FS-CKPT0008                     PIC 9(02) VALUE ZEROS .
+
+      *DATA FOR THE DUPLICATE REPORT LINE:
+       77 WRK-REPORT08-LINE                      PIC X(132) VALUE
+                                                          SPACES.
+
+      *WORKING DATA FOR THE SYSTEM DATE AND TIME.
+       01 WRK-SYSTEM-DATE.
+          03 YY                                  PIC 9(02) VALUE ZEROS .
+          03 MM                                  PIC 9(02) VALUE ZEROS .
+          03 DD                                  PIC 9(02) VALUE ZEROS .
+      *
+       01 WRK-DATE-FORMATTED.
+          03 DD-FORMATTED                        PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 MM-FORMATTED                        PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 YYYY-FORMATTED                      PIC 9(04) VALUE ZEROS .
+      *
+       01 WRK-SYSTEM-TIME.
+          03 HOUR                                PIC 9(02) VALUE ZEROS .
+          03 MINUTE                              PIC 9(02) VALUE ZEROS .
+          03 SECOND                              PIC 9(02) VALUE ZEROS .
+          03 HUNDREDTH                           PIC 9(02) VALUE ZEROS .
+      *
+       01 WRK-TIME-FORMATTED.
+          03 HOUR-FORMATTED                      PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 MINUTE-FORMATTED                    PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 SECOND-FORMATTED                    PIC 9(02) VALUE ZEROS .
+
+       01 WRK-WHEN-COPILED.
+          03 MM-COMPILED                         PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '/'.
+          03 DD-COMPILED                         PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '/'.
+          03 YY-COMPILED                         PIC X(02) VALUE SPACES.
+          03 HOUR-COMPILED                       PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '-'.
+          03 MINUTE-COMPILED                     PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '-'.
+          03 SECOND-COMPILED                     PIC X(02) VALUE SPACES.
+
+       01 WRK-SQLCODE-SINAL PIC +9(009) VALUE ZEROS.
+       01 FILLER REDEFINES WRK-SQLCODE-SINAL.
+          05 FILLER         PIC X(001).
+          05 WRK-SQLCODE-NUM PIC 9(009).
+       01 FILLER REDEFINES WRK-SQLCODE-SINAL.
+          05 WRK-SQLCODE-X  PIC X(010).
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE BTB_CUSTOMER
+           END-EXEC.
+
+           EXEC SQL
+              DECLARE CSR0008 CURSOR FOR
+                 SELECT CPF, NAME, BIRTH
+                   FROM TB_CUSTOMER
+                  WHERE STATUS = 'A'
+                    AND ( NAME > :CKPT-LAST-NAME
+                          OR ( NAME  = :CKPT-LAST-NAME
+                               AND BIRTH > :CKPT-LAST-BIRTH )
+                          OR ( NAME  = :CKPT-LAST-NAME
+                               AND BIRTH = :CKPT-LAST-BIRTH
+                               AND CPF  > :CKPT-LAST-CPF ) )
+                  ORDER BY NAME, BIRTH, CPF
+                  FOR FETCH ONLY
+           END-EXEC.
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESS               SECTION.
+      *----------------------------------------------------------------*
+           MOVE WHEN-COMPILED          TO WRK-WHEN-COPILED.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS      UNTIL WRK-CURSOR-EOF EQUAL 'END'.
+
+           PERFORM 3000-FINALIZE.
+      *----------------------------------------------------------------*
+       0000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1000-INITIALIZE                 SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 9000-GET-DATE-TIME.
+
+           PERFORM 1050-GET-RUN-PARMS.
+
+           PERFORM 1060-CHECK-FOR-RESTART.
+
+           IF WRK-IS-RESTART-RUN
+              OPEN EXTEND REPORT08
+           ELSE
+              OPEN OUTPUT REPORT08
+           END-IF.
+
+           OPEN OUTPUT CKPT0008.
+
+           MOVE 'OPEN FILE REPORT08'   TO WRK-ERROR-MSG.
+           PERFORM 8100-TEST-FS-REPORT08.
+
+           MOVE 'OPEN FILE CKPT0008'   TO WRK-ERROR-MSG.
+           PERFORM 8200-TEST-FS-CKPT0008.
+
+           IF WRK-RESTART-SW           EQUAL 'N'
+              PERFORM 1070-WRITE-REPORT-HEADER
+           END-IF.
+
+           MOVE 'OPEN CURSOR CSR0008'  TO WRK-ERROR-MSG.
+
+           EXEC SQL
+               OPEN CSR0008
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE             TO WRK-SQLCODE-SINAL
+              STRING 'SQLCODE..:',WRK-SQLCODE-X
+                                       DELIMITED BY SPACE
+                                       INTO WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+
+           PERFORM 2100-FETCH-NEXT.
+      *----------------------------------------------------------------*
+       1000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1050-GET-RUN-PARMS              SECTION.
+      *----------------------------------------------------------------*
+      *    READS THE OPTIONAL RUNTIME PARAMETER CARD FROM SYSIN AND    *
+      *    APPLIES SHOP DEFAULTS TO WHATEVER IS LEFT BLANK SO THE JOB  *
+      *    STILL RUNS UNATTENDED WHEN NO PARM CARD IS SUPPLIED.        *
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO   CSRGPARM-RUN-PARMS.
+
+           ACCEPT CSRGPARM-RUN-PARMS   FROM SYSIN.
+
+           IF CSRGPARM-BATCH-RUN-ID    EQUAL SPACES
+              STRING YYYY-FORMATTED, MM-FORMATTED, DD-FORMATTED,
+                     HOUR-FORMATTED, MINUTE-FORMATTED,
+                     SECOND-FORMATTED
+                                       DELIMITED BY SIZE
+                                       INTO CSRGPARM-BATCH-RUN-ID
+           END-IF.
+
+           IF CSRGPARM-COMMIT-INTERVAL EQUAL ZEROS
+              MOVE 1000                TO   CSRGPARM-COMMIT-INTERVAL
+           END-IF.
+      *----------------------------------------------------------------*
+       1050-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1060-CHECK-FOR-RESTART          SECTION.
+      *----------------------------------------------------------------*
+      *    A CHECKPOINT FILE LEFT BEHIND BY AN INTERRUPTED PRIOR RUN   *
+      *    MEANS THIS IS A RESTART.  THE LAST NAME/BIRTH/CPF SCANNED   *
+      *    IS BOUND STRAIGHT INTO THE CURSOR'S WHERE CLAUSE, AS IN     *
+      *    CSRG0005/CSRG0006, SO THE CURSOR NEVER RE-SCANS ROWS THAT   *
+      *    HAVE ALREADY BEEN COMPARED.  IT ALSO BECOMES THE STARTING   *
+      *    "PREVIOUS ROW" FOR THE CONTROL-BREAK COMPARE SO A DUPLICATE *
+      *    PAIR SPLIT ACROSS THE RESTART POINT IS STILL CAUGHT.        *
+      *----------------------------------------------------------------*
+           OPEN INPUT CKPT0008.
+
+           IF WRK-FS-CKPT0008          EQUAL ZEROS
+              PERFORM 1061-READ-ONE-CKPT-REC
+                 UNTIL WRK-FS-CKPT0008 NOT EQUAL ZEROS
+
+              IF CKPT-LAST-CPF         OF WRK-CHECKPOINT-REG
+                                       NOT EQUAL SPACES
+                 MOVE 'Y'              TO WRK-RESTART-SW
+                 MOVE 'Y'              TO WRK-HAVE-PREV-SW
+                 MOVE CKPT-CUSTOMER-COUNT OF WRK-CHECKPOINT-REG
+                                       TO WRK-CUSTOMER-REGS-COUNTER
+                 MOVE CKPT-DUPLICATE-PAIRS-COUNT OF WRK-CHECKPOINT-REG
+                                       TO WRK-DUPLICATE-PAIRS-COUNTER
+              END-IF
+
+              CLOSE CKPT0008
+           END-IF.
+      *----------------------------------------------------------------*
+       1060-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1061-READ-ONE-CKPT-REC          SECTION.
+      *----------------------------------------------------------------*
+           READ CKPT0008               INTO WRK-CHECKPOINT-REG.
+      *----------------------------------------------------------------*
+       1061-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1070-WRITE-REPORT-HEADER        SECTION.
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO WRK-REPORT08-LINE.
+           STRING 'CSRG0008 NEAR-DUPLICATE CUSTOMER REPORT - RUN ',
+                  WRK-DATE-FORMATTED,' ',WRK-TIME-FORMATTED
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT08-LINE.
+           PERFORM 2210-PUT-REPORT08-LINE.
+
+           MOVE SPACES                 TO WRK-REPORT08-LINE.
+           STRING 'CPF-A          CPF-B          NAME',
+                  '                       BIRTH'
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT08-LINE.
+           PERFORM 2210-PUT-REPORT08-LINE.
+      *----------------------------------------------------------------*
+       1070-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2000-PROCESS                    SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 2200-COMPARE-TO-PREVIOUS.
+
+           PERFORM 2600-CHECKPOINT.
+
+           PERFORM 2100-FETCH-NEXT.
+
+      *----------------------------------------------------------------*
+       2000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2100-FETCH-NEXT                 SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'FETCHING CSR0008'     TO   WRK-ERROR-MSG.
+
+           EXEC SQL
+               FETCH CSR0008
+                   INTO :CPF, :NAME, :BIRTH
+           END-EXEC.
+
+           IF SQLCODE EQUAL +100
+              MOVE 'END'               TO   WRK-CURSOR-EOF
+           ELSE
+              IF SQLCODE NOT EQUAL ZEROS
+                 MOVE SQLCODE          TO WRK-SQLCODE-SINAL
+                 STRING 'SQLCODE..:',WRK-SQLCODE-X
+                                       DELIMITED BY SPACE
+                                       INTO WRK-ERROR-CODE
+                 PERFORM 9999-CALL-ABEND-PGM
+              END-IF
+              ADD 1                    TO   WRK-CUSTOMER-REGS-COUNTER
+           END-IF.
+      *----------------------------------------------------------------*
+       2100-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2200-COMPARE-TO-PREVIOUS        SECTION.
+      *----------------------------------------------------------------*
+      *    ROWS ARRIVE IN NAME/BIRTH/CPF ORDER, SO TWO CUSTOMERS THAT  *
+      *    SHARE A NAME AND BIRTH DATE ALWAYS FETCH BACK TO BACK.  IF  *
+      *    THE ROW JUST FETCHED MATCHES THE PREVIOUS ONE ON BOTH, THE  *
+      *    PAIR GOES TO REPORT08 AS A PROBABLE DUPLICATE.              *
+      *----------------------------------------------------------------*
+           IF WRK-HAVE-PREVIOUS-ROW
+              IF NAME                  OF BTB-CUSTOMER
+                                       EQUAL CKPT-LAST-NAME
+                 AND BIRTH             OF BTB-CUSTOMER
+                                       EQUAL CKPT-LAST-BIRTH
+                 PERFORM 2250-WRITE-DUPLICATE-LINE
+              END-IF
+           END-IF.
+
+           MOVE NAME                   OF BTB-CUSTOMER
+                                       TO CKPT-LAST-NAME.
+           MOVE BIRTH                  OF BTB-CUSTOMER
+                                       TO CKPT-LAST-BIRTH.
+           MOVE CPF                    OF BTB-CUSTOMER
+                                       TO CKPT-LAST-CPF.
+           MOVE 'Y'                    TO WRK-HAVE-PREV-SW.
+      *----------------------------------------------------------------*
+       2200-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2250-WRITE-DUPLICATE-LINE       SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'RECORDING DUPLICATE PAIR' TO WRK-ERROR-MSG.
+
+           MOVE SPACES                 TO WRK-REPORT08-LINE.
+           STRING CKPT-LAST-CPF,'  ',CPF OF BTB-CUSTOMER,'  ',
+                  CKPT-LAST-NAME,'  ',CKPT-LAST-BIRTH
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT08-LINE.
+           PERFORM 2210-PUT-REPORT08-LINE.
+
+           ADD 1                       TO WRK-DUPLICATE-PAIRS-COUNTER.
+      *----------------------------------------------------------------*
+       2250-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2210-PUT-REPORT08-LINE          SECTION.
+      *----------------------------------------------------------------*
+           MOVE  WRK-REPORT08-LINE     TO    FD-REG-REPORT08.
+
+           WRITE FD-REG-REPORT08.
+
+           PERFORM 8100-TEST-FS-REPORT08.
+      *----------------------------------------------------------------*
+       2210-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2600-CHECKPOINT                 SECTION.
+      *----------------------------------------------------------------*
+      *    PERSISTS A CHECKPOINT EVERY CSRGPARM-COMMIT-INTERVAL ROWS   *
+      *    SO A LARGE CUSTOMER BASE CAN BE RESTARTED PARTWAY THROUGH   *
+      *    THE SCAN.  THE CURSOR IS READ-ONLY, SO NO DATABASE COMMIT   *
+      *    IS NEEDED HERE.                                             *
+      *----------------------------------------------------------------*
+           ADD 1                       TO   WRK-COMMIT-COUNTER.
+
+           IF WRK-COMMIT-COUNTER       GREATER OR EQUAL
+                                            CSRGPARM-COMMIT-INTERVAL
+
+              MOVE CSRGPARM-BATCH-RUN-ID TO CKPT-BATCH-RUN-ID
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-CUSTOMER-REGS-COUNTER
+                                        TO CKPT-CUSTOMER-COUNT
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-DUPLICATE-PAIRS-COUNTER
+                                        TO CKPT-DUPLICATE-PAIRS-COUNT
+                                            OF WRK-CHECKPOINT-REG
+
+              MOVE WRK-CHECKPOINT-REG   TO FD-REG-CKPT0008
+              WRITE FD-REG-CKPT0008
+
+              MOVE 'WRITE CHECKPOINT FILE' TO WRK-ERROR-MSG
+              PERFORM 8200-TEST-FS-CKPT0008
+
+              MOVE ZEROS                TO WRK-COMMIT-COUNTER
+           END-IF.
+      *----------------------------------------------------------------*
+       2600-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3000-FINALIZE                   SECTION.
+      *----------------------------------------------------------------*
+           EXEC SQL
+               CLOSE CSR0008
+           END-EXEC.
+
+           CLOSE REPORT08
+                 CKPT0008.
+
+           DISPLAY '***************************'.
+           DISPLAY '*  SUCCESSFUL  EXECUTION  *'.
+           DISPLAY '***************************'.
+           DISPLAY '*MODULE..........:' WRK-PROGRAM '*'.
+           DISPLAY '*COMPILED........:'
+           DD-COMPILED '/' MM-COMPILED '/' YY-COMPILED '*'.
+           DISPLAY '*.................'
+           HOUR-COMPILED '.' MINUTE-COMPILED '.'SECOND-COMPILED '*'.
+           DISPLAY '*-------------------------*'.
+           DISPLAY '*CUSTOMERS SCANNED...:' WRK-CUSTOMER-REGS-COUNTER
+           '*'.
+           DISPLAY '*DUPLICATE PAIRS.....:'
+           WRK-DUPLICATE-PAIRS-COUNTER '*'.
+           DISPLAY '*-------------------------*'.
+           DISPLAY '*EXECUTED......:' WRK-DATE-FORMATTED '*'.
+           DISPLAY '*.................' WRK-TIME-FORMATTED '*'.
+           DISPLAY '***************************'.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       3000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8100-TEST-FS-REPORT08           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-REPORT08          NOT EQUAL ZEROS
+              MOVE WRK-FS-REPORT08     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8100-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8200-TEST-FS-CKPT0008           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-CKPT0008          NOT EQUAL ZEROS
+              MOVE WRK-FS-CKPT0008     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8200-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9000-GET-DATE-TIME              SECTION.
+      *----------------------------------------------------------------*
+           ACCEPT WRK-SYSTEM-DATE      FROM DATE.
+           MOVE YY                     TO YYYY-FORMATTED.
+           MOVE MM                     TO MM-FORMATTED.
+           MOVE DD                     TO DD-FORMATTED.
+           ADD  2000                   TO YYYY-FORMATTED.
+
+           ACCEPT WRK-SYSTEM-TIME      FROM TIME.
+           MOVE HOUR                   TO HOUR-FORMATTED.
+           MOVE MINUTE                 TO MINUTE-FORMATTED.
+           MOVE SECOND                 TO SECOND-FORMATTED.
+      *----------------------------------------------------------------*
+       9000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9999-CALL-ABEND-PGM             SECTION.
+      *----------------------------------------------------------------*
+           EXEC SQL
+               ROLLBACK
+           END-EXEC.
+
+           MOVE WRK-DATE-FORMATTED     TO WRK-ERROR-DATE.
+           MOVE WRK-TIME-FORMATTED     TO WRK-ERROR-TIME.
+           CALL WRK-ABEND-PGM          USING WRK-ERROR-LOG.
+      *----------------------------------------------------------------*
+       9000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
