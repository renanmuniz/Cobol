@@ -0,0 +1,469 @@
+      *================================================================*
+      *        I D E N T I F I C A T I O N      D I V I S I O N        *
+      *================================================================*
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     CSRG0007.
+       AUTHOR.         RENAN MUNIZ MERLO.
+       DATE-WRITTEN.   08/08/2026.
+       DATE-COMPILED   WHEN-COMPILED.
+       REMARKS.
+      *----------------------------------------------------------------*
+      *                RENAN MUNIZ MERLO COBOL DEVELOPER               *
+      *          https://www.linkedin.com/in/renan-muniz-merlo         *
+      *----------------------------------------------------------------*
+      *    PROGRAM-ID..: CSRG0007.                                     *
+      *    ANALYST.....: RENAN MUNIZ MERLO                             *
+      *    PROGRAMMER..: RENAN MUNIZ MERLO                             *
+      *    DATE........: 08/08/2026                                    *
+      *----------------------------------------------------------------*
+      *    PROJECT.....: CUSTOMER REGISTRATION PROJECT - CUSTMREG      *
+      *----------------------------------------------------------------*
+      *    GOAL........: READ-ONLY, PARAMETER-DRIVEN INQUIRY OF A      *
+      *                  SINGLE CUSTOMER ON TB_CUSTOMER, BY CPF.  DOES *
+      *                  NOT ISSUE ANY INSERT/UPDATE/DELETE.           *
+      *----------------------------------------------------------------*
+      *    FILES.......:  DDNAME          LRECL       INCLUDE/BOOK     *
+      *                   REPORT07        00080       NONE             *
+      *----------------------------------------------------------------*
+      *    TABLE DB2...:  TB_CUSTOMER                 BTB_CUSTOMER     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    MODIFICATION HISTORY.......:                                *
+      *    08/08/2026 RMM - PROGRAM CREATED.                           *
+      *----------------------------------------------------------------*
+      *                                                                *
+      *================================================================*
+      *           E N V I R O N M E N T      D I V I S I O N           *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT REPORT07      ASSIGN TO UTS-S-REPORT07
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-REPORT07.
+
+      *================================================================*
+      *                  D A T A      D I V I S I O N                  *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD REPORT07
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-REPORT07   PIC X(80).
+
+      *-----------------------------------------------------------------*
+      *                  WORKING-STORAGE SECTION                        *
+      *-----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+      *DATA FOR THE INQUIRY REPORT:
+       77 WRK-REPORT07-LINE                      PIC X(80) VALUE SPACES.
+
+      *SWITCH SET BY 2100-SELECT-REGISTRY (SQLCODE +100 = NOT FOUND):
+       01 WRK-FOUND-SW                           PIC X(01) VALUE 'N'.
+          88 WRK-CUSTOMER-WAS-FOUND                    VALUE 'Y'.
+          88 WRK-CUSTOMER-NOT-FOUND                    VALUE 'N'.
+
+      *EDITED PRESENTATION OF CUST-STATUS:
+       01 WRK-STATUS-EDITED                      PIC X(08) VALUE SPACES.
+
+      *RUNTIME PARAMETER CARD - SUPPLIES THE INQUIRY CPF:
+       COPY 'CSRGPARM'.
+
+      *DATA FOR ERROR LOG:
+       01 WRK-ERROR-LOG.
+          03 WRK-PROGRAM                         PIC X(08) VALUE
+                                                          'CSRG0007'  .
+          03 WRK-ERROR-MSG                       PIC X(30) VALUE SPACES.
+          03 WRK-ERROR-CODE                      PIC X(30) VALUE SPACES.
+          03 WRK-ERROR-DATE                      PIC X(10) VALUE SPACES.
+          03 WRK-ERROR-TIME                      PIC X(08) VALUE SPACES.
+
+      *ABENDING PROGRAM:
+       77 WRK-ABEND-PGM                          PIC X(08) VALUE
+                                                          'ABENDPGM'  .
+
+       01 WRK-FILE-STATUS.
+          03 WRK-FS-REPORT07                     PIC 9(02) VALUE ZEROS .
+
+      *WORKING DATA FOR THE SYSTEM DATE AND TIME.
+       01 WRK-SYSTEM-DATE.
+          03 YY                                  PIC 9(02) VALUE ZEROS .
+          03 MM                                  PIC 9(02) VALUE ZEROS .
+          03 DD                                  PIC 9(02) VALUE ZEROS .
+      *
+       01 WRK-DATE-FORMATTED.
+          03 DD-FORMATTED                        PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 MM-FORMATTED                        PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 YYYY-FORMATTED                      PIC 9(04) VALUE ZEROS .
+      *
+       01 WRK-SYSTEM-TIME.
+          03 HOUR                                PIC 9(02) VALUE ZEROS .
+          03 MINUTE                              PIC 9(02) VALUE ZEROS .
+          03 SECOND                              PIC 9(02) VALUE ZEROS .
+          03 HUNDREDTH                           PIC 9(02) VALUE ZEROS .
+      *
+       01 WRK-TIME-FORMATTED.
+          03 HOUR-FORMATTED                      PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 MINUTE-FORMATTED                    PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 SECOND-FORMATTED                    PIC 9(02) VALUE ZEROS .
+
+       01 WRK-WHEN-COPILED.
+          03 MM-COMPILED                         PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '/'.
+          03 DD-COMPILED                         PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '/'.
+          03 YY-COMPILED                         PIC X(02) VALUE SPACES.
+          03 HOUR-COMPILED                       PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '-'.
+          03 MINUTE-COMPILED                     PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '-'.
+          03 SECOND-COMPILED                     PIC X(02) VALUE SPACES.
+
+       01 WRK-SQLCODE-SINAL PIC +9(009) VALUE ZEROS.
+       01 FILLER REDEFINES WRK-SQLCODE-SINAL.
+          05 FILLER         PIC X(001).
+          05 WRK-SQLCODE-NUM PIC 9(009).
+       01 FILLER REDEFINES WRK-SQLCODE-SINAL.
+          05 WRK-SQLCODE-X  PIC X(010).
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE BTB_CUSTOMER
+           END-EXEC.
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESS               SECTION.
+      *----------------------------------------------------------------*
+           MOVE WHEN-COMPILED          TO WRK-WHEN-COPILED.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS.
+
+           PERFORM 3000-FINALIZE.
+      *----------------------------------------------------------------*
+       0000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1000-INITIALIZE                 SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 9000-GET-DATE-TIME.
+
+           PERFORM 1050-GET-RUN-PARMS.
+
+           OPEN OUTPUT REPORT07.
+
+           MOVE 'OPEN FILE REPORT07'   TO WRK-ERROR-MSG.
+           PERFORM 8100-TEST-FS-REPORT07.
+      *----------------------------------------------------------------*
+       1000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1050-GET-RUN-PARMS              SECTION.
+      *----------------------------------------------------------------*
+      *    READS THE RUNTIME PARAMETER CARD FROM SYSIN TO GET THE CPF  *
+      *    TO LOOK UP.  THIS PROGRAM IS A SINGLE-INQUIRY UTILITY, SO   *
+      *    THE CPF IS THE ONE PARAMETER THAT MUST ACTUALLY BE SUPPLIED.*
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO   CSRGPARM-RUN-PARMS.
+
+           ACCEPT CSRGPARM-RUN-PARMS   FROM SYSIN.
+
+           IF CSRGPARM-INQUIRY-CPF     EQUAL SPACES
+              MOVE 'CSRGPARM-INQUIRY-CPF NOT SUPPLIED'
+                                       TO WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       1050-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2000-PROCESS                    SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 2100-SELECT-REGISTRY.
+
+           PERFORM 2200-WRITE-REPORT07.
+      *----------------------------------------------------------------*
+       2000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2100-SELECT-REGISTRY            SECTION.
+      *----------------------------------------------------------------*
+      *    SAME LOOKUP CSRG0003'S 2200-SELECT-REGISTRY-FOR-UPDT ISSUES *
+      *    BEFORE AN UPDATE, BUT NOTHING HERE EVER CHANGES THE ROW.    *
+      *----------------------------------------------------------------*
+           MOVE 'SELECTING REGISTRY FOR INQUIRY'
+                                       TO WRK-ERROR-MSG.
+
+           MOVE CSRGPARM-INQUIRY-CPF   TO CPF  OF BTB-CUSTOMER.
+
+           EXEC SQL
+               SELECT CPF
+                     ,NAME
+                     ,BIRTH
+                     ,STREET
+                     ,HNUMBER
+                     ,OTHER_INFO
+                     ,CITY
+                     ,STATE
+                     ,COUNTRY
+                     ,TIMEREGINC
+                     ,STATUS
+                     ,DELETED_TS
+                     ,EMAIL
+                     ,PHONE
+                     ,CEP
+               INTO  :CPF
+                    ,:NAME
+                    ,:BIRTH
+                    ,:STREET
+                    ,:HNUMBER
+                    ,:OTHER-INFO
+                    ,:CITY
+                    ,:STATE
+                    ,:COUNTRY
+                    ,:TIMEREGINC
+                    ,:CUST-STATUS
+                    ,:DELETED-TS
+                    ,:EMAIL
+                    ,:PHONE
+                    ,:CEP
+               FROM  TB_CUSTOMER
+               WHERE CPF = :CPF
+           END-EXEC.
+
+           IF SQLCODE EQUAL +100
+              MOVE 'N'                 TO WRK-FOUND-SW
+           ELSE
+              IF SQLCODE NOT EQUAL ZEROS
+                 MOVE SQLCODE          TO WRK-SQLCODE-SINAL
+                 STRING 'SQLCODE..:',WRK-SQLCODE-X
+                                       DELIMITED BY SPACE
+                                       INTO WRK-ERROR-CODE
+                 PERFORM 9999-CALL-ABEND-PGM
+              END-IF
+              MOVE 'Y'                 TO WRK-FOUND-SW
+           END-IF.
+      *----------------------------------------------------------------*
+       2100-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2200-WRITE-REPORT07              SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'RECORDING INQUIRY REPORT'
+                                       TO WRK-ERROR-MSG.
+
+           MOVE SPACES                 TO WRK-REPORT07-LINE.
+           STRING 'CSRG0007 CUSTOMER INQUIRY REPORT - RUN ',
+                  WRK-DATE-FORMATTED,' ',WRK-TIME-FORMATTED
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT07-LINE.
+           PERFORM 2210-PUT-REPORT07-LINE.
+
+           MOVE SPACES                 TO WRK-REPORT07-LINE.
+           STRING 'CPF REQUESTED............: ',
+                  CSRGPARM-INQUIRY-CPF
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT07-LINE.
+           PERFORM 2210-PUT-REPORT07-LINE.
+
+           IF WRK-CUSTOMER-NOT-FOUND
+              MOVE SPACES              TO WRK-REPORT07-LINE
+              STRING 'CUSTOMER NOT FOUND ON TB_CUSTOMER.'
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT07-LINE
+              PERFORM 2210-PUT-REPORT07-LINE
+           ELSE
+              PERFORM 2220-EDIT-STATUS
+
+              MOVE SPACES              TO WRK-REPORT07-LINE
+              STRING 'NAME.....................: ',
+                     NAME              OF BTB-CUSTOMER
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT07-LINE
+              PERFORM 2210-PUT-REPORT07-LINE
+
+              MOVE SPACES              TO WRK-REPORT07-LINE
+              STRING 'BIRTH....................: ',
+                     BIRTH             OF BTB-CUSTOMER
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT07-LINE
+              PERFORM 2210-PUT-REPORT07-LINE
+
+              MOVE SPACES              TO WRK-REPORT07-LINE
+              STRING 'STREET...................: ',
+                     STREET            OF BTB-CUSTOMER
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT07-LINE
+              PERFORM 2210-PUT-REPORT07-LINE
+
+              MOVE SPACES              TO WRK-REPORT07-LINE
+              STRING 'NUMBER...................: ',
+                     HNUMBER           OF BTB-CUSTOMER
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT07-LINE
+              PERFORM 2210-PUT-REPORT07-LINE
+
+              MOVE SPACES              TO WRK-REPORT07-LINE
+              STRING 'CITY.....................: ',
+                     CITY              OF BTB-CUSTOMER
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT07-LINE
+              PERFORM 2210-PUT-REPORT07-LINE
+
+              MOVE SPACES              TO WRK-REPORT07-LINE
+              STRING 'STATE....................: ',
+                     STATE             OF BTB-CUSTOMER
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT07-LINE
+              PERFORM 2210-PUT-REPORT07-LINE
+
+              MOVE SPACES              TO WRK-REPORT07-LINE
+              STRING 'COUNTRY..................: ',
+                     COUNTRY           OF BTB-CUSTOMER
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT07-LINE
+              PERFORM 2210-PUT-REPORT07-LINE
+
+              MOVE SPACES              TO WRK-REPORT07-LINE
+              STRING 'CEP......................: ',
+                     CEP               OF BTB-CUSTOMER
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT07-LINE
+              PERFORM 2210-PUT-REPORT07-LINE
+
+              MOVE SPACES              TO WRK-REPORT07-LINE
+              STRING 'EMAIL....................: ',
+                     EMAIL             OF BTB-CUSTOMER
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT07-LINE
+              PERFORM 2210-PUT-REPORT07-LINE
+
+              MOVE SPACES              TO WRK-REPORT07-LINE
+              STRING 'PHONE....................: ',
+                     PHONE             OF BTB-CUSTOMER
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT07-LINE
+              PERFORM 2210-PUT-REPORT07-LINE
+
+              MOVE SPACES              TO WRK-REPORT07-LINE
+              STRING 'STATUS...................: ',
+                     WRK-STATUS-EDITED
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT07-LINE
+              PERFORM 2210-PUT-REPORT07-LINE
+
+              MOVE SPACES              TO WRK-REPORT07-LINE
+              STRING 'REGISTERED SINCE.........: ',
+                     TIMEREGINC        OF BTB-CUSTOMER
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT07-LINE
+              PERFORM 2210-PUT-REPORT07-LINE
+           END-IF.
+      *----------------------------------------------------------------*
+       2200-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2210-PUT-REPORT07-LINE          SECTION.
+      *----------------------------------------------------------------*
+           MOVE  WRK-REPORT07-LINE     TO    FD-REG-REPORT07.
+
+           WRITE FD-REG-REPORT07.
+
+           PERFORM 8100-TEST-FS-REPORT07.
+      *----------------------------------------------------------------*
+       2210-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2220-EDIT-STATUS                 SECTION.
+      *----------------------------------------------------------------*
+           IF BTB-CUSTOMER-IS-ACTIVE
+              MOVE 'ACTIVE'            TO WRK-STATUS-EDITED
+           ELSE
+              IF BTB-CUSTOMER-IS-DELETED
+                 MOVE 'DELETED'        TO WRK-STATUS-EDITED
+              ELSE
+                 MOVE 'UNKNOWN'        TO WRK-STATUS-EDITED
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       2220-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3000-FINALIZE                   SECTION.
+      *----------------------------------------------------------------*
+           CLOSE REPORT07.
+
+           DISPLAY '***************************'.
+           DISPLAY '*  SUCCESSFUL  EXECUTION  *'.
+           DISPLAY '***************************'.
+           DISPLAY '*MODULE..........:' WRK-PROGRAM '*'.
+           DISPLAY '*COMPILED........:'
+           DD-COMPILED '/' MM-COMPILED '/' YY-COMPILED '*'.
+           DISPLAY '*.................'
+           HOUR-COMPILED '.' MINUTE-COMPILED '.'SECOND-COMPILED '*'.
+           DISPLAY '*-------------------------*'.
+           DISPLAY '*CPF REQUESTED...:' CSRGPARM-INQUIRY-CPF '*'.
+           DISPLAY '*-------------------------*'.
+           DISPLAY '*EXECUTED......:' WRK-DATE-FORMATTED '*'.
+           DISPLAY '*.................' WRK-TIME-FORMATTED '*'.
+           DISPLAY '***************************'.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       3000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8100-TEST-FS-REPORT07           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-REPORT07          NOT EQUAL ZEROS
+              MOVE WRK-FS-REPORT07     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8100-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9000-GET-DATE-TIME              SECTION.
+      *----------------------------------------------------------------*
+           ACCEPT WRK-SYSTEM-DATE      FROM DATE.
+           MOVE YY                     TO YYYY-FORMATTED.
+           MOVE MM                     TO MM-FORMATTED.
+           MOVE DD                     TO DD-FORMATTED.
+           ADD  2000                   TO YYYY-FORMATTED.
+
+           ACCEPT WRK-SYSTEM-TIME      FROM TIME.
+           MOVE HOUR                   TO HOUR-FORMATTED.
+           MOVE MINUTE                 TO MINUTE-FORMATTED.
+           MOVE SECOND                 TO SECOND-FORMATTED.
+      *----------------------------------------------------------------*
+       9000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9999-CALL-ABEND-PGM             SECTION.
+      *----------------------------------------------------------------*
+           MOVE WRK-DATE-FORMATTED     TO WRK-ERROR-DATE.
+           MOVE WRK-TIME-FORMATTED     TO WRK-ERROR-TIME.
+           CALL WRK-ABEND-PGM          USING WRK-ERROR-LOG.
+      *----------------------------------------------------------------*
+       9000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
