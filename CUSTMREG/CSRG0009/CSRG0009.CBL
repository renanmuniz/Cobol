@@ -0,0 +1,635 @@
+      *================================================================*
+      *        I D E N T I F I C A T I O N      D I V I S I O N        *
+      *================================================================*
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     CSRG0009.
+       AUTHOR.         RENAN MUNIZ MERLO.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED   WHEN-COMPILED.
+       REMARKS.
+      *----------------------------------------------------------------*
+      *                RENAN MUNIZ MERLO COBOL DEVELOPER               *
+      *          https://www.linkedin.com/in/renan-muniz-merlo         *
+      *----------------------------------------------------------------*
+      *    PROGRAM-ID..: CSRG0009.                                     *
+      *    ANALYST.....: RENAN MUNIZ MERLO                             *
+      *    PROGRAMMER..: RENAN MUNIZ MERLO                             *
+      *    DATE........: 09/08/2026                                    *
+      *----------------------------------------------------------------*
+      *    PROJECT.....: CUSTOMER REGISTRATION PROJECT - CUSTMREG      *
+      *----------------------------------------------------------------*
+      *    GOAL........: READS THE ACCUMULATED FILEERR1/FILEERR3/      *
+      *                  FILEERR4 REJECT HISTORY AND PRODUCES A        *
+      *                  MONTHLY ERROR-TREND REPORT, SHOWING HOW MANY  *
+      *                  TIMES EACH REJECT REASON FIRED IN EACH        *
+      *                  PROGRAM DURING EACH CALENDAR MONTH.  READ-    *
+      *                  ONLY - NEVER UPDATES ANY OF THE THREE FILES.  *
+      *----------------------------------------------------------------*
+      *    FILES.......:  DDNAME          LRECL       INCLUDE/BOOK     *
+      *                   FILEERR1        00068       CSRGERR1         *
+      *                   FILEERR3        00068       CSRGERR1         *
+      *                   FILEERR4        00068       CSRGERR1         *
+      *                   REPORT09        00080       NONE             *
+      *----------------------------------------------------------------*
+      *    MODIFICATION HISTORY.......:                                *
+      *    09/08/2026 RMM - PROGRAM CREATED.                           *
+      *----------------------------------------------------------------*
+      *                                                                *
+      *================================================================*
+      *           E N V I R O N M E N T      D I V I S I O N           *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FILEERR1      ASSIGN TO UTS-S-FILEERR1
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-FILEERR1.
+
+           SELECT FILEERR3      ASSIGN TO UTS-S-FILEERR3
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-FILEERR3.
+
+           SELECT FILEERR4      ASSIGN TO UTS-S-FILEERR4
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-FILEERR4.
+
+           SELECT REPORT09      ASSIGN TO UTS-S-REPORT09
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-REPORT09.
+
+      *================================================================*
+      *                  D A T A      D I V I S I O N                  *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD FILEERR1
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-FILEERR1   PIC X(68).
+
+       FD FILEERR3
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-FILEERR3   PIC X(68).
+
+       FD FILEERR4
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-FILEERR4   PIC X(68).
+
+       FD REPORT09
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-REPORT09   PIC X(80).
+
+      *-----------------------------------------------------------------*
+      *                  WORKING-STORAGE SECTION                        *
+      *-----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FILEERR1-REGS-COUNTER              PIC 9(05) VALUE ZEROS .
+       77 WRK-FILEERR3-REGS-COUNTER              PIC 9(05) VALUE ZEROS .
+       77 WRK-FILEERR4-REGS-COUNTER              PIC 9(05) VALUE ZEROS .
+
+       77 WRK-FILEERR1-EOF                       PIC X(03) VALUE SPACES.
+       77 WRK-FILEERR3-EOF                       PIC X(03) VALUE SPACES.
+       77 WRK-FILEERR4-EOF                       PIC X(03) VALUE SPACES.
+
+      *EACH ERROR FILE'S RECORD IS READ INTO ITS OWN AREA SO THE THREE
+      *SCANS CAN USE ONE COMMON ACCUMULATION PARAGRAPH:
+       01 WRK-FILEERR1-REG.
+          COPY 'CSRGERR1'.
+
+       01 WRK-FILEERR3-REG.
+          COPY 'CSRGERR1'.
+
+       01 WRK-FILEERR4-REG.
+          COPY 'CSRGERR1'.
+
+      *THE SOURCE PROGRAM AND REASON/DATE CURRENTLY BEING ACCUMULATED,
+      *SET BY EACH FILE'S OWN SCAN PARAGRAPH BEFORE 2600-ACCUMULATE-
+      *ENTRY IS PERFORMED:
+       01 WRK-CURRENT-SOURCE-PGM                 PIC X(08) VALUE SPACES.
+       01 WRK-CURRENT-REASON                     PIC X(25) VALUE SPACES.
+       01 WRK-CURRENT-DATE                       PIC X(10) VALUE SPACES.
+
+      *MONTH/YEAR OF THE CURRENT RECORD, DERIVED FROM ITS DD-MM-YYYY
+      *ERROR DATE:
+       01 WRK-CURRENT-DATE-WORK.
+          03 WRK-CURRENT-DATE-DD                 PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 WRK-CURRENT-DATE-MM                 PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 WRK-CURRENT-DATE-YYYY               PIC 9(04) VALUE ZEROS .
+
+       01 WRK-CURRENT-MONTH.
+          03 WRK-CURRENT-MONTH-MM                PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 WRK-CURRENT-MONTH-YYYY              PIC 9(04) VALUE ZEROS .
+
+      *THE IN-MEMORY MONTHLY-TREND TABLE - ONE ROW PER DISTINCT
+      *PROGRAM/MONTH/REASON COMBINATION SEEN ACROSS ALL THREE REJECT
+      *FILES:
+       77 WRK-TREND-ENTRIES                      PIC 9(03) VALUE ZEROS .
+       77 WRK-TREND-IDX                          PIC 9(03) VALUE ZEROS .
+       77 WRK-TREND-MAX                          PIC 9(03) VALUE 300.
+
+       01 WRK-TREND-FOUND-SW                     PIC X(01) VALUE 'N'.
+          88 WRK-TREND-ENTRY-FOUND                     VALUE 'Y'.
+
+       77 WRK-TREND-OVERFLOW-COUNTER             PIC 9(05) VALUE ZEROS .
+
+       01 WRK-TREND-TABLE.
+          05 WRK-TREND-TAB                       OCCURS 300 TIMES.
+             10 WRK-TREND-PROGRAM                PIC X(08).
+             10 WRK-TREND-MONTH                  PIC X(07).
+             10 WRK-TREND-REASON                 PIC X(25).
+             10 WRK-TREND-COUNT                  PIC 9(05).
+
+      *DATA FOR THE TREND REPORT LINE:
+       77 WRK-REPORT09-LINE                      PIC X(80) VALUE SPACES.
+       77 WRK-TREND-COUNT-ED                     PIC ZZZZ9.
+
+      *RUNTIME PARAMETER CARD - SUPPLIES THE BATCH RUN
+      *ID STAMPED ON THE REPORT HEADER:
+       COPY 'CSRGPARM'.
+
+      *DATA FOR ERROR LOG:
+       01 WRK-ERROR-LOG.
+          03 WRK-PROGRAM                         PIC X(08) VALUE
+                                                          'CSRG0009'  .
+          03 WRK-ERROR-MSG                       PIC X(30) VALUE SPACES.
+          03 WRK-ERROR-CODE                      PIC X(30) VALUE SPACES.
+          03 WRK-ERROR-DATE                      PIC X(10) VALUE SPACES.
+          03 WRK-ERROR-TIME                      PIC X(08) VALUE SPACES.
+
+      *ABENDING PROGRAM:
+       77 WRK-ABEND-PGM                          PIC X(08) VALUE
+                                                          'ABENDPGM'  .
+
+       01 WRK-FILE-STATUS.
+          03 WRK-FS-FILEERR1                     PIC 9(02) VALUE ZEROS .
+          03 WRK-FS-FILEERR3                     PIC 9(02) VALUE ZEROS .
+          03 WRK-FS-FILEERR4                     PIC 9(02) VALUE ZEROS .
+          03 WRK-FS-REPORT09                     PIC 9(02) VALUE ZEROS .
+
+      *WORKING DATA FOR THE SYSTEM DATE AND TIME.
+       01 WRK-SYSTEM-DATE.
+          03 YY                                  PIC 9(02) VALUE ZEROS .
+          03 MM                                  PIC 9(02) VALUE ZEROS .
+          03 DD                                  PIC 9(02) VALUE ZEROS .
+      *
+       01 WRK-DATE-FORMATTED.
+          03 DD-FORMATTED                        PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 MM-FORMATTED                        PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 YYYY-FORMATTED                      PIC 9(04) VALUE ZEROS .
+      *
+       01 WRK-SYSTEM-TIME.
+          03 HOUR                                PIC 9(02) VALUE ZEROS .
+          03 MINUTE                              PIC 9(02) VALUE ZEROS .
+          03 SECOND                              PIC 9(02) VALUE ZEROS .
+          03 HUNDREDTH                           PIC 9(02) VALUE ZEROS .
+      *
+       01 WRK-TIME-FORMATTED.
+          03 HOUR-FORMATTED                      PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 MINUTE-FORMATTED                    PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 SECOND-FORMATTED                    PIC 9(02) VALUE ZEROS .
+
+       01 WRK-WHEN-COPILED.
+          03 MM-COMPILED                         PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '/'.
+          03 DD-COMPILED                         PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '/'.
+          03 YY-COMPILED                         PIC X(02) VALUE SPACES.
+          03 HOUR-COMPILED                       PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '-'.
+          03 MINUTE-COMPILED                     PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '-'.
+          03 SECOND-COMPILED                     PIC X(02) VALUE SPACES.
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESS               SECTION.
+      *----------------------------------------------------------------*
+           MOVE WHEN-COMPILED          TO WRK-WHEN-COPILED.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS.
+
+           PERFORM 3000-FINALIZE.
+      *----------------------------------------------------------------*
+       0000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1000-INITIALIZE                 SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 9000-GET-DATE-TIME.
+
+           PERFORM 1050-GET-RUN-PARMS.
+
+           OPEN INPUT  FILEERR1
+                       FILEERR3
+                       FILEERR4.
+
+           OPEN OUTPUT REPORT09.
+
+           MOVE 'OPEN FILE FILEERR1'   TO WRK-ERROR-MSG.
+           PERFORM 8100-TEST-FS-FILEERR1.
+
+           MOVE 'OPEN FILE FILEERR3'   TO WRK-ERROR-MSG.
+           PERFORM 8200-TEST-FS-FILEERR3.
+
+           MOVE 'OPEN FILE FILEERR4'   TO WRK-ERROR-MSG.
+           PERFORM 8300-TEST-FS-FILEERR4.
+
+           MOVE 'OPEN FILE REPORT09'   TO WRK-ERROR-MSG.
+           PERFORM 8400-TEST-FS-REPORT09.
+
+           PERFORM 1070-WRITE-REPORT-HEADER.
+      *----------------------------------------------------------------*
+       1000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1050-GET-RUN-PARMS              SECTION.
+      *----------------------------------------------------------------*
+      *    READS THE OPTIONAL RUNTIME PARAMETER CARD FROM SYSIN AND    *
+      *    APPLIES SHOP DEFAULTS TO WHATEVER IS LEFT BLANK SO THE JOB  *
+      *    STILL RUNS UNATTENDED WHEN NO PARM CARD IS SUPPLIED.        *
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO   CSRGPARM-RUN-PARMS.
+
+           ACCEPT CSRGPARM-RUN-PARMS   FROM SYSIN.
+
+           IF CSRGPARM-BATCH-RUN-ID    EQUAL SPACES
+              STRING YYYY-FORMATTED, MM-FORMATTED, DD-FORMATTED,
+                     HOUR-FORMATTED, MINUTE-FORMATTED,
+                     SECOND-FORMATTED
+                                       DELIMITED BY SIZE
+                                       INTO CSRGPARM-BATCH-RUN-ID
+           END-IF.
+      *----------------------------------------------------------------*
+       1050-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1070-WRITE-REPORT-HEADER        SECTION.
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO WRK-REPORT09-LINE.
+           STRING 'CSRG0009 MONTHLY ERROR-TREND REPORT - RUN ',
+                  WRK-DATE-FORMATTED,' ',WRK-TIME-FORMATTED
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT09-LINE.
+           PERFORM 2910-PUT-REPORT09-LINE.
+
+           MOVE SPACES                 TO WRK-REPORT09-LINE.
+           STRING 'PROGRAM   MONTH    REASON                   ',
+                  '  COUNT'
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT09-LINE.
+           PERFORM 2910-PUT-REPORT09-LINE.
+      *----------------------------------------------------------------*
+       1070-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2000-PROCESS                    SECTION.
+      *----------------------------------------------------------------*
+      *    EACH REJECT FILE IS SCANNED IN FULL, ACCUMULATING COUNTS    *
+      *    INTO THE SAME IN-MEMORY TREND TABLE, BEFORE THE TABLE IS    *
+      *    PRINTED ONCE IN 3000-FINALIZE.                              *
+      *----------------------------------------------------------------*
+           PERFORM 2110-READ-FILEERR1.
+           PERFORM 2120-PROCESS-FILEERR1
+              UNTIL WRK-FILEERR1-EOF   EQUAL 'END'.
+
+           PERFORM 2210-READ-FILEERR3.
+           PERFORM 2220-PROCESS-FILEERR3
+              UNTIL WRK-FILEERR3-EOF   EQUAL 'END'.
+
+           PERFORM 2310-READ-FILEERR4.
+           PERFORM 2320-PROCESS-FILEERR4
+              UNTIL WRK-FILEERR4-EOF   EQUAL 'END'.
+      *----------------------------------------------------------------*
+       2000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2110-READ-FILEERR1               SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'READING FILE FILEERR1' TO   WRK-ERROR-MSG.
+
+           READ FILEERR1               INTO WRK-FILEERR1-REG.
+
+           PERFORM 8100-TEST-FS-FILEERR1.
+
+           IF WRK-FS-FILEERR1          EQUAL 10
+              MOVE 'END'               TO   WRK-FILEERR1-EOF
+           ELSE
+              ADD 1                    TO   WRK-FILEERR1-REGS-COUNTER
+           END-IF.
+      *----------------------------------------------------------------*
+       2110-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2120-PROCESS-FILEERR1           SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'CSRG0001'             TO   WRK-CURRENT-SOURCE-PGM.
+           MOVE CSRGERR1-REASON        OF   WRK-FILEERR1-REG
+                                       TO   WRK-CURRENT-REASON.
+           MOVE CSRGERR1-DATE          OF   WRK-FILEERR1-REG
+                                       TO   WRK-CURRENT-DATE.
+
+           PERFORM 2600-ACCUMULATE-ENTRY.
+
+           PERFORM 2110-READ-FILEERR1.
+      *----------------------------------------------------------------*
+       2120-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2210-READ-FILEERR3               SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'READING FILE FILEERR3' TO   WRK-ERROR-MSG.
+
+           READ FILEERR3               INTO WRK-FILEERR3-REG.
+
+           PERFORM 8200-TEST-FS-FILEERR3.
+
+           IF WRK-FS-FILEERR3          EQUAL 10
+              MOVE 'END'               TO   WRK-FILEERR3-EOF
+           ELSE
+              ADD 1                    TO   WRK-FILEERR3-REGS-COUNTER
+           END-IF.
+      *----------------------------------------------------------------*
+       2210-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2220-PROCESS-FILEERR3           SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'CSRG0003'             TO   WRK-CURRENT-SOURCE-PGM.
+           MOVE CSRGERR1-REASON        OF   WRK-FILEERR3-REG
+                                       TO   WRK-CURRENT-REASON.
+           MOVE CSRGERR1-DATE          OF   WRK-FILEERR3-REG
+                                       TO   WRK-CURRENT-DATE.
+
+           PERFORM 2600-ACCUMULATE-ENTRY.
+
+           PERFORM 2210-READ-FILEERR3.
+      *----------------------------------------------------------------*
+       2220-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2310-READ-FILEERR4               SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'READING FILE FILEERR4' TO   WRK-ERROR-MSG.
+
+           READ FILEERR4               INTO WRK-FILEERR4-REG.
+
+           PERFORM 8300-TEST-FS-FILEERR4.
+
+           IF WRK-FS-FILEERR4          EQUAL 10
+              MOVE 'END'               TO   WRK-FILEERR4-EOF
+           ELSE
+              ADD 1                    TO   WRK-FILEERR4-REGS-COUNTER
+           END-IF.
+      *----------------------------------------------------------------*
+       2310-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2320-PROCESS-FILEERR4           SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'CSRG0004'             TO   WRK-CURRENT-SOURCE-PGM.
+           MOVE CSRGERR1-REASON        OF   WRK-FILEERR4-REG
+                                       TO   WRK-CURRENT-REASON.
+           MOVE CSRGERR1-DATE          OF   WRK-FILEERR4-REG
+                                       TO   WRK-CURRENT-DATE.
+
+           PERFORM 2600-ACCUMULATE-ENTRY.
+
+           PERFORM 2310-READ-FILEERR4.
+      *----------------------------------------------------------------*
+       2320-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2600-ACCUMULATE-ENTRY           SECTION.
+      *----------------------------------------------------------------*
+      *    FOLDS ONE REJECT RECORD INTO THE TREND TABLE UNDER ITS      *
+      *    PROGRAM/MONTH/REASON KEY, CREATING A NEW ROW THE FIRST TIME *
+      *    A COMBINATION IS SEEN AND JUST BUMPING THE COUNT AFTER THAT.*
+      *----------------------------------------------------------------*
+           MOVE WRK-CURRENT-DATE       TO   WRK-CURRENT-DATE-WORK.
+           MOVE WRK-CURRENT-DATE-MM    TO   WRK-CURRENT-MONTH-MM.
+           MOVE WRK-CURRENT-DATE-YYYY  TO   WRK-CURRENT-MONTH-YYYY.
+
+           MOVE 'N'                    TO   WRK-TREND-FOUND-SW.
+           MOVE 1                      TO   WRK-TREND-IDX.
+
+           PERFORM 2610-SEARCH-ONE-ENTRY
+              UNTIL WRK-TREND-IDX      GREATER WRK-TREND-ENTRIES
+                 OR WRK-TREND-ENTRY-FOUND.
+
+           IF WRK-TREND-ENTRY-FOUND
+              ADD 1                    TO   WRK-TREND-COUNT
+                                            (WRK-TREND-IDX)
+           ELSE
+              IF WRK-TREND-ENTRIES     LESS WRK-TREND-MAX
+                 ADD 1                 TO   WRK-TREND-ENTRIES
+                 MOVE WRK-CURRENT-SOURCE-PGM
+                                       TO   WRK-TREND-PROGRAM
+                                            (WRK-TREND-ENTRIES)
+                 MOVE WRK-CURRENT-MONTH
+                                       TO   WRK-TREND-MONTH
+                                            (WRK-TREND-ENTRIES)
+                 MOVE WRK-CURRENT-REASON
+                                       TO   WRK-TREND-REASON
+                                            (WRK-TREND-ENTRIES)
+                 MOVE 1                TO   WRK-TREND-COUNT
+                                            (WRK-TREND-ENTRIES)
+              ELSE
+                 ADD 1                 TO   WRK-TREND-OVERFLOW-COUNTER
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       2600-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2610-SEARCH-ONE-ENTRY           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-TREND-PROGRAM(WRK-TREND-IDX) EQUAL
+                                            WRK-CURRENT-SOURCE-PGM
+              AND WRK-TREND-MONTH(WRK-TREND-IDX) EQUAL
+                                            WRK-CURRENT-MONTH
+              AND WRK-TREND-REASON(WRK-TREND-IDX) EQUAL
+                                            WRK-CURRENT-REASON
+              MOVE 'Y'                 TO   WRK-TREND-FOUND-SW
+           ELSE
+              ADD 1                    TO   WRK-TREND-IDX
+           END-IF.
+      *----------------------------------------------------------------*
+       2610-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2900-PRINT-TREND-TABLE          SECTION.
+      *----------------------------------------------------------------*
+           MOVE 1                      TO   WRK-TREND-IDX.
+
+           PERFORM 2950-PRINT-ONE-TREND-LINE
+              UNTIL WRK-TREND-IDX      GREATER WRK-TREND-ENTRIES.
+      *----------------------------------------------------------------*
+       2900-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2950-PRINT-ONE-TREND-LINE       SECTION.
+      *----------------------------------------------------------------*
+           MOVE WRK-TREND-COUNT(WRK-TREND-IDX) TO WRK-TREND-COUNT-ED.
+
+           MOVE SPACES                 TO WRK-REPORT09-LINE.
+           STRING WRK-TREND-PROGRAM(WRK-TREND-IDX),'  ',
+                  WRK-TREND-MONTH(WRK-TREND-IDX),'  ',
+                  WRK-TREND-REASON(WRK-TREND-IDX),'  ',
+                  WRK-TREND-COUNT-ED
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT09-LINE.
+           PERFORM 2910-PUT-REPORT09-LINE.
+
+           ADD 1                       TO   WRK-TREND-IDX.
+      *----------------------------------------------------------------*
+       2950-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2910-PUT-REPORT09-LINE          SECTION.
+      *----------------------------------------------------------------*
+           MOVE  WRK-REPORT09-LINE     TO    FD-REG-REPORT09.
+
+           WRITE FD-REG-REPORT09.
+
+           PERFORM 8400-TEST-FS-REPORT09.
+      *----------------------------------------------------------------*
+       2910-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3000-FINALIZE                   SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 2900-PRINT-TREND-TABLE.
+
+           IF WRK-TREND-OVERFLOW-COUNTER GREATER ZEROS
+              MOVE SPACES              TO WRK-REPORT09-LINE
+              STRING '** TREND TABLE CAPACITY EXCEEDED - ',
+                     WRK-TREND-OVERFLOW-COUNTER,
+                     ' REJECT(S) NOT COUNTED **'
+                                       DELIMITED BY SIZE
+                                       INTO WRK-REPORT09-LINE
+              PERFORM 2910-PUT-REPORT09-LINE
+           END-IF.
+
+           CLOSE FILEERR1
+                 FILEERR3
+                 FILEERR4
+                 REPORT09.
+
+           DISPLAY '***************************'.
+           DISPLAY '*  SUCCESSFUL  EXECUTION  *'.
+           DISPLAY '***************************'.
+           DISPLAY '*MODULE..........:' WRK-PROGRAM '*'.
+           DISPLAY '*COMPILED........:'
+           DD-COMPILED '/' MM-COMPILED '/' YY-COMPILED '*'.
+           DISPLAY '*.................'
+           HOUR-COMPILED '.' MINUTE-COMPILED '.'SECOND-COMPILED '*'.
+           DISPLAY '*-------------------------*'.
+           DISPLAY '*FILEERR1 SCANNED....:' WRK-FILEERR1-REGS-COUNTER
+           '*'.
+           DISPLAY '*FILEERR3 SCANNED....:' WRK-FILEERR3-REGS-COUNTER
+           '*'.
+           DISPLAY '*FILEERR4 SCANNED....:' WRK-FILEERR4-REGS-COUNTER
+           '*'.
+           DISPLAY '*TREND ROWS WRITTEN..:' WRK-TREND-ENTRIES '*'.
+           DISPLAY '*-------------------------*'.
+           DISPLAY '*EXECUTED......:' WRK-DATE-FORMATTED '*'.
+           DISPLAY '*.................' WRK-TIME-FORMATTED '*'.
+           DISPLAY '***************************'.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       3000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8100-TEST-FS-FILEERR1           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-FILEERR1          NOT EQUAL ZEROS AND 10
+              MOVE WRK-FS-FILEERR1     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8100-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8200-TEST-FS-FILEERR3           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-FILEERR3          NOT EQUAL ZEROS AND 10
+              MOVE WRK-FS-FILEERR3     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8200-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8300-TEST-FS-FILEERR4           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-FILEERR4          NOT EQUAL ZEROS AND 10
+              MOVE WRK-FS-FILEERR4     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8300-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8400-TEST-FS-REPORT09           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-REPORT09          NOT EQUAL ZEROS
+              MOVE WRK-FS-REPORT09     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8400-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9000-GET-DATE-TIME              SECTION.
+      *----------------------------------------------------------------*
+           ACCEPT WRK-SYSTEM-DATE      FROM DATE.
+           MOVE YY                     TO YYYY-FORMATTED.
+           MOVE MM                     TO MM-FORMATTED.
+           MOVE DD                     TO DD-FORMATTED.
+           ADD  2000                   TO YYYY-FORMATTED.
+
+           ACCEPT WRK-SYSTEM-TIME      FROM TIME.
+           MOVE HOUR                   TO HOUR-FORMATTED.
+           MOVE MINUTE                 TO MINUTE-FORMATTED.
+           MOVE SECOND                 TO SECOND-FORMATTED.
+      *----------------------------------------------------------------*
+       9000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9999-CALL-ABEND-PGM             SECTION.
+      *----------------------------------------------------------------*
+           MOVE WRK-DATE-FORMATTED     TO WRK-ERROR-DATE.
+           MOVE WRK-TIME-FORMATTED     TO WRK-ERROR-TIME.
+           CALL WRK-ABEND-PGM          USING WRK-ERROR-LOG.
+      *----------------------------------------------------------------*
+       9000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
