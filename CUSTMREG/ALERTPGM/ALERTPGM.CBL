@@ -0,0 +1,149 @@
+      *================================================================*
+      *        I D E N T I F I C A T I O N      D I V I S I O N        *
+      *================================================================*
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     ALERTPGM.
+       AUTHOR.         RENAN MUNIZ MERLO.
+       DATE-WRITTEN.   08/08/2026.
+       DATE-COMPILED.
+       REMARKS.
+      *----------------------------------------------------------------*
+      *                RENAN MUNIZ MERLO COBOL DEVELOPER               *
+      *          https://www.linkedin.com/in/renan-muniz-merlo         *
+      *----------------------------------------------------------------*
+      *    PROGRAM-ID..: ALERTPGM.                                     *
+      *    ANALYST.....: RENAN MUNIZ MERLO                             *
+      *    PROGRAMMER..: RENAN MUNIZ MERLO                             *
+      *    DATE........: 08/08/2026                                    *
+      *----------------------------------------------------------------*
+      *    PROJECT.....: CUSTOMER REGISTRATION PROJECT - CUSTMREG      *
+      *----------------------------------------------------------------*
+      *    GOAL........: OPERATIONAL ALERT PROGRAM.  CALLED BY         *
+      *                  CSRG0001/3/4 WHEN THEIR REJECT-FILE VOLUME    *
+      *                  CROSSES THE CSRGPARM-ERROR-THRESHOLD PARAMETER*
+      *                  FOR THE RUN.  DISPLAYS AN OPERATOR-CONSOLE    *
+      *                  ALERT AND PERSISTS THE ALERT TO ALERTLOG, THE *
+      *                  INTERFACE FILE THE EMAIL/MESSAGE-QUEUE        *
+      *                  GATEWAY JOB PICKS UP AND FORWARDS TO OPS, SO  *
+      *                  A REJECT SPIKE IS LOOKED AT THE NEXT MORNING  *
+      *                  INSTEAD OF THE NEXT TIME SOMEONE AUDITS THE   *
+      *                  ERROR FILES.  UNLIKE ABENDPGM, THIS RETURNS   *
+      *                  CONTROL TO THE CALLER - A THRESHOLD BREACH IS *
+      *                  NOT A REASON TO STOP THE RUN.                 *
+      *----------------------------------------------------------------*
+      *    FILES.......:  DDNAME          LRECL       INCLUDE/BOOK     *
+      *                   ALERTLOG        058         NONE.            *
+      *----------------------------------------------------------------*
+      *    TABLE DB2...:  NONE.                                        *
+      *----------------------------------------------------------------*
+      *================================================================*
+      *           E N V I R O N M E N T      D I V I S I O N           *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ALERTLOG       ASSIGN TO UTS-S-ALERTLOG
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-ALERTLOG.
+
+      *================================================================*
+      *                  D A T A      D I V I S I O N                  *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ALERTLOG
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-ALERTLOG   PIC X(58).
+      *
+      *-----------------------------------------------------------------*
+      *                  WORKING-STORAGE SECTION                        *
+      *-----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WRK-FS-ALERTLOG                        PIC X(02) VALUE SPACES.
+
+       01 WRK-ALERTLOG-OPEN-SW                    PIC X(01) VALUE 'N'.
+          88 WRK-ALERTLOG-IS-OPEN                       VALUE 'Y'.
+
+      *-----------------------------------------------------------------*
+      *                      LINKAGE SECTION                            *
+      *-----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01 WRK-ALERT-LOG.
+          COPY 'CSRGALRT'.
+      *================================================================*
+       PROCEDURE                       DIVISION  USING WRK-ALERT-LOG.
+      *================================================================*
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESS               SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+
+           DISPLAY '**********************************'.
+           DISPLAY '*     OPERATIONAL  ALERT         *'.
+           DISPLAY '*!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!*'.
+           DISPLAY '*DATE: 'WRK-ALERT-DATE'                *'.
+           DISPLAY '*TIME: 'WRK-ALERT-TIME'                  *'.
+           DISPLAY '*!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!*'.
+           DISPLAY '*PROGRAM............:'WRK-ALERT-PROGRAM'    *'.
+           DISPLAY '*ERROR FILE.........:'WRK-ALERT-FILE'    *'.
+           DISPLAY '*REJECT COUNT.......:'WRK-ALERT-COUNT'        *'.
+           DISPLAY '*ALERT THRESHOLD....:'WRK-ALERT-THRESHOLD'        *'
+           .
+           DISPLAY '*BATCH RUN ID.......:'WRK-ALERT-BATCH-RUN-ID'*'.
+           DISPLAY '**********************************'.
+
+           PERFORM 2000-WRITE-ALERT-LOG.
+
+           PERFORM 3000-CLOSE-FILES.
+
+           GOBACK.
+      *----------------------------------------------------------------*
+       0000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1000-OPEN-FILES                 SECTION.
+      *----------------------------------------------------------------*
+      *    THE JCL DD STATEMENT FOR ALERTLOG CONTROLS WHETHER A RUN'S  *
+      *    ALERTS ACCUMULATE ACROSS THE NIGHTLY CYCLE (DISP=MOD) OR    *
+      *    START A FRESH FILE (DISP=NEW), THE SAME AS ABENDLOG.        *
+      *----------------------------------------------------------------*
+           OPEN OUTPUT ALERTLOG.
+
+           IF WRK-FS-ALERTLOG          EQUAL '00'
+              SET WRK-ALERTLOG-IS-OPEN TO   TRUE
+           ELSE
+              DISPLAY '*WARNING: ALERTLOG NOT OPENED - FS='
+                      WRK-FS-ALERTLOG '*'
+           END-IF.
+      *----------------------------------------------------------------*
+       1000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2000-WRITE-ALERT-LOG            SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-ALERTLOG-IS-OPEN
+              MOVE WRK-ALERT-LOG       TO   FD-REG-ALERTLOG
+              WRITE FD-REG-ALERTLOG
+           END-IF.
+      *----------------------------------------------------------------*
+       2000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3000-CLOSE-FILES                SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-ALERTLOG-IS-OPEN
+              CLOSE ALERTLOG
+           END-IF.
+      *----------------------------------------------------------------*
+       3000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
