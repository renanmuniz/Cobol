@@ -22,15 +22,48 @@
       *                  TION.                                         *
       *----------------------------------------------------------------*
       *    FILES.......:  DDNAME          LRECL       INCLUDE/BOOK     *
-      *                   FILE0001        00015       CSTMRG01         *
-      *                   FILE0002        00222       CSTMRG01         *
-      *                   FILE0003        00222       CSTMRG01         *
-      *                   FILEERR1        00015       CSTMRG01         *
+      *                   FILE0001        00016       CSRGTRN1         *
+      *                   FILE0002        00296       CSTMRG01         *
+      *                   FILE0003        00296       CSTMRG01         *
+      *                   FILE0004        00296       CSTMRG01         *
+      *                   FILE0005        00296       CSTMRG01         *
+      *                   FILEERR1        00068       CSRGERR1         *
+      *                   REPORT01        00080       NONE             *
+      *                   CKPT0001        00046       NONE             *
       *----------------------------------------------------------------*
       *    TABLE DB2...:  NONE.                                        *
       *                                                                *
       *----------------------------------------------------------------*
-      *                                                                *
+      *    MODIFICATION HISTORY.......:                                *
+      *    08/08/2026 RMM - ADDED REPORT01 RECONCILIATION REPORT WITH  *
+      *                     MATCH-RATE PERCENTAGE (WAS DISPLAY-ONLY).  *
+      *    08/08/2026 RMM - RECORD LAYOUT GREW TO LRECL=287 TO CARRY   *
+      *                     EMAIL/PHONE (SEE CSTMRG01).                *
+      *    08/08/2026 RMM - RECORD LAYOUT GREW TO LRECL=296 TO CARRY   *
+      *                     CEP (SEE CSTMRG01).                        *
+      *    08/08/2026 RMM - FILEERR1 GREW TO LRECL=068 (CSRGERR1) SO   *
+      *                     EVERY LINE CARRIES ITS OWN REASON TEXT AND *
+      *                     TIMESTAMP INSTEAD OF ONE GENERIC HEADER.   *
+      *    08/08/2026 RMM - WRITES A CSRGTRLR TRAILER RECORD AS THE    *
+      *                     LAST RECORD ON FILE0003 SO CSRG0002 CAN    *
+      *                     DETECT A TRUNCATED FILE.                   *
+      *    08/08/2026 RMM - FILE0001 NOW CARRIES CSRGTRN1 (CPF PLUS AN *
+      *                     I/U/D ACTION CODE) INSTEAD OF A BARE CPF   *
+      *                     LIST, AND MATCHED RECORDS ARE ROUTED TO    *
+      *                     FILE0003 (INSERT), FILE0004 (UPDATE), OR   *
+      *                     FILE0005 (DELETE) FROM ONE PASS, IN PLACE  *
+      *                     OF THREE SEPARATELY-PREPARED EXTRACTS.     *
+      *    08/08/2026 RMM - STAMPS CSRGPARM-BATCH-RUN-ID ONTO THE      *
+      *                     FILE0003 TRAILER SO CSRG0002 CAN CONFIRM   *
+      *                     IT IS PROCESSING THE SAME RUN.             *
+      *    09/08/2026 RMM - CALLS ALERTPGM WHEN FILEERR1'S REJECT      *
+      *                     COUNT CROSSES CSRGPARM-ERROR-THRESHOLD.    *
+      *    09/08/2026 RMM - CAN NOW SELECT FILE0002 CANDIDATES BY      *
+      *                     STATE, CITY, OR BIRTH-DATE RANGE INSTEAD   *
+      *                     OF A CPF LIST, DRIVEN OFF THE PARM CARD.   *
+      *    09/08/2026 RMM - CALLS METRPGM AT FINALIZE TO PERSIST THE   *
+      *                     RUN'S ELAPSED TIME AND RECORD VOLUMES.     *
+      *----------------------------------------------------------------*
       *================================================================*
       *           E N V I R O N M E N T      D I V I S I O N           *
       *================================================================*
@@ -57,11 +90,31 @@
             ACCESS MODE  IS     SEQUENTIAL
             FILE STATUS  IS     WRK-FS-FILE0003.
 
+           SELECT FILE0004      ASSIGN TO UTS-S-FILE0004
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-FILE0004.
+
+           SELECT FILE0005      ASSIGN TO UTS-S-FILE0005
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-FILE0005.
+
            SELECT FILEERR1      ASSIGN TO UTS-S-FILEERR1
             ORGANIZATION IS     SEQUENTIAL
             ACCESS MODE  IS     SEQUENTIAL
             FILE STATUS  IS     WRK-FS-FILEERR1.
 
+           SELECT REPORT01      ASSIGN TO UTS-S-REPORT01
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-REPORT01.
+
+           SELECT CKPT0001      ASSIGN TO UTS-S-CKPT0001
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-CKPT0001.
+
       *================================================================*
       *                  D A T A      D I V I S I O N                  *
       *================================================================*
@@ -72,25 +125,49 @@
            RECORDING MODE IS F
            LABEL RECORD   IS STANDARD
            BLOCK CONTAINS 00 RECORDS.
-       01 FD-REG-FILE0001   PIC X(15).
+       01 FD-REG-FILE0001   PIC X(16).
 
        FD FILE0002
            RECORDING MODE IS F
            LABEL RECORD   IS STANDARD
            BLOCK CONTAINS 00 RECORDS.
-       01 FD-REG-FILE0002   PIC X(222).
+       01 FD-REG-FILE0002   PIC X(296).
 
        FD FILE0003
            RECORDING MODE IS F
            LABEL RECORD   IS STANDARD
            BLOCK CONTAINS 00 RECORDS.
-       01 FD-REG-FILE0003   PIC X(222).
+       01 FD-REG-FILE0003   PIC X(296).
+
+       FD FILE0004
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-FILE0004   PIC X(296).
+
+       FD FILE0005
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-FILE0005   PIC X(296).
 
        FD FILEERR1
            RECORDING MODE IS F
            LABEL RECORD   IS STANDARD
            BLOCK CONTAINS 00 RECORDS.
-       01 FD-REG-FILEERR1   PIC X(15).
+       01 FD-REG-FILEERR1   PIC X(68).
+
+       FD REPORT01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-REPORT01   PIC X(80).
+
+       FD CKPT0001
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-CKPT0001   PIC X(46).
 
       *-----------------------------------------------------------------*
       *                  WORKING-STORAGE SECTION                        *
@@ -100,6 +177,8 @@
        77 WRK-FILE0001-REGS-COUNTER              PIC 9(04) VALUE ZEROS .
        77 WRK-FILE0002-REGS-COUNTER              PIC 9(04) VALUE ZEROS .
        77 WRK-FILE0003-REGS-COUNTER              PIC 9(04) VALUE ZEROS .
+       77 WRK-FILE0004-REGS-COUNTER              PIC 9(04) VALUE ZEROS .
+       77 WRK-FILE0005-REGS-COUNTER              PIC 9(04) VALUE ZEROS .
        77 WRK-FILEERR1-REGS-COUNTER              PIC 9(04) VALUE ZEROS .
 
        77 WRK-FILE0001-EOF                       PIC X(03) VALUE SPACES.
@@ -117,6 +196,25 @@
       *ABENDING PROGRAM:
        77 WRK-ABEND-PGM                          PIC X(08) VALUE
                                                            'ABENDPGM'  .
+
+      *OPERATIONAL-ALERT PROGRAM:
+       77 WRK-ALERT-PGM                          PIC X(08) VALUE
+                                                           'ALERTPGM'  .
+
+      *BATCH-WINDOW METRICS PROGRAM:
+       77 WRK-METR-PGM                           PIC X(08) VALUE
+                                                           'METRPGM'   .
+
+      *DATA FOR THE OPERATIONAL ALERT PASSED TO ALERTPGM WHEN
+      *FILEERR1 CROSSES CSRGPARM-ERROR-THRESHOLD:
+       01 WRK-ALERT-LOG.
+          COPY 'CSRGALRT'.
+
+      *DATA FOR THE BATCH-WINDOW METRIC PASSED TO METRPGM AT THE
+      *END OF THE RUN:
+       01 WRK-METRICS-LOG.
+          COPY 'CSRGMETR'.
+
        01 WRK-FILE0001-KEY.
           03 WRK-PART01-K1                       PIC 9(04) VALUE ZEROS .
           03 FILLER                              PIC X(01) VALUE '.'   .
@@ -151,14 +249,108 @@
           03 WRK-KEY1-PREVIOUS                   PIC X(12) VALUE ZEROS .
           03 WRK-KEY2-PREVIOUS                   PIC X(12) VALUE ZEROS .
 
+      *SWITCHES CONTROLLING THE READ-AND-VALIDATE RETRY LOOPS:
+       01 WRK-FILE0001-REC-OK-SW                 PIC X(01) VALUE 'N'.
+          88 WRK-FILE0001-REC-IS-OK                    VALUE 'Y'.
+       01 WRK-FILE0002-REC-OK-SW                 PIC X(01) VALUE 'N'.
+          88 WRK-FILE0002-REC-IS-OK                    VALUE 'Y'.
+
+      *SWITCH SET WHEN FILE0002 HAS TWO CONSECUTIVE RECORDS WITH THE
+      *SAME CPF:
+       01 WRK-FILE0002-DUP-SW                    PIC X(01) VALUE 'N'.
+          88 WRK-FILE0002-KEY-IS-DUP                   VALUE 'Y'.
+
+      *SWITCHES SET WHEN A KEY IS OUT OF SEQUENCE BUT TOLERATED
+      *INSTEAD OF ABENDING:
+       01 WRK-FILE0001-OOO-SW                    PIC X(01) VALUE 'N'.
+          88 WRK-FILE0001-KEY-IS-OOO                   VALUE 'Y'.
+       01 WRK-FILE0002-OOO-SW                    PIC X(01) VALUE 'N'.
+          88 WRK-FILE0002-KEY-IS-OOO                   VALUE 'Y'.
+
+      *RUNTIME PARAMETER CARD:
+       COPY 'CSRGPARM'.
+
+      *SWITCH AND WORK AREAS FOR SELECTING FILE0002 CANDIDATES BY
+      *STATE, CITY, OR BIRTH-DATE RANGE INSTEAD OF A CPF LIST:
+       01 WRK-SEL-MATCH-SW                       PIC X(01) VALUE 'N'.
+          88 WRK-SEL-IS-MATCH                           VALUE 'Y'.
+
+       01 WRK-SEL-DATE-WORK.
+          03 WRK-SEL-DATE-WORK-DD                PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 WRK-SEL-DATE-WORK-MM                PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 WRK-SEL-DATE-WORK-YYYY               PIC 9(04) VALUE ZEROS .
+
+       01 WRK-SEL-BIRTH-YYYYMMDD                  PIC 9(08) VALUE ZEROS .
+       01 WRK-SEL-FROM-YYYYMMDD                   PIC 9(08) VALUE ZEROS .
+       01 WRK-SEL-TO-YYYYMMDD                     PIC 9(08) VALUE ZEROS .
+
+      *DATA FOR CPF CHECK-DIGIT (MOD-11) VALIDATION:
+       01 WRK-CPF-CHECK-NUM                      PIC 9(12) VALUE ZEROS.
+       01 WRK-CPF-CHECK-TAB REDEFINES WRK-CPF-CHECK-NUM.
+          03 WRK-CPF-CHECK-DIGIT                 PIC 9(01)
+                                                  OCCURS 12 TIMES.
+
+       01 WRK-CPF-DV-WORK.
+          03 WRK-CPF-DV-SUM                      PIC 9(05) VALUE ZEROS.
+          03 WRK-CPF-DV-WEIGHT                   PIC 9(02) VALUE ZEROS.
+          03 WRK-CPF-DV-IDX                      PIC 9(02) VALUE ZEROS.
+          03 WRK-CPF-DV-QUOTIENT                 PIC 9(05) VALUE ZEROS.
+          03 WRK-CPF-DV-REMAINDER                PIC 9(02) VALUE ZEROS.
+          03 WRK-CPF-DV1-CALC                    PIC 9(01) VALUE ZEROS.
+          03 WRK-CPF-DV2-CALC                    PIC 9(01) VALUE ZEROS.
+
+       01 WRK-CPF-VALID-SW                       PIC X(01) VALUE 'N'.
+          88 WRK-CPF-IS-VALID                          VALUE 'Y'.
+          88 WRK-CPF-IS-INVALID                        VALUE 'N'.
+
        01 WRK-FILE-STATUS.
           03 WRK-FS-FILE0001                     PIC 9(02) VALUE ZEROS .
           03 WRK-FS-FILE0002                     PIC 9(02) VALUE ZEROS .
           03 WRK-FS-FILE0003                     PIC 9(02) VALUE ZEROS .
+          03 WRK-FS-FILE0004                     PIC 9(02) VALUE ZEROS .
+          03 WRK-FS-FILE0005                     PIC 9(02) VALUE ZEROS .
           03 WRK-FS-FILEERR1                     PIC 9(02) VALUE ZEROS .
-
+          03 WRK-FS-REPORT01                     PIC 9(02) VALUE ZEROS .
+          03 WRK-FS-CKPT0001                     PIC 9(02) VALUE ZEROS .
+
+      *DATA FOR CHECKPOINT/RESTART PROCESSING:
+       77 WRK-CKPT-INTERVAL-COUNTER              PIC 9(05) VALUE ZEROS .
+
+       01 WRK-RESTART-SW                         PIC X(01) VALUE 'N'.
+          88 WRK-IS-RESTART-RUN                        VALUE 'Y'.
+
+      *SET WHILE 1070-SKIP-TO-CHECKPOINT IS REPLAYING RECORDS THAT
+      *WERE ALREADY COUNTED BY THE PRIOR RUN, SO THE READ DRIVERS
+      *DO NOT RECOUNT THEM AGAINST THE COUNTERS 1060-CHECK-FOR-RESTART
+      *ALREADY RESTORED FROM THE CHECKPOINT RECORD.
+       01 WRK-SKIP-COUNT-SW                      PIC X(01) VALUE 'N'.
+          88 WRK-IS-SKIP-COUNTING                      VALUE 'Y'.
+
+       01 WRK-CHECKPOINT-KEY                     PIC X(12)
+                                                  VALUE LOW-VALUES.
+
+       01 WRK-CHECKPOINT-REG.
+          03 CKPT-BATCH-RUN-ID                   PIC X(14).
+          03 CKPT-LAST-KEY                       PIC X(12).
+          03 CKPT-FILE0001-COUNT                 PIC 9(04).
+          03 CKPT-FILE0002-COUNT                 PIC 9(04).
+          03 CKPT-FILE0003-COUNT                 PIC 9(04).
+          03 CKPT-FILE0004-COUNT                 PIC 9(04).
+          03 CKPT-FILE0005-COUNT                 PIC 9(04).
+
+      *DATA FOR THE RECONCILIATION REPORT:
+       01 WRK-MATCH-RATE                         PIC 9(03)V9(02)
+                                                          VALUE ZEROS .
+       01 WRK-MATCH-RATE-ED                      PIC ZZ9,99.
+
+       01 WRK-REPORT01-LINE                      PIC X(80) VALUE SPACES.
+
+      *FILE0001 IS THE SELECTION/TRANSACTION LIST - CPF PLUS THE I/U/D
+      *ACTION CODE THAT ROUTES A MATCHED RECORD:
        01 WRK-FILE0001-REG.
-          COPY 'CSTMRG01'.
+          COPY 'CSRGTRN1'.
 
        01 WRK-FILE0002-REG.
           COPY 'CSTMRG01'.
@@ -166,9 +358,32 @@
        01 WRK-FILE0003-REG.
           COPY 'CSTMRG01'.
 
+      *CONTROL-TOTAL TRAILER WRITTEN AS THE LAST RECORD ON FILE0003
+      *SO CSRG0002 CAN CATCH A TRUNCATED FILE:
+       01 WRK-FILE0003-TRAILER REDEFINES WRK-FILE0003-REG.
+          COPY 'CSRGTRLR'.
+
+      *FILE0004 (UPDATE) AND FILE0005 (DELETE) RECEIVE THE FILE0002
+      *DETAIL RECORD WHEN THE MATCHING FILE0001 ACTION CODE IS 'U' OR
+      *'D':
+       01 WRK-FILE0004-REG.
+          COPY 'CSTMRG01'.
+
+       01 WRK-FILE0005-REG.
+          COPY 'CSTMRG01'.
+
        01 WRK-FILEERR1-REG.
           COPY 'CSTMRG01'.
 
+      *ONE-LINE-PER-REJECT OUTPUT RECORD FOR FILEERR1:
+       01 WRK-FILEERR1-OUT.
+          COPY 'CSRGERR1'.
+
+      *REASON TAG SET BY EACH REJECT POINT BEFORE 2400-WRITE-FILEERR1
+      *IS PERFORMED:
+       01 WRK-FILEERR1-REASON                    PIC X(25)
+                                                  VALUE SPACES.
+
       *WORKING DATA FOR THE SYSTEM DATE AND TIME.
        01 WRK-SYSTEM-DATE.
           03 YY                                  PIC 9(02) VALUE ZEROS .
@@ -195,6 +410,40 @@
           03 FILLER                              PIC X(01) VALUE ':'.
           03 SECOND-FORMATTED                    PIC 9(02) VALUE ZEROS .
 
+      *DATE/TIME STAMPED ON EACH FILEERR1 LINE AS IT IS WRITTEN, KEPT
+      *SEPARATE FROM WRK-DATE-FORMATTED/WRK-TIME-FORMATTED SO THE
+      *RUN-LEVEL REPORT/DISPLAY STILL SHOWS WHEN THE JOB STARTED:
+       01 WRK-ERRLINE-DATE-FORMATTED.
+          03 ERL-DD-FORMATTED                    PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 ERL-MM-FORMATTED                    PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 ERL-YYYY-FORMATTED                  PIC 9(04) VALUE ZEROS .
+
+       01 WRK-ERRLINE-TIME-FORMATTED.
+          03 ERL-HOUR-FORMATTED                  PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 ERL-MINUTE-FORMATTED                PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 ERL-SECOND-FORMATTED                PIC 9(02) VALUE ZEROS .
+
+      *CAPTURES THE CURRENT DATE/TIME FOR THE BATCH-WINDOW METRIC
+      *WHEN THE RUN IS FINALIZING, SINCE WRK-DATE-FORMATTED/
+      *WRK-TIME-FORMATTED STILL HOLD WHEN THE JOB STARTED:
+       01 WRK-METR-END-DATE-FORMATTED.
+          03 METR-DD-FORMATTED                   PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 METR-MM-FORMATTED                   PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 METR-YYYY-FORMATTED                 PIC 9(04) VALUE ZEROS .
+
+       01 WRK-METR-END-TIME-FORMATTED.
+          03 METR-HOUR-FORMATTED                 PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 METR-MINUTE-FORMATTED               PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 METR-SECOND-FORMATTED               PIC 9(02) VALUE ZEROS .
+
        01 WRK-WHEN-COPILED.
           03 MM-COMPILED                         PIC X(02) VALUE SPACES.
           03 FILLER                              PIC X(01) VALUE '/'.
@@ -217,8 +466,19 @@
 
            PERFORM 1000-INITIALIZE.
 
-           PERFORM 2000-PROCESS-FILE UNTIL WRK-FILE0001-EOF EQUAL 'END'
-                                     AND   WRK-FILE0002-EOF EQUAL 'END'.
+      *----------------------------------------------------------------*
+      *    A CPF-LIST RUN MATCHES FILE0001 AGAINST FILE0002 AS BEFORE; *
+      *    A STATE/CITY/DATE-RANGE RUN SELECTS CANDIDATES DIRECTLY OFF *
+      *    FILE0002 INSTEAD OF REQUIRING A PRE-BUILT FILE0001 EXTRACT. *
+      *----------------------------------------------------------------*
+           IF CSRGPARM-SEL-BY-CPF-LIST
+              PERFORM 2000-PROCESS-FILE
+                 UNTIL WRK-FILE0001-EOF EQUAL 'END'
+                   AND WRK-FILE0002-EOF EQUAL 'END'
+           ELSE
+              PERFORM 2500-PROCESS-BY-CRITERIA
+                 UNTIL WRK-FILE0002-EOF EQUAL 'END'
+           END-IF.
 
            PERFORM 3000-FINALIZE.
       *----------------------------------------------------------------*
@@ -229,9 +489,17 @@
       *----------------------------------------------------------------*
            PERFORM 9000-GET-DATE-TIME.
 
+           PERFORM 1050-GET-RUN-PARMS.
+
+           IF CSRGPARM-SEL-BY-DATE-RANGE
+              PERFORM 2560-CONVERT-SEL-DATES
+           END-IF.
+
            INITIALIZE WRK-FILE0001-REG
                       WRK-FILE0002-REG
                       WRK-FILE0003-REG
+                      WRK-FILE0004-REG
+                      WRK-FILE0005-REG
                       WRK-FILEERR1-REG.
 
            MOVE LOW-VALUES             TO WRK-FILE0001-KEY-OK.
@@ -239,13 +507,38 @@
            MOVE LOW-VALUES             TO WRK-KEY1-PREVIOUS.
            MOVE LOW-VALUES             TO WRK-KEY2-PREVIOUS.
 
-           OPEN INPUT  FILE0001
-                       FILE0002
-                OUTPUT FILE0003
-                       FILEERR1.
+           PERFORM 1060-CHECK-FOR-RESTART.
+
+      *----------------------------------------------------------------*
+      *    FILE0001 IS ONLY NEEDED WHEN SELECTING BY A CPF LIST; A     *
+      *    STATE/CITY/DATE-RANGE RUN SELECTS DIRECTLY OFF FILE0002     *
+      *    AND NEVER OPENS FILE0001 AT ALL.                            *
+      *----------------------------------------------------------------*
+           IF CSRGPARM-SEL-BY-CPF-LIST
+              OPEN INPUT  FILE0001
+                          FILE0002
+           ELSE
+              OPEN INPUT  FILE0002
+           END-IF.
+
+           IF WRK-IS-RESTART-RUN
+              OPEN EXTEND FILE0003
+                          FILE0004
+                          FILE0005
+           ELSE
+              OPEN OUTPUT FILE0003
+                          FILE0004
+                          FILE0005
+           END-IF.
 
-           MOVE 'OPEN FILE FILE0001'   TO WRK-ERROR-MSG.
-           PERFORM 8100-TEST-FS-FILE0001.
+           OPEN OUTPUT FILEERR1
+                       REPORT01
+                       CKPT0001.
+
+           IF CSRGPARM-SEL-BY-CPF-LIST
+              MOVE 'OPEN FILE FILE0001' TO WRK-ERROR-MSG
+              PERFORM 8100-TEST-FS-FILE0001
+           END-IF.
 
            MOVE 'OPEN FILE FILE0002'   TO WRK-ERROR-MSG.
            PERFORM 8200-TEST-FS-FILE0002.
@@ -253,25 +546,169 @@
            MOVE 'OPEN FILE FILE0003'   TO WRK-ERROR-MSG.
            PERFORM 8300-TEST-FS-FILE0003.
 
+           MOVE 'OPEN FILE FILE0004'   TO WRK-ERROR-MSG.
+           PERFORM 8320-TEST-FS-FILE0004.
+
+           MOVE 'OPEN FILE FILE0005'   TO WRK-ERROR-MSG.
+           PERFORM 8340-TEST-FS-FILE0005.
+
            MOVE 'OPEN FILE FILEERR1'   TO WRK-ERROR-MSG.
            PERFORM 8400-TEST-FS-FILEERR1.
 
+           MOVE 'OPEN FILE REPORT01'   TO WRK-ERROR-MSG.
+           PERFORM 8500-TEST-FS-REPORT01.
+
+           MOVE 'OPEN FILE CKPT0001'   TO WRK-ERROR-MSG.
+           PERFORM 8600-TEST-FS-CKPT0001.
 
-           PERFORM 2100-READ-FILE0001.
+           IF CSRGPARM-SEL-BY-CPF-LIST
+              PERFORM 2100-READ-FILE0001
+           END-IF.
 
            PERFORM 2200-READ-FILE0002.
 
+           IF WRK-IS-RESTART-RUN
+              PERFORM 1070-SKIP-TO-CHECKPOINT
+           END-IF.
+
       *----------------------------------------------------------------*
        1000-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1050-GET-RUN-PARMS              SECTION.
+      *----------------------------------------------------------------*
+      *    READS THE OPTIONAL RUNTIME PARAMETER CARD FROM SYSIN AND    *
+      *    APPLIES SHOP DEFAULTS TO WHATEVER IS LEFT BLANK SO THE JOB  *
+      *    STILL RUNS UNATTENDED WHEN NO PARM CARD IS SUPPLIED.        *
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO   CSRGPARM-RUN-PARMS.
+
+           ACCEPT CSRGPARM-RUN-PARMS   FROM SYSIN.
+
+           IF CSRGPARM-BATCH-RUN-ID    EQUAL SPACES
+              STRING YYYY-FORMATTED, MM-FORMATTED, DD-FORMATTED,
+                     HOUR-FORMATTED, MINUTE-FORMATTED,
+                     SECOND-FORMATTED
+                                       DELIMITED BY SIZE
+                                       INTO CSRGPARM-BATCH-RUN-ID
+           END-IF.
+
+           IF CSRGPARM-COMMIT-INTERVAL EQUAL ZEROS
+              MOVE 1000                TO   CSRGPARM-COMMIT-INTERVAL
+           END-IF.
+
+           IF CSRGPARM-ERROR-TOLERANCE NOT EQUAL 'Y'
+              MOVE 'N'                 TO   CSRGPARM-ERROR-TOLERANCE
+           END-IF.
+
+           IF CSRGPARM-ERROR-THRESHOLD EQUAL ZEROS
+              MOVE 100                 TO   CSRGPARM-ERROR-THRESHOLD
+           END-IF.
+
+           IF CSRGPARM-TEST-MODE       NOT EQUAL 'Y'
+              MOVE 'N'                 TO   CSRGPARM-TEST-MODE
+           END-IF.
+
+           IF CSRGPARM-SEL-CRIT-TYPE   EQUAL SPACES
+              MOVE 'C'                 TO   CSRGPARM-SEL-CRIT-TYPE
+           END-IF.
+      *----------------------------------------------------------------*
+       1050-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1060-CHECK-FOR-RESTART          SECTION.
+      *----------------------------------------------------------------*
+      *    IF A CHECKPOINT FILE FROM A PRIOR RUN OF THIS SAME BATCH ID *
+      *    EXISTS, THIS IS A RESTART: FILE0003 IS EXTENDED RATHER THAN *
+      *    OVERWRITTEN AND PROCESSING SKIPS AHEAD PAST THE LAST KEY    *
+      *    THAT WAS SUCCESSFULLY MATCHED.  A MISSING CHECKPOINT FILE   *
+      *    IS THE NORMAL, NON-RESTART CASE AND IS NOT AN ERROR.        *
+      *----------------------------------------------------------------*
+           OPEN INPUT CKPT0001.
+
+           IF WRK-FS-CKPT0001          EQUAL ZEROS
+              PERFORM 1061-READ-ONE-CKPT-REC
+                 UNTIL WRK-FS-CKPT0001 NOT EQUAL ZEROS
+
+              IF CKPT-LAST-KEY         OF WRK-CHECKPOINT-REG
+                                       NOT EQUAL SPACES
+                 MOVE 'Y'              TO WRK-RESTART-SW
+                 MOVE CKPT-LAST-KEY    OF WRK-CHECKPOINT-REG
+                                       TO WRK-CHECKPOINT-KEY
+                 MOVE CKPT-FILE0001-COUNT OF WRK-CHECKPOINT-REG
+                                       TO WRK-FILE0001-REGS-COUNTER
+                 MOVE CKPT-FILE0002-COUNT OF WRK-CHECKPOINT-REG
+                                       TO WRK-FILE0002-REGS-COUNTER
+                 MOVE CKPT-FILE0003-COUNT OF WRK-CHECKPOINT-REG
+                                       TO WRK-FILE0003-REGS-COUNTER
+                 MOVE CKPT-FILE0004-COUNT OF WRK-CHECKPOINT-REG
+                                       TO WRK-FILE0004-REGS-COUNTER
+                 MOVE CKPT-FILE0005-COUNT OF WRK-CHECKPOINT-REG
+                                       TO WRK-FILE0005-REGS-COUNTER
+              END-IF
+
+              CLOSE CKPT0001
+           END-IF.
+      *----------------------------------------------------------------*
+       1060-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1061-READ-ONE-CKPT-REC          SECTION.
+      *----------------------------------------------------------------*
+           READ CKPT0001               INTO WRK-CHECKPOINT-REG.
+
+           IF WRK-FS-CKPT0001          EQUAL ZEROS
+              MOVE CKPT-LAST-KEY       OF WRK-CHECKPOINT-REG
+                                       TO WRK-CHECKPOINT-KEY
+           END-IF.
+      *----------------------------------------------------------------*
+       1061-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1070-SKIP-TO-CHECKPOINT         SECTION.
+      *----------------------------------------------------------------*
+      *    RE-USES THE STANDARD READ DRIVERS TO SKIP PAST RECORDS THAT *
+      *    WERE ALREADY MATCHED AND WRITTEN TO FILE0003 BEFORE THE     *
+      *    PRIOR RUN WAS INTERRUPTED.  WRK-SKIP-COUNT-SW HOLDS THE     *
+      *    READ DRIVERS' COUNTERS AT THE VALUES 1060-CHECK-FOR-RESTART *
+      *    ALREADY RESTORED, SINCE THESE RECORDS WERE COUNTED ONCE     *
+      *    ALREADY BY THE RUN THAT WROTE THE CHECKPOINT.               *
+      *----------------------------------------------------------------*
+           MOVE 'Y'                       TO WRK-SKIP-COUNT-SW.
+
+           IF CSRGPARM-SEL-BY-CPF-LIST
+              PERFORM 2100-READ-FILE0001
+                 UNTIL WRK-FILE0001-EOF   EQUAL 'END'
+                    OR WRK-FILE0001-KEY-OK GREATER WRK-CHECKPOINT-KEY
+           END-IF.
+
+           PERFORM 2200-READ-FILE0002
+              UNTIL WRK-FILE0002-EOF   EQUAL 'END'
+                 OR WRK-FILE0002-KEY-OK GREATER WRK-CHECKPOINT-KEY.
+
+           MOVE 'N'                       TO WRK-SKIP-COUNT-SW.
+      *----------------------------------------------------------------*
+       1070-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        2000-PROCESS-FILE               SECTION.
       *----------------------------------------------------------------*
            IF WRK-FILE0001-KEY-OK      EQUAL WRK-FILE0002-KEY-OK
 
-              MOVE WRK-FILE0002-REG    TO    WRK-FILE0003-REG
-
-              PERFORM 2300-WRITE-FILE0003
+              IF CSRGTRN1-IS-INSERT    OF WRK-FILE0001-REG
+                 MOVE WRK-FILE0002-REG TO    WRK-FILE0003-REG
+                 PERFORM 2300-WRITE-FILE0003
+              ELSE
+                 IF CSRGTRN1-IS-UPDATE OF WRK-FILE0001-REG
+                    MOVE WRK-FILE0002-REG
+                                       TO    WRK-FILE0004-REG
+                    PERFORM 2310-WRITE-FILE0004
+                 ELSE
+                    MOVE WRK-FILE0002-REG
+                                       TO    WRK-FILE0005-REG
+                    PERFORM 2320-WRITE-FILE0005
+                 END-IF
+              END-IF
 
               PERFORM 2100-READ-FILE0001
               PERFORM 2200-READ-FILE0002
@@ -285,6 +722,9 @@
 
                  MOVE WRK-FILE0001-REG    TO    WRK-FILEERR1-REG
 
+                 MOVE 'NOT FOUND IN FILE0002'
+                                          TO    WRK-FILEERR1-REASON
+
                  PERFORM 2400-WRITE-FILEERR1
 
                  PERFORM 2100-READ-FILE0001
@@ -296,6 +736,17 @@
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        2100-READ-FILE0001              SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'N'                    TO   WRK-FILE0001-REC-OK-SW.
+
+           PERFORM 2110-READ-ONE-FILE0001
+              UNTIL WRK-FILE0001-EOF   EQUAL 'END'
+                 OR WRK-FILE0001-REC-IS-OK.
+      *----------------------------------------------------------------*
+       2100-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2110-READ-ONE-FILE0001          SECTION.
       *----------------------------------------------------------------*
            MOVE 'READING FILE 0001'
                                        TO   WRK-ERROR-MSG.
@@ -308,22 +759,71 @@
               MOVE 'END'               TO   WRK-FILE0001-EOF
               MOVE HIGH-VALUES         TO   WRK-FILE0001-KEY-OK
            ELSE
-              MOVE CSTMRG01-CPF        OF   WRK-FILE0001-REG
+              MOVE CSRGTRN1-CPF        OF   WRK-FILE0001-REG
                                        TO   WRK-FILE0001-KEY
               MOVE WRK-PART01-K1       TO   WRK-PART01-K1-OK
               MOVE WRK-PART02-K1       TO   WRK-PART02-K1-OK
               MOVE WRK-PART03-K1       TO   WRK-PART03-K1-OK
               MOVE WRK-PART04-K1       TO   WRK-PART04-K1-OK
 
-              ADD 1                    TO   WRK-FILE0001-REGS-COUNTER
+              IF WRK-SKIP-COUNT-SW     EQUAL 'N'
+                 ADD 1                 TO   WRK-FILE0001-REGS-COUNTER
+              END-IF
+
+              MOVE WRK-FILE0001-KEY-OK TO   WRK-CPF-CHECK-NUM
+              PERFORM 7150-VALIDATE-CPF-CHECK-DIGIT
 
-              PERFORM 7100-VERIFY-ORDER-KEY1
+              IF WRK-CPF-IS-INVALID
+                 MOVE 'INVALID CPF CHECK DIGIT - FILE0001'
+                                       TO   WRK-ERROR-MSG
+                 MOVE WRK-FILE0001-REG TO   WRK-FILEERR1-REG
+                 MOVE 'INVALID CPF-FILE0001'
+                                       TO   WRK-FILEERR1-REASON
+                 PERFORM 2400-WRITE-FILEERR1
+              ELSE
+                 IF CSRGTRN1-IS-INSERT OF WRK-FILE0001-REG
+                 OR CSRGTRN1-IS-UPDATE OF WRK-FILE0001-REG
+                 OR CSRGTRN1-IS-DELETE OF WRK-FILE0001-REG
+                    PERFORM 7100-VERIFY-ORDER-KEY1
+
+                    IF WRK-FILE0001-KEY-IS-OOO
+                       MOVE 'OUT OF SEQUENCE - FILE0001'
+                                       TO   WRK-ERROR-MSG
+                       MOVE WRK-FILE0001-REG
+                                       TO   WRK-FILEERR1-REG
+                       MOVE 'OUT OF SEQ - FILE0001'
+                                       TO   WRK-FILEERR1-REASON
+                       PERFORM 2400-WRITE-FILEERR1
+                    ELSE
+                       MOVE 'Y'        TO   WRK-FILE0001-REC-OK-SW
+                    END-IF
+                 ELSE
+                    MOVE 'INVALID ACTION CODE - FILE0001'
+                                       TO   WRK-ERROR-MSG
+                    MOVE WRK-FILE0001-REG
+                                       TO   WRK-FILEERR1-REG
+                    MOVE 'BAD ACTION CODE-FILE0001'
+                                       TO   WRK-FILEERR1-REASON
+                    PERFORM 2400-WRITE-FILEERR1
+                 END-IF
+              END-IF
            END-IF.
       *----------------------------------------------------------------*
-       2100-99-EXIT.                   EXIT.
+       2110-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        2200-READ-FILE0002              SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'N'                    TO   WRK-FILE0002-REC-OK-SW.
+
+           PERFORM 2210-READ-ONE-FILE0002
+              UNTIL WRK-FILE0002-EOF   EQUAL 'END'
+                 OR WRK-FILE0002-REC-IS-OK.
+      *----------------------------------------------------------------*
+       2200-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2210-READ-ONE-FILE0002          SECTION.
       *----------------------------------------------------------------*
            MOVE 'READING FILE 0002'
                                        TO   WRK-ERROR-MSG.
@@ -343,12 +843,48 @@
               MOVE WRK-PART03-K2       TO   WRK-PART03-K2-OK
               MOVE WRK-PART04-K2       TO   WRK-PART04-K2-OK
 
-              ADD 1                    TO   WRK-FILE0002-REGS-COUNTER
+              IF WRK-SKIP-COUNT-SW     EQUAL 'N'
+                 ADD 1                 TO   WRK-FILE0002-REGS-COUNTER
+              END-IF
+
+              MOVE WRK-FILE0002-KEY-OK TO   WRK-CPF-CHECK-NUM
+              PERFORM 7150-VALIDATE-CPF-CHECK-DIGIT
 
-              PERFORM 7200-VERIFY-ORDER-KEY2
+              IF WRK-CPF-IS-INVALID
+                 MOVE 'INVALID CPF CHECK DIGIT - FILE0002'
+                                       TO   WRK-ERROR-MSG
+                 MOVE WRK-FILE0002-REG TO   WRK-FILEERR1-REG
+                 MOVE 'INVALID CPF-FILE0002'
+                                       TO   WRK-FILEERR1-REASON
+                 PERFORM 2400-WRITE-FILEERR1
+              ELSE
+                 PERFORM 7200-VERIFY-ORDER-KEY2
+
+                 IF WRK-FILE0002-KEY-IS-DUP
+                    MOVE 'DUPLICATE KEY - FILE0002'
+                                       TO   WRK-ERROR-MSG
+                    MOVE WRK-FILE0002-REG
+                                       TO   WRK-FILEERR1-REG
+                    MOVE 'DUPLICATE KEY-FILE0002'
+                                       TO   WRK-FILEERR1-REASON
+                    PERFORM 2400-WRITE-FILEERR1
+                 ELSE
+                    IF WRK-FILE0002-KEY-IS-OOO
+                       MOVE 'OUT OF SEQUENCE - FILE0002'
+                                       TO   WRK-ERROR-MSG
+                       MOVE WRK-FILE0002-REG
+                                       TO   WRK-FILEERR1-REG
+                       MOVE 'OUT OF SEQ - FILE0002'
+                                       TO   WRK-FILEERR1-REASON
+                       PERFORM 2400-WRITE-FILEERR1
+                    ELSE
+                       MOVE 'Y'        TO   WRK-FILE0002-REC-OK-SW
+                    END-IF
+                 END-IF
+              END-IF
            END-IF.
       *----------------------------------------------------------------*
-       2200-99-EXIT.                   EXIT.
+       2210-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        2300-WRITE-FILE0003             SECTION.
@@ -364,24 +900,153 @@
 
            IF WRK-FS-FILE0003          EQUAL ZEROS
               ADD  1                   TO    WRK-FILE0003-REGS-COUNTER
+              PERFORM 2350-WRITE-CHECKPOINT
            END-IF.
 
       *----------------------------------------------------------------*
        2300-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2310-WRITE-FILE0004             SECTION.
+      *----------------------------------------------------------------*
+      *    ROUTES A MATCHED 'U' TRANSACTION TO FILE0004, THE UPDATE-   *
+      *    STREAM INPUT CSRG0003 ALREADY READS.                        *
+      *----------------------------------------------------------------*
+           MOVE 'RECORDING RESULT FILE0004'
+                                       TO    WRK-ERROR-MSG.
+
+           MOVE  WRK-FILE0004-REG      TO    FD-REG-FILE0004.
+
+           WRITE FD-REG-FILE0004.
+
+           PERFORM 8320-TEST-FS-FILE0004.
+
+           IF WRK-FS-FILE0004          EQUAL ZEROS
+              ADD  1                   TO    WRK-FILE0004-REGS-COUNTER
+              PERFORM 2350-WRITE-CHECKPOINT
+           END-IF.
+      *----------------------------------------------------------------*
+       2310-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2320-WRITE-FILE0005             SECTION.
+      *----------------------------------------------------------------*
+      *    ROUTES A MATCHED 'D' TRANSACTION TO FILE0005, THE DELETE-   *
+      *    STREAM INPUT CSRG0004 ALREADY READS.                        *
+      *----------------------------------------------------------------*
+           MOVE 'RECORDING RESULT FILE0005'
+                                       TO    WRK-ERROR-MSG.
+
+           MOVE  WRK-FILE0005-REG      TO    FD-REG-FILE0005.
+
+           WRITE FD-REG-FILE0005.
+
+           PERFORM 8340-TEST-FS-FILE0005.
+
+           IF WRK-FS-FILE0005          EQUAL ZEROS
+              ADD  1                   TO    WRK-FILE0005-REGS-COUNTER
+              PERFORM 2350-WRITE-CHECKPOINT
+           END-IF.
+      *----------------------------------------------------------------*
+       2320-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2350-WRITE-CHECKPOINT           SECTION.
+      *----------------------------------------------------------------*
+      *    PERIODICALLY PERSISTS THE LAST MATCHED KEY AND THE RUNNING  *
+      *    COUNTERS SO A LARGE FILE CAN BE RESTARTED PARTWAY THROUGH   *
+      *   .  CADENCE IS DRIVEN BY THE SAME COMMIT-                     *
+      *    INTERVAL PARAMETER USED FOR CSRG0002/3/4.                   *
+      *----------------------------------------------------------------*
+           ADD 1                       TO   WRK-CKPT-INTERVAL-COUNTER.
+
+           IF WRK-CKPT-INTERVAL-COUNTER GREATER OR EQUAL
+                                            CSRGPARM-COMMIT-INTERVAL
+              MOVE CSRGPARM-BATCH-RUN-ID TO CKPT-BATCH-RUN-ID
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-FILE0002-KEY-OK  TO CKPT-LAST-KEY
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-FILE0001-REGS-COUNTER
+                                        TO CKPT-FILE0001-COUNT
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-FILE0002-REGS-COUNTER
+                                        TO CKPT-FILE0002-COUNT
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-FILE0003-REGS-COUNTER
+                                        TO CKPT-FILE0003-COUNT
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-FILE0004-REGS-COUNTER
+                                        TO CKPT-FILE0004-COUNT
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-FILE0005-REGS-COUNTER
+                                        TO CKPT-FILE0005-COUNT
+                                            OF WRK-CHECKPOINT-REG
+
+              MOVE WRK-CHECKPOINT-REG   TO FD-REG-CKPT0001
+              WRITE FD-REG-CKPT0001
+
+              MOVE 'WRITE CHECKPOINT FILE' TO WRK-ERROR-MSG
+              PERFORM 8600-TEST-FS-CKPT0001
+
+              MOVE ZEROS                TO WRK-CKPT-INTERVAL-COUNTER
+           END-IF.
+      *----------------------------------------------------------------*
+       2350-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2360-WRITE-FILE0003-TRAILER     SECTION.
+      *----------------------------------------------------------------*
+      *    WRITES A CONTROL-TOTAL TRAILER AS THE LAST RECORD ON        *
+      *    FILE0003 SO CSRG0002 CAN CATCH A TRUNCATED OR PARTIALLY-    *
+      *    TRANSMITTED FILE INSTEAD OF SILENTLY PROCESSING IT AS IF    *
+      *    IT WERE COMPLETE.                                           *
+      *----------------------------------------------------------------*
+           MOVE 'RECORDING FILE0003 TRAILER'
+                                       TO    WRK-ERROR-MSG.
+
+           MOVE 'TRAILER RECORD'      TO    CSRGTRLR-TAG
+                                             OF WRK-FILE0003-TRAILER.
+           MOVE WRK-FILE0003-REGS-COUNTER
+                                       TO    CSRGTRLR-RECORD-COUNT
+                                             OF WRK-FILE0003-TRAILER.
+           MOVE CSRGPARM-BATCH-RUN-ID  TO    CSRGTRLR-BATCH-RUN-ID
+                                             OF WRK-FILE0003-TRAILER.
+
+           MOVE  WRK-FILE0003-TRAILER  TO    FD-REG-FILE0003.
+
+           WRITE FD-REG-FILE0003.
+
+           PERFORM 8300-TEST-FS-FILE0003.
+      *----------------------------------------------------------------*
+       2360-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        2400-WRITE-FILEERR1             SECTION.
+      *----------------------------------------------------------------*
+      *    EVERY REJECTED RECORD GETS ITS OWN LINE CARRYING THE REASON *
+      *    TEXT SET BY THE CALLER (WRK-FILEERR1-REASON), THE REJECTED  *
+      *    CPF, AND THE DATE/TIME THE LINE WAS WRITTEN.                *
       *----------------------------------------------------------------*
            MOVE 'RECORDING ERROR FILE'
                                        TO    WRK-ERROR-MSG.
 
-           IF WRK-FILEERR1-REGS-COUNTER  EQUAL ZEROS
-              MOVE 'NOT FOUND:'      TO FD-REG-FILEERR1
-              WRITE FD-REG-FILEERR1
-              PERFORM 8400-TEST-FS-FILEERR1
-           END-IF.
+           PERFORM 9010-STAMP-ERROR-LINE.
 
-           MOVE  WRK-FILEERR1-REG      TO    FD-REG-FILEERR1.
+           MOVE WRK-FILEERR1-REASON    TO    CSRGERR1-REASON
+                                             OF WRK-FILEERR1-OUT.
+           MOVE CSTMRG01-CPF           OF WRK-FILEERR1-REG
+                                       TO    CSRGERR1-CPF
+                                             OF WRK-FILEERR1-OUT.
+           MOVE SPACES                 TO    CSRGERR1-SQLCODE
+                                             OF WRK-FILEERR1-OUT.
+           MOVE WRK-ERRLINE-DATE-FORMATTED
+                                       TO    CSRGERR1-DATE
+                                             OF WRK-FILEERR1-OUT.
+           MOVE WRK-ERRLINE-TIME-FORMATTED
+                                       TO    CSRGERR1-TIME
+                                             OF WRK-FILEERR1-OUT.
+
+           MOVE  WRK-FILEERR1-OUT      TO    FD-REG-FILEERR1.
 
            WRITE FD-REG-FILEERR1.
 
@@ -394,9 +1059,105 @@
       *----------------------------------------------------------------*
        2400-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2500-PROCESS-BY-CRITERIA        SECTION.
+      *----------------------------------------------------------------*
+      *    DRIVES A STATE/CITY/DATE-RANGE RUN: FILE0001 IS NOT IN THE  *
+      *    PICTURE AT ALL, SO EVERY FILE0002 RECORD IS TESTED AGAINST  *
+      *    THE SELECTION CRITERIA ON THE PARM CARD AND, IF IT MATCHES, *
+      *    IS TREATED AS A NEW-REGISTRATION CANDIDATE FOR CSRG0002.    *
+      *----------------------------------------------------------------*
+           PERFORM 2550-CHECK-SELECTION-CRITERIA.
+
+           IF WRK-SEL-IS-MATCH
+              MOVE WRK-FILE0002-REG    TO    WRK-FILE0003-REG
+              PERFORM 2300-WRITE-FILE0003
+           END-IF.
+
+           PERFORM 2200-READ-FILE0002.
+      *----------------------------------------------------------------*
+       2500-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2550-CHECK-SELECTION-CRITERIA   SECTION.
+      *----------------------------------------------------------------*
+      *    COMPARES THE CURRENT FILE0002 RECORD AGAINST WHICHEVER      *
+      *    SELECTION CRITERION IS ACTIVE ON THE PARM CARD.             *
+      *----------------------------------------------------------------*
+           MOVE 'N'                    TO   WRK-SEL-MATCH-SW.
+
+           IF CSRGPARM-SEL-BY-STATE
+
+              IF CSTMRG01-STATE        OF   WRK-FILE0002-REG
+                                       EQUAL CSRGPARM-SEL-STATE
+                 MOVE 'Y'              TO   WRK-SEL-MATCH-SW
+              END-IF
+
+           ELSE
+              IF CSRGPARM-SEL-BY-CITY
+
+                 IF CSTMRG01-CITY      OF   WRK-FILE0002-REG
+                                       EQUAL CSRGPARM-SEL-CITY
+                    MOVE 'Y'           TO   WRK-SEL-MATCH-SW
+                 END-IF
+
+              ELSE
+                 IF CSRGPARM-SEL-BY-DATE-RANGE
+
+                    MOVE CSTMRG01-BIRTH OF WRK-FILE0002-REG
+                                       TO   WRK-SEL-DATE-WORK
+                    COMPUTE WRK-SEL-BIRTH-YYYYMMDD =
+                               WRK-SEL-DATE-WORK-YYYY * 10000
+                             + WRK-SEL-DATE-WORK-MM   * 100
+                             + WRK-SEL-DATE-WORK-DD
+
+                    IF WRK-SEL-BIRTH-YYYYMMDD
+                                  NOT LESS    WRK-SEL-FROM-YYYYMMDD
+                       AND        NOT GREATER WRK-SEL-TO-YYYYMMDD
+                       MOVE 'Y'        TO   WRK-SEL-MATCH-SW
+                    END-IF
+
+                 END-IF
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       2550-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2560-CONVERT-SEL-DATES          SECTION.
+      *----------------------------------------------------------------*
+      *    CONVERTS THE DD-MM-YYYY SELECTION DATE-RANGE BOUNDARIES ON  *
+      *    THE PARM CARD INTO NUMERIC YYYYMMDD FORM ONCE PER RUN SO    *
+      *    2550-CHECK-SELECTION-CRITERIA CAN COMPARE EACH RECORD'S     *
+      *    BIRTH DATE WITH A SIMPLE NUMERIC RANGE TEST.                *
+      *----------------------------------------------------------------*
+           MOVE CSRGPARM-SEL-DATE-FROM TO   WRK-SEL-DATE-WORK.
+           COMPUTE WRK-SEL-FROM-YYYYMMDD =
+                      WRK-SEL-DATE-WORK-YYYY * 10000
+                    + WRK-SEL-DATE-WORK-MM   * 100
+                    + WRK-SEL-DATE-WORK-DD.
+
+           MOVE CSRGPARM-SEL-DATE-TO   TO   WRK-SEL-DATE-WORK.
+           COMPUTE WRK-SEL-TO-YYYYMMDD =
+                      WRK-SEL-DATE-WORK-YYYY * 10000
+                    + WRK-SEL-DATE-WORK-MM   * 100
+                    + WRK-SEL-DATE-WORK-DD.
+      *----------------------------------------------------------------*
+       2560-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        3000-FINALIZE                   SECTION.
       *----------------------------------------------------------------*
+           PERFORM 2360-WRITE-FILE0003-TRAILER.
+
+           PERFORM 3100-CALC-MATCH-RATE.
+
+           PERFORM 3200-WRITE-REPORT01.
+
+           PERFORM 3300-CHECK-ALERT-THRESHOLD.
+
+           PERFORM 3400-WRITE-BATCH-METRICS.
+
            DISPLAY '***************************'.
            DISPLAY '*  SUCCESSFUL  EXECUTION  *'.
            DISPLAY '***************************'.
@@ -412,6 +1173,10 @@
            '*'.
            DISPLAY '*RECORDS FILE0003....:' WRK-FILE0003-REGS-COUNTER
            '*'.
+           DISPLAY '*RECORDS FILE0004....:' WRK-FILE0004-REGS-COUNTER
+           '*'.
+           DISPLAY '*RECORDS FILE0005....:' WRK-FILE0005-REGS-COUNTER
+           '*'.
            DISPLAY '*RECORDS FILEERR1....:' WRK-FILEERR1-REGS-COUNTER
            '*'.
            DISPLAY '*-------------------------*'.
@@ -423,16 +1188,179 @@
       *----------------------------------------------------------------*
        3000-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3100-CALC-MATCH-RATE            SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FILE0001-REGS-COUNTER EQUAL ZEROS
+              MOVE ZEROS               TO WRK-MATCH-RATE
+           ELSE
+              COMPUTE WRK-MATCH-RATE ROUNDED =
+                    ((WRK-FILE0003-REGS-COUNTER +
+                      WRK-FILE0004-REGS-COUNTER +
+                      WRK-FILE0005-REGS-COUNTER) /
+                     WRK-FILE0001-REGS-COUNTER) * 100
+           END-IF.
+
+           MOVE WRK-MATCH-RATE         TO WRK-MATCH-RATE-ED.
+      *----------------------------------------------------------------*
+       3100-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3200-WRITE-REPORT01             SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'RECORDING RECONCILIATION REPORT'
+                                       TO    WRK-ERROR-MSG.
+
+           MOVE SPACES                 TO    WRK-REPORT01-LINE.
+           STRING 'CSRG0001 RECONCILIATION REPORT - RUN ',
+                  WRK-DATE-FORMATTED,' ',WRK-TIME-FORMATTED
+                                       DELIMITED BY SIZE
+                                       INTO  WRK-REPORT01-LINE.
+           PERFORM 3210-PUT-REPORT01-LINE.
+
+           MOVE SPACES                 TO    WRK-REPORT01-LINE.
+           STRING 'FILE0001 RECORDS READ.......: ',
+                  WRK-FILE0001-REGS-COUNTER
+                                       DELIMITED BY SIZE
+                                       INTO  WRK-REPORT01-LINE.
+           PERFORM 3210-PUT-REPORT01-LINE.
+
+           MOVE SPACES                 TO    WRK-REPORT01-LINE.
+           STRING 'FILE0002 RECORDS READ.......: ',
+                  WRK-FILE0002-REGS-COUNTER
+                                       DELIMITED BY SIZE
+                                       INTO  WRK-REPORT01-LINE.
+           PERFORM 3210-PUT-REPORT01-LINE.
+
+           MOVE SPACES                 TO    WRK-REPORT01-LINE.
+           STRING 'FILE0003 RECORDS WRITTEN....: ',
+                  WRK-FILE0003-REGS-COUNTER
+                                       DELIMITED BY SIZE
+                                       INTO  WRK-REPORT01-LINE.
+           PERFORM 3210-PUT-REPORT01-LINE.
+
+           MOVE SPACES                 TO    WRK-REPORT01-LINE.
+           STRING 'FILE0004 RECORDS WRITTEN....: ',
+                  WRK-FILE0004-REGS-COUNTER
+                                       DELIMITED BY SIZE
+                                       INTO  WRK-REPORT01-LINE.
+           PERFORM 3210-PUT-REPORT01-LINE.
+
+           MOVE SPACES                 TO    WRK-REPORT01-LINE.
+           STRING 'FILE0005 RECORDS WRITTEN....: ',
+                  WRK-FILE0005-REGS-COUNTER
+                                       DELIMITED BY SIZE
+                                       INTO  WRK-REPORT01-LINE.
+           PERFORM 3210-PUT-REPORT01-LINE.
+
+           MOVE SPACES                 TO    WRK-REPORT01-LINE.
+           STRING 'FILEERR1 RECORDS REJECTED...: ',
+                  WRK-FILEERR1-REGS-COUNTER
+                                       DELIMITED BY SIZE
+                                       INTO  WRK-REPORT01-LINE.
+           PERFORM 3210-PUT-REPORT01-LINE.
+
+           MOVE SPACES                 TO    WRK-REPORT01-LINE.
+           STRING 'MATCH RATE (0003+0004+0005 / 0001): ',
+                  WRK-MATCH-RATE-ED,' PCT'
+                                       DELIMITED BY SIZE
+                                       INTO  WRK-REPORT01-LINE.
+           PERFORM 3210-PUT-REPORT01-LINE.
+      *----------------------------------------------------------------*
+       3200-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3210-PUT-REPORT01-LINE          SECTION.
+      *----------------------------------------------------------------*
+           MOVE  WRK-REPORT01-LINE     TO    FD-REG-REPORT01.
+
+           WRITE FD-REG-REPORT01.
+
+           PERFORM 8500-TEST-FS-REPORT01.
+      *----------------------------------------------------------------*
+       3210-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3300-CHECK-ALERT-THRESHOLD      SECTION.
+      *----------------------------------------------------------------*
+      *    RAISES AN OPERATIONAL ALERT WHEN FILEERR1'S REJECT VOLUME    *
+      *    FOR THIS RUN CROSSES CSRGPARM-ERROR-THRESHOLD, SO A SPIKE    *
+      *    GETS LOOKED AT THE NEXT MORNING INSTEAD OF THE NEXT TIME     *
+      *    SOMEONE AUDITS THE ERROR FILES.                              *
+      *----------------------------------------------------------------*
+           IF WRK-FILEERR1-REGS-COUNTER GREATER CSRGPARM-ERROR-THRESHOLD
+              MOVE WRK-PROGRAM          TO   WRK-ALERT-PROGRAM
+              MOVE 'FILEERR1'           TO   WRK-ALERT-FILE
+              MOVE WRK-FILEERR1-REGS-COUNTER
+                                        TO   WRK-ALERT-COUNT
+              MOVE CSRGPARM-ERROR-THRESHOLD
+                                        TO   WRK-ALERT-THRESHOLD
+              MOVE CSRGPARM-BATCH-RUN-ID
+                                        TO   WRK-ALERT-BATCH-RUN-ID
+              MOVE WRK-DATE-FORMATTED   TO   WRK-ALERT-DATE
+              MOVE WRK-TIME-FORMATTED   TO   WRK-ALERT-TIME
+              CALL WRK-ALERT-PGM        USING WRK-ALERT-LOG
+           END-IF.
+      *----------------------------------------------------------------*
+       3300-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3400-WRITE-BATCH-METRICS        SECTION.
+      *----------------------------------------------------------------*
+      *    STAMPS THE RUN'S END TIME, WORKS OUT THE ELAPSED WINDOW,     *
+      *    AND PASSES THE RUN'S VOLUMES TO METRPGM SO OPERATIONS CAN    *
+      *    TREND THE BATCH WINDOW OVER TIME.                            *
+      *----------------------------------------------------------------*
+           PERFORM 9020-STAMP-METR-END-TIME.
+
+           MOVE WRK-PROGRAM             TO   WRK-METR-PROGRAM.
+           MOVE CSRGPARM-BATCH-RUN-ID   TO   WRK-METR-BATCH-RUN-ID.
+           MOVE WRK-DATE-FORMATTED      TO   WRK-METR-START-DATE.
+           MOVE WRK-TIME-FORMATTED      TO   WRK-METR-START-TIME.
+           MOVE WRK-METR-END-DATE-FORMATTED
+                                        TO   WRK-METR-END-DATE.
+           MOVE WRK-METR-END-TIME-FORMATTED
+                                        TO   WRK-METR-END-TIME.
+
+           COMPUTE WRK-METR-ELAPSED-SECS =
+                     (METR-HOUR-FORMATTED   * 3600
+                    + METR-MINUTE-FORMATTED * 60
+                    + METR-SECOND-FORMATTED)
+                   - (HOUR-FORMATTED        * 3600
+                    + MINUTE-FORMATTED      * 60
+                    + SECOND-FORMATTED).
+
+           IF WRK-METR-ELAPSED-SECS      LESS ZEROS
+              MOVE ZEROS                 TO   WRK-METR-ELAPSED-SECS
+           END-IF.
+
+           ADD WRK-FILE0001-REGS-COUNTER
+               WRK-FILE0002-REGS-COUNTER GIVING WRK-METR-RECORDS-IN.
+
+           ADD WRK-FILE0003-REGS-COUNTER
+               WRK-FILE0004-REGS-COUNTER
+               WRK-FILE0005-REGS-COUNTER GIVING WRK-METR-RECORDS-OUT.
+
+           CALL WRK-METR-PGM            USING WRK-METRICS-LOG.
+      *----------------------------------------------------------------*
+       3400-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        7100-VERIFY-ORDER-KEY1          SECTION.
       *----------------------------------------------------------------*
+           MOVE 'N'                    TO WRK-FILE0001-OOO-SW.
+
            IF WRK-FILE0001-KEY-OK      LESS WRK-KEY1-PREVIOUS
-              STRING 'KEY...: ',WRK-FILE0001-KEY-OK
+              IF CSRGPARM-TOLERATE-ERRORS
+                 MOVE 'Y'              TO WRK-FILE0001-OOO-SW
+              ELSE
+                 STRING 'KEY...: ',WRK-FILE0001-KEY-OK
                                        DELIMITED BY SPACE
                                        INTO WRK-ERROR-CODE
-              MOVE 'FILE0001 IS OUT OF ORDER'
+                 MOVE 'FILE0001 IS OUT OF ORDER'
                                        TO WRK-ERROR-MSG
-              PERFORM 9999-CALL-ABEND-PGM
+                 PERFORM 9999-CALL-ABEND-PGM
+              END-IF
            ELSE
               MOVE WRK-FILE0001-KEY-OK TO WRK-KEY1-PREVIOUS
            END-IF.
@@ -442,19 +1370,107 @@
       *----------------------------------------------------------------*
        7200-VERIFY-ORDER-KEY2          SECTION.
       *----------------------------------------------------------------*
+           MOVE 'N'                    TO WRK-FILE0002-DUP-SW.
+           MOVE 'N'                    TO WRK-FILE0002-OOO-SW.
+
            IF WRK-FILE0002-KEY-OK      LESS WRK-KEY2-PREVIOUS
-              STRING 'KEY...: ',WRK-FILE0002-KEY-OK
+              IF CSRGPARM-TOLERATE-ERRORS
+                 MOVE 'Y'              TO WRK-FILE0002-OOO-SW
+              ELSE
+                 STRING 'KEY...: ',WRK-FILE0002-KEY-OK
                                        DELIMITED BY SPACE
                                        INTO WRK-ERROR-CODE
-              MOVE 'FILE0002 IS OUT OF ORDER'
+                 MOVE 'FILE0002 IS OUT OF ORDER'
                                        TO WRK-ERROR-MSG
-              PERFORM 9999-CALL-ABEND-PGM
+                 PERFORM 9999-CALL-ABEND-PGM
+              END-IF
            ELSE
-              MOVE WRK-FILE0002-KEY-OK TO WRK-KEY2-PREVIOUS
+              IF WRK-FILE0002-KEY-OK   EQUAL WRK-KEY2-PREVIOUS
+                 MOVE 'Y'              TO WRK-FILE0002-DUP-SW
+              ELSE
+                 MOVE WRK-FILE0002-KEY-OK TO WRK-KEY2-PREVIOUS
+              END-IF
            END-IF.
       *----------------------------------------------------------------*
        7200-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       7150-VALIDATE-CPF-CHECK-DIGIT   SECTION.
+      *----------------------------------------------------------------*
+      *    VALIDATES THE 10 BASE DIGITS OF WRK-CPF-CHECK-DIGIT AGAINST *
+      *    THE 2 CHECK DIGITS IN POSITIONS 11-12 USING THE STANDARD    *
+      *    MOD-11 ALGORITHM.  SETS WRK-CPF-VALID-SW TO 'Y' OR 'N'.     *
+      *----------------------------------------------------------------*
+           MOVE ZEROS                  TO   WRK-CPF-DV-SUM.
+           MOVE 11                     TO   WRK-CPF-DV-WEIGHT.
+           MOVE 1                      TO   WRK-CPF-DV-IDX.
+
+           PERFORM 7151-ACCUM-DV1-DIGIT UNTIL WRK-CPF-DV-IDX > 10.
+
+           DIVIDE WRK-CPF-DV-SUM       BY   11
+                  GIVING WRK-CPF-DV-QUOTIENT
+                  REMAINDER WRK-CPF-DV-REMAINDER.
+
+           IF WRK-CPF-DV-REMAINDER     LESS 2
+              MOVE 0                   TO   WRK-CPF-DV1-CALC
+           ELSE
+              COMPUTE WRK-CPF-DV1-CALC = 11 - WRK-CPF-DV-REMAINDER
+           END-IF.
+
+           MOVE ZEROS                  TO   WRK-CPF-DV-SUM.
+           MOVE 12                     TO   WRK-CPF-DV-WEIGHT.
+           MOVE 1                      TO   WRK-CPF-DV-IDX.
+
+           PERFORM 7152-ACCUM-DV2-DIGIT UNTIL WRK-CPF-DV-IDX > 11.
+
+           DIVIDE WRK-CPF-DV-SUM       BY   11
+                  GIVING WRK-CPF-DV-QUOTIENT
+                  REMAINDER WRK-CPF-DV-REMAINDER.
+
+           IF WRK-CPF-DV-REMAINDER     LESS 2
+              MOVE 0                   TO   WRK-CPF-DV2-CALC
+           ELSE
+              COMPUTE WRK-CPF-DV2-CALC = 11 - WRK-CPF-DV-REMAINDER
+           END-IF.
+
+           IF WRK-CPF-DV1-CALC EQUAL WRK-CPF-CHECK-DIGIT(11)
+              AND WRK-CPF-DV2-CALC EQUAL WRK-CPF-CHECK-DIGIT(12)
+              MOVE 'Y'                 TO   WRK-CPF-VALID-SW
+           ELSE
+              MOVE 'N'                 TO   WRK-CPF-VALID-SW
+           END-IF.
+      *----------------------------------------------------------------*
+       7150-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       7151-ACCUM-DV1-DIGIT            SECTION.
+      *----------------------------------------------------------------*
+           COMPUTE WRK-CPF-DV-SUM = WRK-CPF-DV-SUM +
+                 (WRK-CPF-CHECK-DIGIT(WRK-CPF-DV-IDX) *
+                                                  WRK-CPF-DV-WEIGHT).
+
+           SUBTRACT 1                  FROM WRK-CPF-DV-WEIGHT.
+           ADD      1                  TO   WRK-CPF-DV-IDX.
+      *----------------------------------------------------------------*
+       7151-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       7152-ACCUM-DV2-DIGIT            SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-CPF-DV-IDX LESS 11
+              COMPUTE WRK-CPF-DV-SUM = WRK-CPF-DV-SUM +
+                    (WRK-CPF-CHECK-DIGIT(WRK-CPF-DV-IDX) *
+                                                  WRK-CPF-DV-WEIGHT)
+           ELSE
+              COMPUTE WRK-CPF-DV-SUM = WRK-CPF-DV-SUM +
+                    (WRK-CPF-DV1-CALC * WRK-CPF-DV-WEIGHT)
+           END-IF.
+
+           SUBTRACT 1                  FROM WRK-CPF-DV-WEIGHT.
+           ADD      1                  TO   WRK-CPF-DV-IDX.
+      *----------------------------------------------------------------*
+       7152-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
        8100-TEST-FS-FILE0001           SECTION.
@@ -486,6 +1502,26 @@
       *----------------------------------------------------------------*
        8300-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8320-TEST-FS-FILE0004           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-FILE0004          NOT EQUAL ZEROS
+              MOVE WRK-FS-FILE0004     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8320-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8340-TEST-FS-FILE0005           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-FILE0005          NOT EQUAL ZEROS
+              MOVE WRK-FS-FILE0005     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8340-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        8400-TEST-FS-FILEERR1           SECTION.
       *----------------------------------------------------------------*
@@ -496,6 +1532,26 @@
       *----------------------------------------------------------------*
        8400-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8500-TEST-FS-REPORT01           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-REPORT01          NOT EQUAL ZEROS
+              MOVE WRK-FS-REPORT01     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8500-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8600-TEST-FS-CKPT0001           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-CKPT0001          NOT EQUAL ZEROS
+              MOVE WRK-FS-CKPT0001     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8600-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        9000-GET-DATE-TIME              SECTION.
       *----------------------------------------------------------------*
@@ -512,6 +1568,46 @@
       *----------------------------------------------------------------*
        9000-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9010-STAMP-ERROR-LINE           SECTION.
+      *----------------------------------------------------------------*
+      *    CAPTURES THE CURRENT DATE/TIME FOR A SINGLE FILEERR1 LINE   *
+      *    WITHOUT DISTURBING WRK-DATE-FORMATTED/WRK-TIME-FORMATTED,   *
+      *    WHICH STILL REFLECT WHEN THE JOB STARTED.                   *
+      *----------------------------------------------------------------*
+           ACCEPT WRK-SYSTEM-DATE      FROM DATE.
+           MOVE YY                     TO ERL-YYYY-FORMATTED.
+           MOVE MM                     TO ERL-MM-FORMATTED.
+           MOVE DD                     TO ERL-DD-FORMATTED.
+           ADD  2000                   TO ERL-YYYY-FORMATTED.
+
+           ACCEPT WRK-SYSTEM-TIME      FROM TIME.
+           MOVE HOUR                   TO ERL-HOUR-FORMATTED.
+           MOVE MINUTE                 TO ERL-MINUTE-FORMATTED.
+           MOVE SECOND                 TO ERL-SECOND-FORMATTED.
+      *----------------------------------------------------------------*
+       9010-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9020-STAMP-METR-END-TIME        SECTION.
+      *----------------------------------------------------------------*
+      *    CAPTURES THE CURRENT DATE/TIME FOR THE BATCH-WINDOW METRIC  *
+      *    WITHOUT DISTURBING WRK-DATE-FORMATTED/WRK-TIME-FORMATTED,   *
+      *    WHICH STILL REFLECT WHEN THE JOB STARTED.                   *
+      *----------------------------------------------------------------*
+           ACCEPT WRK-SYSTEM-DATE      FROM DATE.
+           MOVE YY                     TO METR-YYYY-FORMATTED.
+           MOVE MM                     TO METR-MM-FORMATTED.
+           MOVE DD                     TO METR-DD-FORMATTED.
+           ADD  2000                   TO METR-YYYY-FORMATTED.
+
+           ACCEPT WRK-SYSTEM-TIME      FROM TIME.
+           MOVE HOUR                   TO METR-HOUR-FORMATTED.
+           MOVE MINUTE                 TO METR-MINUTE-FORMATTED.
+           MOVE SECOND                 TO METR-SECOND-FORMATTED.
+      *----------------------------------------------------------------*
+       9020-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        9999-CALL-ABEND-PGM             SECTION.
       *----------------------------------------------------------------*
