@@ -0,0 +1,26 @@
+      *================================================================*
+      *    COPYBOOK...: CSRGALRT                                       *
+      *    DESCRIPTION.: OPERATIONAL ALERT RECORD PASSED TO ALERTPGM   *
+      *                  WHEN A CALLER'S ERROR-FILE                    *
+      *                  VOLUME CROSSES ITS CONFIGURED THRESHOLD.      *
+      *                  ALERTPGM PERSISTS THIS RECORD TO ALERTLOG,    *
+      *                  THE INTERFACE FILE THE OPERATIONS EMAIL/MQ    *
+      *                  GATEWAY PICKS UP SO A REJECT SPIKE GETS       *
+      *                  LOOKED AT THE NEXT MORNING.                   *
+      *----------------------------------------------------------------*
+      *    LAYOUT......:                                                *
+      *    POS  01-08  CALLING PROGRAM                                  *
+      *    POS  09-16  ERROR FILE NAME (FILEERR1, FILEERR3, FILEERR4)    *
+      *    POS  17-21  REJECTED-RECORD COUNT FOR THE RUN                 *
+      *    POS  22-26  CONFIGURED ALERT THRESHOLD                        *
+      *    POS  27-40  BATCH RUN ID                                      *
+      *    POS  41-50  ALERT DATE (DD-MM-YYYY)                           *
+      *    POS  51-58  ALERT TIME (HH:MM:SS)                             *
+      *================================================================*
+       03 WRK-ALERT-PROGRAM             PIC X(08).
+       03 WRK-ALERT-FILE                PIC X(08).
+       03 WRK-ALERT-COUNT               PIC 9(05).
+       03 WRK-ALERT-THRESHOLD           PIC 9(05).
+       03 WRK-ALERT-BATCH-RUN-ID        PIC X(14).
+       03 WRK-ALERT-DATE                PIC X(10).
+       03 WRK-ALERT-TIME                PIC X(08).
