@@ -8,7 +8,12 @@
              CITY              CHAR(40) NOT NULL,
              STATE             CHAR(02) NOT NULL,
              COUNTRY           CHAR(30) NOT NULL,
-             TIMEREGINC        TIMESTAMP
+             TIMEREGINC        TIMESTAMP,
+             STATUS            CHAR(01) NOT NULL,
+             DELETED_TS        TIMESTAMP,
+             EMAIL             CHAR(50),
+             PHONE             CHAR(15),
+             CEP               CHAR(09)
            ) END-EXEC.
        01  BTB-CUSTOMER.
            05 CPF        PIC X(15).
@@ -21,3 +26,10 @@
            05 STATE      PIC X(02).
            05 COUNTRY    PIC X(30).
            05 TIMEREGINC PIC X(26).
+           05 CUST-STATUS PIC X(01).
+              88 BTB-CUSTOMER-IS-ACTIVE  VALUE 'A'.
+              88 BTB-CUSTOMER-IS-DELETED VALUE 'D'.
+           05 DELETED-TS PIC X(26).
+           05 EMAIL      PIC X(50).
+           05 PHONE      PIC X(15).
+           05 CEP        PIC X(09).
