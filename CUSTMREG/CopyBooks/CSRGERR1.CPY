@@ -0,0 +1,24 @@
+      *================================================================*
+      *    COPYBOOK...: CSRGERR1                                       *
+      *    DESCRIPTION.: COMMON ERROR-FILE RECORD LAYOUT SHARED BY      *
+      *                  FILEERR1, FILEERR3, AND FILEERR4.  EVERY LINE  *
+      *                  WRITTEN TO ANY OF THESE FILES CARRIES ITS OWN  *
+      *                  REASON TEXT, THE REJECTED CPF, THE SQLCODE     *
+      *                  (WHEN THE REJECT CAME FROM A DATABASE          *
+      *                  OPERATION; SPACES OTHERWISE), AND THE DATE/    *
+      *                  TIME THE REJECT WAS WRITTEN, SO A REJECT FILE  *
+      *                  CAN BE TRIAGED WITHOUT CROSS-REFERENCING THE   *
+      *                  JOB LOG.                                       *
+      *----------------------------------------------------------------*
+      *    LAYOUT......:                                                *
+      *    POS  01-25  REASON TEXT                                      *
+      *    POS  26-40  REJECTED CPF                                     *
+      *    POS  41-50  SQLCODE (SPACES WHEN NOT A DATABASE REJECT)       *
+      *    POS  51-60  ERROR DATE (DD-MM-YYYY)                           *
+      *    POS  61-68  ERROR TIME (HH:MM:SS)                             *
+      *================================================================*
+       03 CSRGERR1-REASON              PIC X(25).
+       03 CSRGERR1-CPF                 PIC X(15).
+       03 CSRGERR1-SQLCODE             PIC X(10).
+       03 CSRGERR1-DATE                PIC X(10).
+       03 CSRGERR1-TIME                PIC X(08).
