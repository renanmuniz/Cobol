@@ -0,0 +1,20 @@
+      *================================================================*
+      *    COPYBOOK...: CSRGTRLR                                       *
+      *    DESCRIPTION.: TRAILER RECORD LAYOUT WRITTEN BY CSRG0001 AS   *
+      *                  THE LAST RECORD ON FILE0003 SO CSRG0002 CAN    *
+      *                  VERIFY THE FILE ARRIVED COMPLETE BEFORE IT     *
+      *                  PROCESSES IT AS THOUGH THE LAST DETAIL RECORD  *
+      *                  WERE THE END OF THE FILE.  SAME LENGTH AS      *
+      *                  CSTMRG01 (296 BYTES) SO IT FITS THE SAME       *
+      *                  FIXED-LENGTH RECORD AREA VIA REDEFINES.        *
+      *----------------------------------------------------------------*
+      *    LAYOUT......:                                                *
+      *    POS 001-015  TRAILER TAG (CONSTANT, NEVER A VALID CPF)        *
+      *    POS 016-023  TOTAL DETAIL RECORDS WRITTEN TO THE FILE         *
+      *    POS 024-037  BATCH-RUN-ID OF THE JOB THAT WROTE THE FILE      *
+      *    POS 038-296  FILLER                                          *
+      *================================================================*
+       03 CSRGTRLR-TAG                  PIC X(15).
+       03 CSRGTRLR-RECORD-COUNT         PIC 9(08).
+       03 CSRGTRLR-BATCH-RUN-ID         PIC X(14).
+       03 FILLER                        PIC X(259).
