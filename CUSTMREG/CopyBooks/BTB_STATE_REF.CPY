@@ -0,0 +1,14 @@
+      *================================================================*
+      *    COPYBOOK...: BTB_STATE_REF                                  *
+      *    DESCRIPTION.: HOST STRUCTURE AND TABLE DECLARATION FOR      *
+      *                  TB_STATE_REF, THE REFERENCE TABLE OF VALID    *
+      *                  STATE/COUNTRY COMBINATIONS USED TO VALIDATE   *
+      *                  CSTMRG01-STATE/CSTMRG01-COUNTRY.              *
+      *================================================================*
+           EXEC SQL DECLARE TUTORIAL.TB_STATE_REF TABLE
+           ( STATE             CHAR(02) NOT NULL,
+             COUNTRY           CHAR(30) NOT NULL
+           ) END-EXEC.
+       01  BTB-STATE-REF.
+           05 STATE-REF        PIC X(02).
+           05 COUNTRY-REF       PIC X(30).
