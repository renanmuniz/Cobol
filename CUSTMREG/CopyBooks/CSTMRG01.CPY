@@ -0,0 +1,33 @@
+      *================================================================*
+      *    COPYBOOK...: CSTMRG01                                       *
+      *    DESCRIPTION.: CUSTOMER REGISTRATION FLAT FILE RECORD        *
+      *                  LAYOUT USED BY FILE0002 THRU FILE0006 AND     *
+      *                  FILEERR1 THRU FILEERR4.  LRECL=296.           *
+      *----------------------------------------------------------------*
+      *    NOTE........: FILE0001 CARRIES CSRGTRN1 INSTEAD OF THIS     *
+      *                  COPYBOOK - IT IS A CPF-KEYED SELECTION LIST   *
+      *                  WITH AN ACTION CODE, NOT A FULL DETAIL RECORD.*
+      *    NOTE........: ON CSRG0003 UPDATE INPUT (FILE0004), A FIELD  *
+      *                  LEFT AS SPACES MEANS "LEAVE THE CURRENT VALUE *
+      *                  UNCHANGED"; A FIELD OF '**' IS THE RESERVED   *
+      *                  CLEAR-VALUE TOKEN THAT BLANKS IT OUT ON TB_-  *
+      *                  CUSTOMER.                                     *
+      *    NOTE........: CSTMRG01-EMAIL AND CSTMRG01-PHONE WERE ADDED  *
+      *                  TO CARRY THE TB_CUSTOMER EMAIL/PHONE COLUMNS  *
+      *                  AND FOLLOW THE SAME SPACES/'**' CONVENTION.   *
+      *    NOTE........: CSTMRG01-CEP CARRIES THE BRAZILIAN POSTAL     *
+      *                  CODE, MASK 99999-999, AND ALSO FOLLOWS THE    *
+      *                  SPACES/'**' CONVENTION.                       *
+      *================================================================*
+       03 CSTMRG01-CPF                        PIC X(15).
+       03 CSTMRG01-NAME                       PIC X(50).
+       03 CSTMRG01-BIRTH                      PIC X(10).
+       03 CSTMRG01-STREET                     PIC X(50).
+       03 CSTMRG01-NUMBER                     PIC X(10).
+       03 CSTMRG01-OTHER-INFO                 PIC X(15).
+       03 CSTMRG01-CITY                       PIC X(40).
+       03 CSTMRG01-STATE                      PIC X(02).
+       03 CSTMRG01-COUNTRY                    PIC X(30).
+       03 CSTMRG01-EMAIL                      PIC X(50).
+       03 CSTMRG01-PHONE                      PIC X(15).
+       03 CSTMRG01-CEP                        PIC X(09).
