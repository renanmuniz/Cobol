@@ -0,0 +1,20 @@
+      *================================================================*
+      *    COPYBOOK...: CSRGTRN1                                       *
+      *    DESCRIPTION.: CSRG0001 SELECTION/TRANSACTION RECORD LAYOUT  *
+      *                  FOR FILE0001.  CARRIES THE CPF TO BE MATCHED  *
+      *                  AGAINST FILE0002 PLUS AN ACTION CODE (I/U/D)  *
+      *                  SO A MATCHED RECORD IS ROUTED TO FILE0003     *
+      *                  (INSERT), FILE0004 (UPDATE), OR FILE0005      *
+      *                  (DELETE) IN ONE PASS INSTEAD OF MAINTAINING   *
+      *                  THREE SEPARATELY-PREPARED INPUT EXTRACTS FOR  *
+      *                  THE SAME NIGHTLY CYCLE.                       *
+      *----------------------------------------------------------------*
+      *    LAYOUT......:                                               *
+      *    POS 001-015  CPF                                            *
+      *    POS 016-016  ACTION CODE   I=INSERT  U=UPDATE  D=DELETE     *
+      *================================================================*
+       03 CSRGTRN1-CPF                        PIC X(15).
+       03 CSRGTRN1-ACTION-CODE                PIC X(01).
+          88 CSRGTRN1-IS-INSERT                     VALUE 'I'.
+          88 CSRGTRN1-IS-UPDATE                     VALUE 'U'.
+          88 CSRGTRN1-IS-DELETE                     VALUE 'D'.
