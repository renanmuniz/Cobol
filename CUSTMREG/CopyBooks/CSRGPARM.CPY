@@ -0,0 +1,47 @@
+      *================================================================*
+      *    COPYBOOK...: CSRGPARM                                       *
+      *    DESCRIPTION.: RUNTIME PARAMETER CARD SHARED BY THE CUSTMREG *
+      *                  BATCH SUITE (CSRG0001 THRU CSRG0005 AND THE   *
+      *                  SUPPORTING JOBS).  READ VIA ACCEPT FROM SYSIN *
+      *                  SO COMMIT FREQUENCY, ERROR TOLERANCE, TEST    *
+      *                  MODE AND SELECTION CRITERIA CAN BE TUNED PER  *
+      *                  RUN WITHOUT A RECOMPILE.                      *
+      *----------------------------------------------------------------*
+      *    LAYOUT......:                                               *
+      *    POS  01-14  BATCH RUN ID  (BLANK = PROGRAM GENERATES ONE)   *
+      *    POS  15-19  COMMIT INTERVAL (RECORDS BETWEEN COMMITS)       *
+      *    POS  20-20  ERROR TOLERANCE   Y=SKIP BAD RECORD  N=ABEND    *
+      *    POS  21-25  ERROR VOLUME ALERT THRESHOLD                    *
+      *    POS  26-26  TEST MODE (SIMULATION)   Y=DRY-RUN  N=LIVE      *
+      *    POS  27-27  SELECTION CRITERIA TYPE  C=CPF-LIST S=STATE     *
+      *                                         I=CITY     D=DATE-RNG  *
+      *    POS  28-29  SELECTION STATE                                 *
+      *    POS  30-69  SELECTION CITY                                  *
+      *    POS  70-79  SELECTION DATE FROM (DD-MM-YYYY)                *
+      *    POS  80-89  SELECTION DATE TO   (DD-MM-YYYY)                *
+      *    POS  90-94  ARCHIVAL RETENTION PERIOD, IN DAYS, FOR THE     *
+      *                PURGE OF SOFT-DELETED CUSTOMERS (BLANK/ZERO =   *
+      *                SHOP DEFAULT)                                   *
+      *    POS  95-109 INQUIRY CPF (CSRG0007 CUSTOMER LOOKUP KEY)      *
+      *================================================================*
+       01 CSRGPARM-RUN-PARMS.
+          05 CSRGPARM-BATCH-RUN-ID               PIC X(14).
+          05 CSRGPARM-COMMIT-INTERVAL            PIC 9(05).
+          05 CSRGPARM-ERROR-TOLERANCE            PIC X(01).
+             88 CSRGPARM-TOLERATE-ERRORS               VALUE 'Y'.
+             88 CSRGPARM-ABEND-ON-ERROR                VALUE 'N'.
+          05 CSRGPARM-ERROR-THRESHOLD            PIC 9(05).
+          05 CSRGPARM-TEST-MODE                  PIC X(01).
+             88 CSRGPARM-IS-TEST-MODE                  VALUE 'Y'.
+             88 CSRGPARM-IS-PRODUCTION                 VALUE 'N'.
+          05 CSRGPARM-SEL-CRIT-TYPE              PIC X(01).
+             88 CSRGPARM-SEL-BY-CPF-LIST               VALUE 'C'.
+             88 CSRGPARM-SEL-BY-STATE                  VALUE 'S'.
+             88 CSRGPARM-SEL-BY-CITY                   VALUE 'I'.
+             88 CSRGPARM-SEL-BY-DATE-RANGE              VALUE 'D'.
+          05 CSRGPARM-SEL-STATE                  PIC X(02).
+          05 CSRGPARM-SEL-CITY                   PIC X(40).
+          05 CSRGPARM-SEL-DATE-FROM              PIC X(10).
+          05 CSRGPARM-SEL-DATE-TO                PIC X(10).
+          05 CSRGPARM-RETENTION-DAYS             PIC 9(05).
+          05 CSRGPARM-INQUIRY-CPF                 PIC X(15).
