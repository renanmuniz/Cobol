@@ -0,0 +1,31 @@
+      *================================================================*
+      *    COPYBOOK...: CSRGMETR                                       *
+      *    DESCRIPTION.: BATCH-WINDOW METRICS RECORD PASSED TO          *
+      *                  METRPGM BY CSRG0001/2/3/4 AT                   *
+      *                  THE END OF EACH RUN.  METRPGM PERSISTS THIS    *
+      *                  RECORD TO METRICS, A DURABLE HISTORY OF HOW    *
+      *                  LONG EACH RUN TOOK AND HOW MANY RECORDS IT     *
+      *                  MOVED, SO OPERATIONS CAN WATCH THE BATCH       *
+      *                  WINDOW TREND OVER TIME WITHOUT SCRAPING THE    *
+      *                  JOB LOG.                                       *
+      *----------------------------------------------------------------*
+      *    LAYOUT......:                                                *
+      *    POS  01-08  CALLING PROGRAM                                  *
+      *    POS  09-22  BATCH RUN ID                                     *
+      *    POS  23-32  RUN START DATE (DD-MM-YYYY)                      *
+      *    POS  33-40  RUN START TIME (HH:MM:SS)                        *
+      *    POS  41-50  RUN END DATE (DD-MM-YYYY)                        *
+      *    POS  51-58  RUN END TIME (HH:MM:SS)                          *
+      *    POS  59-65  ELAPSED SECONDS                                  *
+      *    POS  66-72  RECORDS READ FOR THE RUN                         *
+      *    POS  73-79  RECORDS WRITTEN FOR THE RUN                      *
+      *================================================================*
+       03 WRK-METR-PROGRAM              PIC X(08).
+       03 WRK-METR-BATCH-RUN-ID         PIC X(14).
+       03 WRK-METR-START-DATE           PIC X(10).
+       03 WRK-METR-START-TIME           PIC X(08).
+       03 WRK-METR-END-DATE             PIC X(10).
+       03 WRK-METR-END-TIME             PIC X(08).
+       03 WRK-METR-ELAPSED-SECS         PIC 9(07).
+       03 WRK-METR-RECORDS-IN           PIC 9(07).
+       03 WRK-METR-RECORDS-OUT          PIC 9(07).
