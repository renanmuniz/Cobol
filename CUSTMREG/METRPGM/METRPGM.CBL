@@ -0,0 +1,144 @@
+      *================================================================*
+      *        I D E N T I F I C A T I O N      D I V I S I O N        *
+      *================================================================*
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     METRPGM.
+       AUTHOR.         RENAN MUNIZ MERLO.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.
+       REMARKS.
+      *----------------------------------------------------------------*
+      *                RENAN MUNIZ MERLO COBOL DEVELOPER               *
+      *          https://www.linkedin.com/in/renan-muniz-merlo         *
+      *----------------------------------------------------------------*
+      *    PROGRAM-ID..: METRPGM.                                      *
+      *    ANALYST.....: RENAN MUNIZ MERLO                             *
+      *    PROGRAMMER..: RENAN MUNIZ MERLO                             *
+      *    DATE........: 09/08/2026                                    *
+      *----------------------------------------------------------------*
+      *    PROJECT.....: CUSTOMER REGISTRATION PROJECT - CUSTMREG      *
+      *----------------------------------------------------------------*
+      *    GOAL........: BATCH-WINDOW METRICS PROGRAM.  CALLED BY      *
+      *                  CSRG0001/2/3/4 AT THE END OF EVERY RUN TO      *
+      *                  PERSIST THE RUN'S START TIME, END TIME, AND   *
+      *                  RECORD VOLUME TO METRICS, A DURABLE HISTORY   *
+      *                  FILE OPERATIONS CAN TREND THE BATCH WINDOW    *
+      *                  AGAINST.  LIKE ALERTPGM, THIS RETURNS CONTROL *
+      *                  TO THE CALLER INSTEAD OF STOPPING THE RUN.    *
+      *----------------------------------------------------------------*
+      *    FILES.......:  DDNAME          LRECL       INCLUDE/BOOK     *
+      *                   METRICS         079         NONE.            *
+      *----------------------------------------------------------------*
+      *    TABLE DB2...:  NONE.                                        *
+      *----------------------------------------------------------------*
+      *================================================================*
+      *           E N V I R O N M E N T      D I V I S I O N           *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT METRICS        ASSIGN TO UTS-S-METRICS
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-METRICS.
+
+      *================================================================*
+      *                  D A T A      D I V I S I O N                  *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD METRICS
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-METRICS    PIC X(79).
+      *
+      *-----------------------------------------------------------------*
+      *                  WORKING-STORAGE SECTION                        *
+      *-----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WRK-FS-METRICS                         PIC X(02) VALUE SPACES.
+
+       01 WRK-METRICS-OPEN-SW                     PIC X(01) VALUE 'N'.
+          88 WRK-METRICS-IS-OPEN                        VALUE 'Y'.
+
+      *-----------------------------------------------------------------*
+      *                      LINKAGE SECTION                            *
+      *-----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01 WRK-METRICS-LOG.
+          COPY 'CSRGMETR'.
+      *================================================================*
+       PROCEDURE                       DIVISION  USING WRK-METRICS-LOG.
+      *================================================================*
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESS               SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+
+           DISPLAY '**********************************'.
+           DISPLAY '*      BATCH  WINDOW  METRIC      *'.
+           DISPLAY '*PROGRAM............:'WRK-METR-PROGRAM'    *'.
+           DISPLAY '*BATCH RUN ID.......:'WRK-METR-BATCH-RUN-ID'*'.
+           DISPLAY '*START..............:'WRK-METR-START-DATE' '
+                   WRK-METR-START-TIME'*'.
+           DISPLAY '*END.................:'WRK-METR-END-DATE' '
+                   WRK-METR-END-TIME'*'.
+           DISPLAY '*ELAPSED SECONDS....:'WRK-METR-ELAPSED-SECS'    *'.
+           DISPLAY '*RECORDS IN.........:'WRK-METR-RECORDS-IN'    *'.
+           DISPLAY '*RECORDS OUT........:'WRK-METR-RECORDS-OUT'    *'.
+           DISPLAY '**********************************'.
+
+           PERFORM 2000-WRITE-METRICS-LOG.
+
+           PERFORM 3000-CLOSE-FILES.
+
+           GOBACK.
+      *----------------------------------------------------------------*
+       0000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1000-OPEN-FILES                 SECTION.
+      *----------------------------------------------------------------*
+      *    THE JCL DD STATEMENT FOR METRICS CONTROLS WHETHER A RUN'S   *
+      *    METRICS ACCUMULATE ACROSS THE NIGHTLY CYCLE (DISP=MOD) OR   *
+      *    START A FRESH FILE (DISP=NEW), THE SAME AS ABENDLOG AND     *
+      *    ALERTLOG.                                                   *
+      *----------------------------------------------------------------*
+           OPEN OUTPUT METRICS.
+
+           IF WRK-FS-METRICS           EQUAL '00'
+              SET WRK-METRICS-IS-OPEN  TO   TRUE
+           ELSE
+              DISPLAY '*WARNING: METRICS NOT OPENED - FS='
+                      WRK-FS-METRICS '*'
+           END-IF.
+      *----------------------------------------------------------------*
+       1000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2000-WRITE-METRICS-LOG          SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-METRICS-IS-OPEN
+              MOVE WRK-METRICS-LOG     TO   FD-REG-METRICS
+              WRITE FD-REG-METRICS
+           END-IF.
+      *----------------------------------------------------------------*
+       2000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3000-CLOSE-FILES                SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-METRICS-IS-OPEN
+              CLOSE METRICS
+           END-IF.
+      *----------------------------------------------------------------*
+       3000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
