@@ -0,0 +1,205 @@
+//CSRGNITE JOB (ACCTNO),'CUSTMREG NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//*   JOB........: CSRGNITE                                       *
+//*   PROJECT....: CUSTOMER REGISTRATION PROJECT - CUSTMREG        *
+//*   GOAL.......: DRIVE THE NIGHTLY CUSTMREG CHAIN - MATCH/ROUTE  *
+//*                (CSRG0001), INSERT (CSRG0002), UPDATE (CSRG0003)*
+//*                AND SOFT-DELETE (CSRG0004) - IN SEQUENCE, ONE   *
+//*                STEP PER PROGRAM, UNDER A SINGLE SHARED BATCH   *
+//*                RUN ID SO THE FILE0003 TRAILER STAMPED BY       *
+//*                STEP010 CAN BE VALIDATED BY STEP020.            *
+//*----------------------------------------------------------------*
+//*   RESTART....: EACH STEP CHECKPOINTS TO ITS OWN CKPTnnnn        *
+//*                DATASET.  TO RESUME A FAILED RUN PARTWAY         *
+//*                THROUGH, RESUBMIT WITH RESTART=STEPnnn AND THE   *
+//*                SAME RUNID SYMBOL THE FAILED RUN USED - THE      *
+//*                PROGRAM'S OWN CHECKPOINT LOGIC SKIPS THE RECORDS *
+//*                ALREADY PROCESSED.                               *
+//*----------------------------------------------------------------*
+//*   MODIFICATION HISTORY.......:                                 *
+//*   09/08/2026 RMM - INITIAL NIGHTLY CHAIN (STEP010-STEP040).    *
+//*   09/08/2026 RMM - ADDED STEP005 TO CLEAR THE CKPTnnnn         *
+//*              DATASETS AHEAD OF A FRESH SUBMISSION.  A          *
+//*              RESTART=STEPnnn RESUBMISSION SKIPS STEP005 SO     *
+//*              THE CHECKPOINT DATA SURVIVES FOR THE RESTARTED    *
+//*              STEP TO READ.                                     *
+//*   09/08/2026 RMM - STEP040'S FILE0005 NOW POINTS AT THE SAME   *
+//*              CANDOUT.FILE0005 DATASET STEP010 CATALOGUES, SO   *
+//*              THE SOFT-DELETE STEP RUNS OFF THE SAME RUN'S      *
+//*              MATCH/ROUTE OUTPUT INSTEAD OF A SEPARATE,         *
+//*              EXTERNALLY-PREPARED DELETE-CANDIDATE FILE.        *
+//*   09/08/2026 RMM - ADDED FILEERR2 TO STEP020 NOW THAT CSRG0002 *
+//*              VALIDATES STATE/COUNTRY/CEP BEFORE INSERTING AND  *
+//*              REJECTS BAD ROWS INSTEAD OF LOADING THEM.         *
+//*****************************************************************
+//*
+//*   RUNID IS THE BATCH RUN IDENTIFIER SHARED BY EVERY STEP BELOW.
+//*   IT MUST BE NON-BLANK AND THE SAME ON EVERY STEP'S SYSIN CARD -
+//*   STEP020 (CSRG0002) VALIDATES IT AGAINST THE BATCH RUN ID
+//*   STAMPED ON THE FILE0003 TRAILER BY STEP010 (CSRG0001) AND
+//*   ABENDS THE STEP IF THEY DO NOT MATCH.  THE VALUE BELOW IS A
+//*   SUBMISSION-TIME EXAMPLE ONLY - THE SCHEDULER OVERRIDES RUNID
+//*   WITH THE ACTUAL RUN TIMESTAMP (YYYYMMDDHHMISS) WHEN THIS JOB
+//*   IS LAUNCHED FROM THE NIGHTLY SCHEDULE.
+//*
+//         SET RUNID='20260809230000'
+//*
+//*****************************************************************
+//*   STEP005 - CLEAR LAST RUN'S CHECKPOINT DATASETS                *
+//*****************************************************************
+//*   ONLY RUNS ON A FRESH SUBMISSION.  A RESTART=STEPnnn           *
+//*   RESUBMISSION STARTS PAST THIS STEP, SO THE CKPTnnnn DATASET   *
+//*   LEFT BY THE INTERRUPTED RUN IS NOT TOUCHED AND THE RESTARTED  *
+//*   STEP'S OWN CHECKPOINT LOGIC CAN STILL FIND IT.  A MISSING     *
+//*   CKPTnnnn DATASET (FIRST-EVER RUN, OR ALREADY CLEARED) IS NOT  *
+//*   AN ERROR - MAXCC IS RESET TO 0 AFTER EACH DELETE.             *
+//*****************************************************************
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE CUSTMREG.PROD.CKPT0001
+  SET MAXCC = 0
+  DELETE CUSTMREG.PROD.CKPT0002
+  SET MAXCC = 0
+  DELETE CUSTMREG.PROD.CKPT0003
+  SET MAXCC = 0
+  DELETE CUSTMREG.PROD.CKPT0004
+  SET MAXCC = 0
+/*
+//*
+//*****************************************************************
+//*   STEP010 - CSRG0001 - MATCH/ROUTE EXTRACT AGAINST MASTER       *
+//*****************************************************************
+//STEP010  EXEC PGM=CSRG0001
+//STEPLIB  DD DISP=SHR,DSN=CUSTMREG.PROD.LOADLIB
+//FILE0001 DD DISP=SHR,DSN=CUSTMREG.PROD.FILE0001
+//FILE0002 DD DISP=SHR,DSN=CUSTMREG.PROD.FILE0002
+//FILE0003 DD DISP=(NEW,PASS,DELETE),
+//             DSN=&&FILE0003,
+//             UNIT=SYSDA,SPACE=(CYL,(10,10),RLSE),
+//             DCB=(LRECL=296,RECFM=FB,BLKSIZE=0)
+//FILE0004 DD DISP=(NEW,PASS,DELETE),
+//             DSN=&&FILE0004,
+//             UNIT=SYSDA,SPACE=(CYL,(10,10),RLSE),
+//             DCB=(LRECL=296,RECFM=FB,BLKSIZE=0)
+//*        FILE0005 HERE IS THE 296-BYTE DELETE-ROUTE CANDIDATE
+//*        FILE - STEP040 (CSRG0004) READS THIS SAME CATALOGUED
+//*        DATASET TO DRIVE ITS SOFT-DELETES (SEE THE NOTE ON
+//*        STEP040'S FILE0005).
+//FILE0005 DD DISP=(NEW,CATLG,CATLG),
+//             DSN=CUSTMREG.PROD.CANDOUT.FILE0005,
+//             UNIT=SYSDA,SPACE=(CYL,(10,10),RLSE),
+//             DCB=(LRECL=296,RECFM=FB,BLKSIZE=0)
+//FILEERR1 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=CUSTMREG.PROD.FILEERR1,
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(LRECL=68,RECFM=FB,BLKSIZE=0)
+//REPORT01 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=CUSTMREG.PROD.REPORT01,
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(LRECL=80,RECFM=FB,BLKSIZE=0)
+//CKPT0001 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=CUSTMREG.PROD.CKPT0001,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=46,RECFM=FB,BLKSIZE=0)
+//ABENDLOG DD DISP=(MOD,CATLG,CATLG),
+//             DSN=CUSTMREG.PROD.ABENDLOG,
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(LRECL=86,RECFM=FB,BLKSIZE=0)
+//ALERTLOG DD DISP=(MOD,CATLG,CATLG),
+//             DSN=CUSTMREG.PROD.ALERTLOG,
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(LRECL=58,RECFM=FB,BLKSIZE=0)
+//METRICS  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=CUSTMREG.PROD.METRICS,
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(LRECL=79,RECFM=FB,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//*   CSRGPARM RUN-PARM CARD (SEE CSRGPARM COPYBOOK FOR LAYOUT).
+//*   SELECTION CRITERIA TYPE 'C' (BY CPF LIST) IS THE STANDARD
+//*   NIGHTLY SELECTION MODE.  COMMIT INTERVAL AND ERROR THRESHOLD
+//*   ARE CODED AS ZEROS SO THE PROGRAM APPLIES ITS OWN SHOP
+//*   DEFAULTS (1000 AND 100 RESPECTIVELY) - ERROR TOLERANCE AND
+//*   TEST MODE ARE CODED EXPLICITLY SINCE A NIGHTLY PRODUCTION RUN
+//*   MUST NOT RELY ON A BLANK DEFAULTING SILENTLY.
+//SYSIN    DD  *,SYMBOLS=JCLONLY
+&RUNID00000N00000NC
+/*
+//*
+//*****************************************************************
+//*   STEP020 - CSRG0002 - INSERT NEW CUSTOMERS                     *
+//*****************************************************************
+//STEP020  EXEC PGM=CSRG0002,COND=(0,NE)
+//STEPLIB  DD DISP=SHR,DSN=CUSTMREG.PROD.LOADLIB
+//FILE0003 DD DISP=(OLD,DELETE,DELETE),DSN=&&FILE0003
+//FILE0004 DD DISP=(MOD,PASS,DELETE),DSN=&&FILE0004
+//FILEERR2 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=CUSTMREG.PROD.FILEERR2,
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(LRECL=68,RECFM=FB,BLKSIZE=0)
+//CKPT0002 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=CUSTMREG.PROD.CKPT0002,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=41,RECFM=FB,BLKSIZE=0)
+//ABENDLOG DD DISP=(MOD,CATLG,CATLG),DSN=CUSTMREG.PROD.ABENDLOG
+//ALERTLOG DD DISP=(MOD,CATLG,CATLG),DSN=CUSTMREG.PROD.ALERTLOG
+//METRICS  DD DISP=(MOD,CATLG,CATLG),DSN=CUSTMREG.PROD.METRICS
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD  *,SYMBOLS=JCLONLY
+&RUNID00000N00000N
+/*
+//*
+//*****************************************************************
+//*   STEP030 - CSRG0003 - UPDATE EXISTING CUSTOMERS                *
+//*****************************************************************
+//STEP030  EXEC PGM=CSRG0003,COND=(0,NE)
+//STEPLIB  DD DISP=SHR,DSN=CUSTMREG.PROD.LOADLIB
+//FILE0004 DD DISP=(OLD,DELETE,DELETE),DSN=&&FILE0004
+//FILEERR3 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=CUSTMREG.PROD.FILEERR3,
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(LRECL=68,RECFM=FB,BLKSIZE=0)
+//FILEHST3 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=CUSTMREG.PROD.FILEHST3,
+//             UNIT=SYSDA,SPACE=(CYL,(10,10),RLSE),
+//             DCB=(LRECL=328,RECFM=FB,BLKSIZE=0)
+//CKPT0003 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=CUSTMREG.PROD.CKPT0003,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=41,RECFM=FB,BLKSIZE=0)
+//ABENDLOG DD DISP=(MOD,CATLG,CATLG),DSN=CUSTMREG.PROD.ABENDLOG
+//ALERTLOG DD DISP=(MOD,CATLG,CATLG),DSN=CUSTMREG.PROD.ALERTLOG
+//METRICS  DD DISP=(MOD,CATLG,CATLG),DSN=CUSTMREG.PROD.METRICS
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD  *,SYMBOLS=JCLONLY
+&RUNID00000N00000N
+/*
+//*
+//*****************************************************************
+//*   STEP040 - CSRG0004 - SOFT-DELETE INACTIVE CUSTOMERS           *
+//*****************************************************************
+//STEP040  EXEC PGM=CSRG0004,COND=(0,NE)
+//STEPLIB  DD DISP=SHR,DSN=CUSTMREG.PROD.LOADLIB
+//*        NOTE - CSRG0004'S FILE0005 IS THE SAME 296-BYTE
+//*        DELETE-ROUTE CANDIDATE FILE STEP010 (CSRG0001) CATALOGUED
+//*        ABOVE - EVERY 'D' TRANSACTION STEP010 MATCHED AGAINST THE
+//*        MASTER FLOWS STRAIGHT THROUGH TO THIS SOFT-DELETE STEP.
+//FILE0005 DD DISP=SHR,DSN=CUSTMREG.PROD.CANDOUT.FILE0005
+//FILEERR4 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=CUSTMREG.PROD.FILEERR4,
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(LRECL=68,RECFM=FB,BLKSIZE=0)
+//CKPT0004 DD DISP=(MOD,CATLG,CATLG),
+//             DSN=CUSTMREG.PROD.CKPT0004,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=41,RECFM=FB,BLKSIZE=0)
+//ABENDLOG DD DISP=(MOD,CATLG,CATLG),DSN=CUSTMREG.PROD.ABENDLOG
+//ALERTLOG DD DISP=(MOD,CATLG,CATLG),DSN=CUSTMREG.PROD.ALERTLOG
+//METRICS  DD DISP=(MOD,CATLG,CATLG),DSN=CUSTMREG.PROD.METRICS
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD  *,SYMBOLS=JCLONLY
+&RUNID00000N00000N
+/*
+//
