@@ -18,12 +18,37 @@
       *----------------------------------------------------------------*
       *    PROJECT.....: CUSTOMER REGISTRATION PROJECT - CUSTMREG      *
       *----------------------------------------------------------------*
-      *    GOAL........: READ CUSTOMER DATA FILE FOR DELETE FROM DB.   *
-      *                                                                *
+      *    GOAL........: READ CUSTOMER DATA FILE AND SOFT-DELETE THE   *
+      *                  MATCHING ROW ON DB (STATUS = 'D').            *
       *----------------------------------------------------------------*
       *    FILES.......:  DDNAME          LRECL       INCLUDE/BOOK     *
-      *                   FILE0005        00015       CSTMRG01         *
-      *                   FILEERR4        00015       CSTMRG01         *
+      *                   FILE0005        00296       CSTMRG01         *
+      *                   FILEERR4        00068       CSRGERR1         *
+      *                   CKPT0004        00041       NONE             *
+      *----------------------------------------------------------------*
+      *    MODIFICATION HISTORY.......:                                *
+      *    08/08/2026 RMM - ADDED PERIODIC COMMIT AND CHECKPOINT/      *
+      *                     RESTART VIA CKPT0004 FOR LARGE FILES.      *
+      *    08/08/2026 RMM - READS COMMIT INTERVAL/BATCH RUN ID FROM    *
+      *                     THE CSRGPARM RUNTIME PARAMETER CARD.       *
+      *    08/08/2026 RMM - CHANGED FROM A HARD DELETE TO A SOFT       *
+      *                     DELETE (STATUS/DELETED_TS) SO HISTORY IS   *
+      *                     KEPT FOR REPORTING AND ARCHIVAL.           *
+      *    08/08/2026 RMM - FILEERR4 GREW TO LRECL=068 (CSRGERR1) SO   *
+      *                     EVERY LINE CARRIES ITS OWN REASON TEXT,    *
+      *                     SQLCODE, AND TIMESTAMP.                    *
+      *    09/08/2026 RMM - CALLS ALERTPGM WHEN FILEERR4'S REJECT      *
+      *                     COUNT CROSSES CSRGPARM-ERROR-THRESHOLD.    *
+      *    09/08/2026 RMM - CSRGPARM-TEST-MODE SIMULATES THE SOFT      *
+      *                     DELETE AND SKIPS THE COMMIT SO A DRY RUN   *
+      *                     CAN REPORT WHAT WOULD HAVE HAPPENED        *
+      *                     WITHOUT CHANGING TB_CUSTOMER.               *
+      *    09/08/2026 RMM - CALLS METRPGM AT FINALIZE TO PERSIST THE   *
+      *                     RUN'S ELAPSED TIME AND RECORD VOLUMES.     *
+      *    09/08/2026 RMM - FILE0005 GREW TO LRECL=296 (CSTMRG01) SO   *
+      *                     IT CAN READ CSRG0001'S MATCH/ROUTE OUTPUT  *
+      *                     DIRECTLY, IN PLACE OF A SEPARATELY-        *
+      *                     PREPARED 15-BYTE CPF LIST.                 *
       *----------------------------------------------------------------*
       *    TABLE DB2...:  TB_CUSTOMER                 BTB_CUSTOMER     *
       *                                                                *
@@ -50,6 +75,11 @@
             ACCESS MODE  IS     SEQUENTIAL
             FILE STATUS  IS     WRK-FS-FILEERR4.
 
+           SELECT CKPT0004      ASSIGN TO UTS-S-CKPT0004
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-CKPT0004.
+
       *================================================================*
       *                  D A T A      D I V I S I O N                  *
       *================================================================*
@@ -60,13 +90,19 @@
            RECORDING MODE IS F
            LABEL RECORD   IS STANDARD
            BLOCK CONTAINS 00 RECORDS.
-       01 FD-REG-FILE0005   PIC X(015).
+       01 FD-REG-FILE0005   PIC X(296).
 
        FD FILEERR4
            RECORDING MODE IS F
            LABEL RECORD   IS STANDARD
            BLOCK CONTAINS 00 RECORDS.
-       01 FD-REG-FILEERR4   PIC X(15).
+       01 FD-REG-FILEERR4   PIC X(68).
+
+       FD CKPT0004
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-CKPT0004   PIC X(41).
 
       *-----------------------------------------------------------------*
       *                  WORKING-STORAGE SECTION                        *
@@ -79,6 +115,31 @@
 
        77 WRK-FILE0005-EOF                       PIC X(03) VALUE SPACES.
 
+      *DATA FOR PERIODIC COMMIT AND CHECKPOINT/RESTART:
+       77 WRK-COMMIT-COUNTER                     PIC 9(05) VALUE ZEROS .
+
+      *RUNTIME PARAMETER CARD:
+       COPY 'CSRGPARM'.
+
+       01 WRK-RESTART-SW                         PIC X(01) VALUE 'N'.
+          88 WRK-IS-RESTART-RUN                        VALUE 'Y'.
+
+      *SET WHILE 1070-SKIP-TO-CHECKPOINT IS REPLAYING RECORDS THAT
+      *WERE ALREADY COUNTED BY THE PRIOR RUN, SO THE READ DRIVER
+      *DOES NOT RECOUNT THEM AGAINST THE COUNTER 1060-CHECK-FOR-
+      *RESTART ALREADY RESTORED FROM THE CHECKPOINT RECORD.
+       01 WRK-SKIP-COUNT-SW                      PIC X(01) VALUE 'N'.
+          88 WRK-IS-SKIP-COUNTING                      VALUE 'Y'.
+
+       01 WRK-CHECKPOINT-KEY                     PIC X(15) VALUE SPACES.
+
+       01 WRK-CHECKPOINT-REG.
+          03 CKPT-BATCH-RUN-ID                   PIC X(14).
+          03 CKPT-LAST-CPF                       PIC X(15).
+          03 CKPT-FILE0005-COUNT                 PIC 9(04).
+          03 CKPT-DELETED-COUNT                  PIC 9(04).
+          03 CKPT-FILEERR4-COUNT                 PIC 9(04).
+
       *DATA FOR ERROR LOG:
        01 WRK-ERROR-LOG.
           03 WRK-PROGRAM                         PIC X(08) VALUE
@@ -92,9 +153,28 @@
        77 WRK-ABEND-PGM                          PIC X(08) VALUE
                                                            'ABENDPGM'  .
 
+      *OPERATIONAL-ALERT PROGRAM:
+       77 WRK-ALERT-PGM                          PIC X(08) VALUE
+                                                           'ALERTPGM'  .
+
+      *BATCH-WINDOW METRICS PROGRAM:
+       77 WRK-METR-PGM                           PIC X(08) VALUE
+                                                           'METRPGM'   .
+
+      *DATA FOR THE OPERATIONAL ALERT PASSED TO ALERTPGM WHEN
+      *FILEERR4 CROSSES CSRGPARM-ERROR-THRESHOLD:
+       01 WRK-ALERT-LOG.
+          COPY 'CSRGALRT'.
+
+      *DATA FOR THE BATCH-WINDOW METRIC PASSED TO METRPGM AT THE
+      *END OF THE RUN:
+       01 WRK-METRICS-LOG.
+          COPY 'CSRGMETR'.
+
        01 WRK-FILE-STATUS.
           03 WRK-FS-FILE0005                     PIC 9(02) VALUE ZEROS .
           03 WRK-FS-FILEERR4                     PIC 9(02) VALUE ZEROS .
+          03 WRK-FS-CKPT0004                     PIC 9(02) VALUE ZEROS .
 
        01 WRK-FILE0005-REG.
           COPY 'CSTMRG01'.
@@ -102,6 +182,20 @@
        01 WRK-FILEERR4-REG.
           COPY 'CSTMRG01'.
 
+      *ONE-LINE-PER-REJECT OUTPUT RECORD FOR FILEERR4:
+       01 WRK-FILEERR4-OUT.
+          COPY 'CSRGERR1'.
+
+      *REASON TAG SET BEFORE 2500-WRITE-FILEERR4 IS PERFORMED:
+       01 WRK-FILEERR4-REASON                    PIC X(25)
+                                                  VALUE 'NOT FOUND'.
+
+      *SQLCODE TEXT SET BY 2300-DELETE BEFORE 2500-WRITE-FILEERR4 IS
+      *PERFORMED - THE UPDATE'S SQLCODE, SINCE THE ONLY REJECT THIS
+      *PROGRAM WRITES IS DB-SOURCED:
+       01 WRK-FILEERR4-SQLCODE-OUT               PIC X(10)
+                                                  VALUE SPACES.
+
       *WORKING DATA FOR THE SYSTEM DATE AND TIME.
        01 WRK-SYSTEM-DATE.
           03 YY                                  PIC 9(02) VALUE ZEROS .
@@ -128,6 +222,40 @@
           03 FILLER                              PIC X(01) VALUE ':'.
           03 SECOND-FORMATTED                    PIC 9(02) VALUE ZEROS .
 
+      *DATE/TIME STAMPED ON EACH FILEERR4 LINE AS IT IS WRITTEN, KEPT
+      *SEPARATE FROM WRK-DATE-FORMATTED/WRK-TIME-FORMATTED SO THE
+      *RUN-LEVEL DISPLAY STILL SHOWS WHEN THE JOB STARTED:
+       01 WRK-ERRLINE-DATE-FORMATTED.
+          03 ERL-DD-FORMATTED                    PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 ERL-MM-FORMATTED                    PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 ERL-YYYY-FORMATTED                  PIC 9(04) VALUE ZEROS .
+
+       01 WRK-ERRLINE-TIME-FORMATTED.
+          03 ERL-HOUR-FORMATTED                  PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 ERL-MINUTE-FORMATTED                PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 ERL-SECOND-FORMATTED                PIC 9(02) VALUE ZEROS .
+
+      *CAPTURES THE CURRENT DATE/TIME FOR THE BATCH-WINDOW METRIC
+      *WHEN THE RUN IS FINALIZING, SINCE WRK-DATE-FORMATTED/
+      *WRK-TIME-FORMATTED STILL HOLD WHEN THE JOB STARTED:
+       01 WRK-METR-END-DATE-FORMATTED.
+          03 METR-DD-FORMATTED                   PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 METR-MM-FORMATTED                   PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 METR-YYYY-FORMATTED                 PIC 9(04) VALUE ZEROS .
+
+       01 WRK-METR-END-TIME-FORMATTED.
+          03 METR-HOUR-FORMATTED                 PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 METR-MINUTE-FORMATTED               PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 METR-SECOND-FORMATTED               PIC 9(02) VALUE ZEROS .
+
        01 WRK-WHEN-COPILED.
           03 MM-COMPILED                         PIC X(02) VALUE SPACES.
           03 FILLER                              PIC X(01) VALUE '/'.
@@ -176,11 +304,16 @@
       *----------------------------------------------------------------*
            PERFORM 9000-GET-DATE-TIME.
 
+           PERFORM 1050-GET-RUN-PARMS.
+
            INITIALIZE WRK-FILE0005-REG
                       WRK-FILEERR4-REG.
 
+           PERFORM 1060-CHECK-FOR-RESTART.
+
            OPEN INPUT  FILE0005
-                OUTPUT FILEERR4.
+                OUTPUT FILEERR4
+                       CKPT0004.
 
            MOVE 'OPEN FILE FILE0005'   TO WRK-ERROR-MSG.
            PERFORM 8100-TEST-FS-FILE0005.
@@ -188,11 +321,120 @@
            MOVE 'OPEN FILE FILEERR4'   TO WRK-ERROR-MSG.
            PERFORM 8200-TEST-FS-FILEERR4.
 
+           MOVE 'OPEN FILE CKPT0004'   TO WRK-ERROR-MSG.
+           PERFORM 8300-TEST-FS-CKPT0004.
+
            PERFORM 2100-READ-FILE0005.
 
+           IF WRK-IS-RESTART-RUN
+              PERFORM 1070-SKIP-TO-CHECKPOINT
+           END-IF.
+
+           IF CSRGPARM-IS-TEST-MODE
+              DISPLAY '*** TEST MODE - NO DATABASE CHANGES WILL BE MADE'
+                      ' ***'
+           END-IF.
+
       *----------------------------------------------------------------*
        1000-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1050-GET-RUN-PARMS              SECTION.
+      *----------------------------------------------------------------*
+      *    READS THE OPTIONAL RUNTIME PARAMETER CARD FROM SYSIN AND    *
+      *    APPLIES SHOP DEFAULTS TO WHATEVER IS LEFT BLANK SO THE JOB  *
+      *    STILL RUNS UNATTENDED WHEN NO PARM CARD IS SUPPLIED.        *
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO   CSRGPARM-RUN-PARMS.
+
+           ACCEPT CSRGPARM-RUN-PARMS   FROM SYSIN.
+
+           IF CSRGPARM-BATCH-RUN-ID    EQUAL SPACES
+              STRING YYYY-FORMATTED, MM-FORMATTED, DD-FORMATTED,
+                     HOUR-FORMATTED, MINUTE-FORMATTED,
+                     SECOND-FORMATTED
+                                       DELIMITED BY SIZE
+                                       INTO CSRGPARM-BATCH-RUN-ID
+           END-IF.
+
+           IF CSRGPARM-COMMIT-INTERVAL EQUAL ZEROS
+              MOVE 1000                TO   CSRGPARM-COMMIT-INTERVAL
+           END-IF.
+
+           IF CSRGPARM-ERROR-TOLERANCE NOT EQUAL 'Y'
+              MOVE 'N'                 TO   CSRGPARM-ERROR-TOLERANCE
+           END-IF.
+
+           IF CSRGPARM-ERROR-THRESHOLD EQUAL ZEROS
+              MOVE 100                 TO   CSRGPARM-ERROR-THRESHOLD
+           END-IF.
+
+           IF CSRGPARM-TEST-MODE       NOT EQUAL 'Y'
+              MOVE 'N'                 TO   CSRGPARM-TEST-MODE
+           END-IF.
+      *----------------------------------------------------------------*
+       1050-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1060-CHECK-FOR-RESTART          SECTION.
+      *----------------------------------------------------------------*
+      *    A CHECKPOINT FILE LEFT BEHIND BY AN INTERRUPTED PRIOR RUN   *
+      *    MEANS THIS IS A RESTART: PROCESSING SKIPS AHEAD PAST THE    *
+      *    LAST CPF THAT WAS ALREADY COMMITTED.  A MISSING CHECKPOINT  *
+      *    FILE IS THE NORMAL, NON-RESTART CASE AND IS NOT AN ERROR.   *
+      *----------------------------------------------------------------*
+           OPEN INPUT CKPT0004.
+
+           IF WRK-FS-CKPT0004          EQUAL ZEROS
+              PERFORM 1061-READ-ONE-CKPT-REC
+                 UNTIL WRK-FS-CKPT0004 NOT EQUAL ZEROS
+
+              IF CKPT-LAST-CPF         OF WRK-CHECKPOINT-REG
+                                       NOT EQUAL SPACES
+                 MOVE 'Y'              TO WRK-RESTART-SW
+                 MOVE CKPT-LAST-CPF    OF WRK-CHECKPOINT-REG
+                                       TO WRK-CHECKPOINT-KEY
+                 MOVE CKPT-FILE0005-COUNT OF WRK-CHECKPOINT-REG
+                                       TO WRK-FILE0005-REGS-COUNTER
+                 MOVE CKPT-DELETED-COUNT  OF WRK-CHECKPOINT-REG
+                                       TO WRK-DELETED-REGS-COUNTER
+                 MOVE CKPT-FILEERR4-COUNT OF WRK-CHECKPOINT-REG
+                                       TO WRK-FILEERR4-REGS-COUNTER
+              END-IF
+
+              CLOSE CKPT0004
+           END-IF.
+      *----------------------------------------------------------------*
+       1060-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1061-READ-ONE-CKPT-REC          SECTION.
+      *----------------------------------------------------------------*
+           READ CKPT0004               INTO WRK-CHECKPOINT-REG.
+      *----------------------------------------------------------------*
+       1061-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1070-SKIP-TO-CHECKPOINT         SECTION.
+      *----------------------------------------------------------------*
+      *    RE-USES THE STANDARD READ DRIVER TO SKIP PAST RECORDS THAT  *
+      *    WERE ALREADY COMMITTED TO TB_CUSTOMER BEFORE THE PRIOR RUN  *
+      *    WAS INTERRUPTED.  WRK-SKIP-COUNT-SW HOLDS THE COUNTER AT    *
+      *    THE VALUE 1060-CHECK-FOR-RESTART ALREADY RESTORED, SINCE    *
+      *    THESE RECORDS WERE COUNTED ONCE ALREADY BY THE RUN THAT     *
+      *    WROTE THE CHECKPOINT.                                       *
+      *----------------------------------------------------------------*
+           MOVE 'Y'                       TO WRK-SKIP-COUNT-SW.
+
+           PERFORM 2100-READ-FILE0005
+              UNTIL WRK-FILE0005-EOF   EQUAL 'END'
+                 OR CSTMRG01-CPF       OF WRK-FILE0005-REG
+                                       GREATER WRK-CHECKPOINT-KEY.
+
+           MOVE 'N'                       TO WRK-SKIP-COUNT-SW.
+      *----------------------------------------------------------------*
+       1070-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        2000-PROCESS                    SECTION.
       *----------------------------------------------------------------*
@@ -202,9 +444,13 @@
            PERFORM 2300-DELETE.
 
            IF SQLCODE EQUAL +100
+               MOVE SQLCODE             TO WRK-SQLCODE-SINAL
+               MOVE WRK-SQLCODE-X       TO WRK-FILEERR4-SQLCODE-OUT
                PERFORM 2500-WRITE-FILEERR4
            END-IF.
 
+           PERFORM 2600-COMMIT-AND-CHECKPOINT.
+
            PERFORM 2100-READ-FILE0005.
 
       *----------------------------------------------------------------*
@@ -222,7 +468,9 @@
            IF WRK-FS-FILE0005          EQUAL 10
               MOVE 'END'               TO   WRK-FILE0005-EOF
            ELSE
-              ADD 1                    TO   WRK-FILE0005-REGS-COUNTER
+              IF WRK-SKIP-COUNT-SW     EQUAL 'N'
+                 ADD 1                 TO   WRK-FILE0005-REGS-COUNTER
+              END-IF
            END-IF.
       *----------------------------------------------------------------*
        2100-99-EXIT.                   EXIT.
@@ -244,10 +492,24 @@
                                        DELIMITED BY SPACE
                                        INTO WRK-ERROR-MSG.
 
-           EXEC SQL
-               DELETE FROM TB_CUSTOMER
-                     WHERE CPF = :CPF
-           END-EXEC.
+           MOVE 'D'                     TO CUST-STATUS OF BTB-CUSTOMER.
+
+      *----------------------------------------------------------------*
+      *    IN TEST MODE THE SOFT DELETE IS SIMULATED,                   *
+      *    NOT EXECUTED, SO A DRY RUN CAN REPORT WHAT WOULD HAVE BEEN   *
+      *    DELETED WITHOUT TOUCHING TB_CUSTOMER.                        *
+      *----------------------------------------------------------------*
+           IF CSRGPARM-IS-PRODUCTION
+              EXEC SQL
+                  UPDATE TB_CUSTOMER
+                     SET STATUS     = :CUST-STATUS,
+                         DELETED_TS = CURRENT TIMESTAMP
+                   WHERE CPF = :CPF
+                     AND STATUS = 'A'
+              END-EXEC
+           ELSE
+              MOVE ZEROS                 TO SQLCODE
+           END-IF.
 
            IF SQLCODE NOT EQUAL ZEROS AND +100
               MOVE SQLCODE             TO WRK-SQLCODE-SINAL
@@ -266,21 +528,32 @@
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        2500-WRITE-FILEERR4            SECTION.
+      *----------------------------------------------------------------*
+      *    EVERY REJECTED RECORD GETS ITS OWN LINE CARRYING THE REASON *
+      *    TEXT, THE REJECTED CPF, THE UPDATE'S SQLCODE, AND THE DATE/ *
+      *    TIME THE LINE WAS WRITTEN.                                  *
       *----------------------------------------------------------------*
            MOVE 'RECORDING ERROR FILE'
                                        TO WRK-ERROR-MSG.
 
-           IF WRK-FILEERR4-REGS-COUNTER  EQUAL ZEROS
-              MOVE 'NOT FOUND:'          TO FD-REG-FILEERR4
-              WRITE FD-REG-FILEERR4
-              PERFORM 8200-TEST-FS-FILEERR4
-           END-IF.
-
-
-           MOVE CSTMRG01-CPF           OF WRK-FILE0005-REG
-           TO   CSTMRG01-CPF           OF WRK-FILEERR4-REG.
-
-           MOVE  WRK-FILEERR4-REG      TO FD-REG-FILEERR4.
+           PERFORM 9010-STAMP-ERROR-LINE.
+
+           MOVE WRK-FILEERR4-REASON   TO    CSRGERR1-REASON
+                                             OF WRK-FILEERR4-OUT.
+           MOVE CSTMRG01-CPF          OF WRK-FILE0005-REG
+                                       TO    CSRGERR1-CPF
+                                             OF WRK-FILEERR4-OUT.
+           MOVE WRK-FILEERR4-SQLCODE-OUT
+                                       TO    CSRGERR1-SQLCODE
+                                             OF WRK-FILEERR4-OUT.
+           MOVE WRK-ERRLINE-DATE-FORMATTED
+                                       TO    CSRGERR1-DATE
+                                             OF WRK-FILEERR4-OUT.
+           MOVE WRK-ERRLINE-TIME-FORMATTED
+                                       TO    CSRGERR1-TIME
+                                             OF WRK-FILEERR4-OUT.
+
+           MOVE  WRK-FILEERR4-OUT      TO FD-REG-FILEERR4.
 
            WRITE FD-REG-FILEERR4.
 
@@ -293,9 +566,58 @@
       *----------------------------------------------------------------*
        2500-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2600-COMMIT-AND-CHECKPOINT      SECTION.
+      *----------------------------------------------------------------*
+      *    COMMITS THE UNIT OF WORK EVERY CSRGPARM-COMMIT-INTERVAL       *
+      *    RECORDS AND PERSISTS A CHECKPOINT SO A LARGE FILE CAN BE    *
+      *    RESTARTED PARTWAY THROUGH.                                  *
+      *----------------------------------------------------------------*
+           ADD 1                       TO   WRK-COMMIT-COUNTER.
+
+           IF WRK-COMMIT-COUNTER       GREATER OR EQUAL
+                                            CSRGPARM-COMMIT-INTERVAL
+
+              IF CSRGPARM-IS-PRODUCTION
+                 EXEC SQL
+                     COMMIT
+                 END-EXEC
+              END-IF
+
+              MOVE CSRGPARM-BATCH-RUN-ID TO CKPT-BATCH-RUN-ID
+                                            OF WRK-CHECKPOINT-REG
+              MOVE CSTMRG01-CPF         OF WRK-FILE0005-REG
+                                        TO CKPT-LAST-CPF
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-FILE0005-REGS-COUNTER
+                                        TO CKPT-FILE0005-COUNT
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-DELETED-REGS-COUNTER
+                                        TO CKPT-DELETED-COUNT
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-FILEERR4-REGS-COUNTER
+                                        TO CKPT-FILEERR4-COUNT
+                                            OF WRK-CHECKPOINT-REG
+
+              MOVE WRK-CHECKPOINT-REG   TO FD-REG-CKPT0004
+              WRITE FD-REG-CKPT0004
+
+              MOVE 'WRITE CHECKPOINT FILE' TO WRK-ERROR-MSG
+              PERFORM 8300-TEST-FS-CKPT0004
+
+              MOVE ZEROS                TO WRK-COMMIT-COUNTER
+           END-IF.
+      *----------------------------------------------------------------*
+       2600-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        3000-FINALIZE                   SECTION.
       *----------------------------------------------------------------*
+           PERFORM 3050-CHECK-ALERT-THRESHOLD.
+
+           PERFORM 3060-WRITE-BATCH-METRICS.
+
            DISPLAY '***************************'.
            DISPLAY '*  SUCCESSFUL  EXECUTION  *'.
            DISPLAY '***************************'.
@@ -317,10 +639,79 @@
            DISPLAY '*.................' WRK-TIME-FORMATTED '*'.
            DISPLAY '***************************'.
 
+           IF CSRGPARM-IS-TEST-MODE
+              DISPLAY '*** TEST MODE - COUNTS ABOVE ARE SIMULATED,  ***'
+              DISPLAY '*** TB_CUSTOMER WAS NOT CHANGED              ***'
+           END-IF.
+
            STOP RUN.
       *----------------------------------------------------------------*
        3000-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3050-CHECK-ALERT-THRESHOLD      SECTION.
+      *----------------------------------------------------------------*
+      *    RAISES AN OPERATIONAL ALERT WHEN FILEERR4'S REJECT VOLUME    *
+      *    FOR THIS RUN CROSSES CSRGPARM-ERROR-THRESHOLD, SO A SPIKE    *
+      *    GETS LOOKED AT THE NEXT MORNING INSTEAD OF THE NEXT TIME     *
+      *    SOMEONE AUDITS THE ERROR FILES.                              *
+      *----------------------------------------------------------------*
+           IF WRK-FILEERR4-REGS-COUNTER GREATER CSRGPARM-ERROR-THRESHOLD
+              MOVE WRK-PROGRAM          TO   WRK-ALERT-PROGRAM
+              MOVE 'FILEERR4'           TO   WRK-ALERT-FILE
+              MOVE WRK-FILEERR4-REGS-COUNTER
+                                        TO   WRK-ALERT-COUNT
+              MOVE CSRGPARM-ERROR-THRESHOLD
+                                        TO   WRK-ALERT-THRESHOLD
+              MOVE CSRGPARM-BATCH-RUN-ID
+                                        TO   WRK-ALERT-BATCH-RUN-ID
+              MOVE WRK-DATE-FORMATTED   TO   WRK-ALERT-DATE
+              MOVE WRK-TIME-FORMATTED   TO   WRK-ALERT-TIME
+              CALL WRK-ALERT-PGM        USING WRK-ALERT-LOG
+           END-IF.
+      *----------------------------------------------------------------*
+       3050-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3060-WRITE-BATCH-METRICS        SECTION.
+      *----------------------------------------------------------------*
+      *    STAMPS THE RUN'S END TIME, WORKS OUT THE ELAPSED WINDOW,     *
+      *    AND PASSES THE RUN'S VOLUMES TO METRPGM SO OPERATIONS CAN    *
+      *    TREND THE BATCH WINDOW OVER TIME.                            *
+      *----------------------------------------------------------------*
+           PERFORM 9020-STAMP-METR-END-TIME.
+
+           MOVE WRK-PROGRAM             TO   WRK-METR-PROGRAM.
+           MOVE CSRGPARM-BATCH-RUN-ID   TO   WRK-METR-BATCH-RUN-ID.
+           MOVE WRK-DATE-FORMATTED      TO   WRK-METR-START-DATE.
+           MOVE WRK-TIME-FORMATTED      TO   WRK-METR-START-TIME.
+           MOVE WRK-METR-END-DATE-FORMATTED
+                                        TO   WRK-METR-END-DATE.
+           MOVE WRK-METR-END-TIME-FORMATTED
+                                        TO   WRK-METR-END-TIME.
+
+           COMPUTE WRK-METR-ELAPSED-SECS =
+                     (METR-HOUR-FORMATTED   * 3600
+                    + METR-MINUTE-FORMATTED * 60
+                    + METR-SECOND-FORMATTED)
+                   - (HOUR-FORMATTED        * 3600
+                    + MINUTE-FORMATTED      * 60
+                    + SECOND-FORMATTED).
+
+           IF WRK-METR-ELAPSED-SECS      LESS ZEROS
+              MOVE ZEROS                 TO   WRK-METR-ELAPSED-SECS
+           END-IF.
+
+           MOVE WRK-FILE0005-REGS-COUNTER
+                                        TO   WRK-METR-RECORDS-IN.
+
+           ADD WRK-DELETED-REGS-COUNTER
+               WRK-FILEERR4-REGS-COUNTER GIVING WRK-METR-RECORDS-OUT.
+
+           CALL WRK-METR-PGM            USING WRK-METRICS-LOG.
+      *----------------------------------------------------------------*
+       3060-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        8100-TEST-FS-FILE0005           SECTION.
       *----------------------------------------------------------------*
@@ -341,6 +732,16 @@
       *----------------------------------------------------------------*
        8200-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8300-TEST-FS-CKPT0004           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-CKPT0004          NOT EQUAL ZEROS
+              MOVE WRK-FS-CKPT0004     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8300-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        9000-GET-DATE-TIME              SECTION.
       *----------------------------------------------------------------*
@@ -357,6 +758,46 @@
       *----------------------------------------------------------------*
        9000-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9010-STAMP-ERROR-LINE           SECTION.
+      *----------------------------------------------------------------*
+      *    CAPTURES THE CURRENT DATE/TIME FOR A SINGLE FILEERR4 LINE   *
+      *    WITHOUT DISTURBING WRK-DATE-FORMATTED/WRK-TIME-FORMATTED,   *
+      *    WHICH STILL REFLECT WHEN THE JOB STARTED.                   *
+      *----------------------------------------------------------------*
+           ACCEPT WRK-SYSTEM-DATE      FROM DATE.
+           MOVE YY                     TO ERL-YYYY-FORMATTED.
+           MOVE MM                     TO ERL-MM-FORMATTED.
+           MOVE DD                     TO ERL-DD-FORMATTED.
+           ADD  2000                   TO ERL-YYYY-FORMATTED.
+
+           ACCEPT WRK-SYSTEM-TIME      FROM TIME.
+           MOVE HOUR                   TO ERL-HOUR-FORMATTED.
+           MOVE MINUTE                 TO ERL-MINUTE-FORMATTED.
+           MOVE SECOND                 TO ERL-SECOND-FORMATTED.
+      *----------------------------------------------------------------*
+       9010-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9020-STAMP-METR-END-TIME        SECTION.
+      *----------------------------------------------------------------*
+      *    CAPTURES THE CURRENT DATE/TIME FOR THE BATCH-WINDOW METRIC  *
+      *    WITHOUT DISTURBING WRK-DATE-FORMATTED/WRK-TIME-FORMATTED,   *
+      *    WHICH STILL REFLECT WHEN THE JOB STARTED.                   *
+      *----------------------------------------------------------------*
+           ACCEPT WRK-SYSTEM-DATE      FROM DATE.
+           MOVE YY                     TO METR-YYYY-FORMATTED.
+           MOVE MM                     TO METR-MM-FORMATTED.
+           MOVE DD                     TO METR-DD-FORMATTED.
+           ADD  2000                   TO METR-YYYY-FORMATTED.
+
+           ACCEPT WRK-SYSTEM-TIME      FROM TIME.
+           MOVE HOUR                   TO METR-HOUR-FORMATTED.
+           MOVE MINUTE                 TO METR-MINUTE-FORMATTED.
+           MOVE SECOND                 TO METR-SECOND-FORMATTED.
+      *----------------------------------------------------------------*
+       9020-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        9999-CALL-ABEND-PGM             SECTION.
       *----------------------------------------------------------------*
