@@ -24,6 +24,21 @@
       *----------------------------------------------------------------*
       *    TABLE DB2...:  NONE.                                        *
       *----------------------------------------------------------------*
+      *    MODIFICATION HISTORY.......:                                *
+      *    08/08/2026 RMM - SETS RETURN-CODE TO 16 BEFORE STOP RUN SO  *
+      *                     THE CALLING JOB STEP'S CONDITION CODE      *
+      *                     REFLECTS THE ABEND INSTEAD OF COMING BACK  *
+      *                     AS A NORMAL ZERO COMPLETION.               *
+      *    08/08/2026 RMM - PERSISTS EVERY CALL'S WRK-ERROR-LOG TO A   *
+      *                     NEW ABENDLOG FILE SO THE ABEND CAN BE      *
+      *                     TRIAGED AFTER THE JOB LOG HAS SCROLLED     *
+      *                     AWAY.                                     *
+      *----------------------------------------------------------------*
+      *    FILES.......:  DDNAME          LRECL       INCLUDE/BOOK     *
+      *                   ABENDLOG        086         NONE.            *
+      *----------------------------------------------------------------*
+      *    TABLE DB2...:  NONE.                                        *
+      *----------------------------------------------------------------*
       *================================================================*
       *           E N V I R O N M E N T      D I V I S I O N           *
       *================================================================*
@@ -35,17 +50,33 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+           SELECT ABENDLOG       ASSIGN TO UTS-S-ABENDLOG
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-ABENDLOG.
+
       *================================================================*
       *                  D A T A      D I V I S I O N                  *
       *================================================================*
        DATA DIVISION.
        FILE SECTION.
+
+       FD ABENDLOG
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-ABENDLOG   PIC X(86).
       *
       *-----------------------------------------------------------------*
       *                  WORKING-STORAGE SECTION                        *
       *-----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
 
+       01 WRK-FS-ABENDLOG                        PIC X(02) VALUE SPACES.
+
+       01 WRK-ABENDLOG-OPEN-SW                    PIC X(01) VALUE 'N'.
+          88 WRK-ABENDLOG-IS-OPEN                       VALUE 'Y'.
+
       *-----------------------------------------------------------------*
       *                      LINKAGE SECTION                            *
       *-----------------------------------------------------------------*
@@ -62,6 +93,8 @@
       *----------------------------------------------------------------*
        0000-MAIN-PROCESS               SECTION.
       *----------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+
            DISPLAY '**********************************'.
            DISPLAY '*  ABNORMAL END  PROGRAM CALLED  *'.
            DISPLAY '*!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!*'.
@@ -75,7 +108,46 @@
            DISPLAY '* 'WRK-ERROR-MSG' *'.
            DISPLAY '**********************************'.
 
+           PERFORM 2000-WRITE-ABEND-LOG.
+
+           PERFORM 3000-CLOSE-FILES.
+
+           MOVE 16                     TO   RETURN-CODE.
+
            STOP RUN.
       *----------------------------------------------------------------*
        0000-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1000-OPEN-FILES                 SECTION.
+      *----------------------------------------------------------------*
+           OPEN OUTPUT ABENDLOG.
+
+           IF WRK-FS-ABENDLOG          EQUAL '00'
+              SET WRK-ABENDLOG-IS-OPEN TO   TRUE
+           ELSE
+              DISPLAY '*WARNING: ABENDLOG NOT OPENED - FS='
+                      WRK-FS-ABENDLOG '*'
+           END-IF.
+      *----------------------------------------------------------------*
+       1000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2000-WRITE-ABEND-LOG            SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-ABENDLOG-IS-OPEN
+              MOVE WRK-ERROR-LOG       TO   FD-REG-ABENDLOG
+              WRITE FD-REG-ABENDLOG
+           END-IF.
+      *----------------------------------------------------------------*
+       2000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3000-CLOSE-FILES                SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-ABENDLOG-IS-OPEN
+              CLOSE ABENDLOG
+           END-IF.
+      *----------------------------------------------------------------*
+       3000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
