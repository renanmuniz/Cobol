@@ -0,0 +1,500 @@
+      *================================================================*
+      *        I D E N T I F I C A T I O N      D I V I S I O N        *
+      *================================================================*
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     CSRG0005.
+       AUTHOR.         RENAN MUNIZ MERLO.
+       DATE-WRITTEN.   08/08/2026.
+       DATE-COMPILED   WHEN-COMPILED.
+       REMARKS.
+      *----------------------------------------------------------------*
+      *                RENAN MUNIZ MERLO COBOL DEVELOPER               *
+      *          https://www.linkedin.com/in/renan-muniz-merlo         *
+      *----------------------------------------------------------------*
+      *    PROGRAM-ID..: CSRG0005.                                     *
+      *    ANALYST.....: RENAN MUNIZ MERLO                             *
+      *    PROGRAMMER..: RENAN MUNIZ MERLO                             *
+      *    DATE........: 08/08/2026                                    *
+      *----------------------------------------------------------------*
+      *    PROJECT.....: CUSTOMER REGISTRATION PROJECT - CUSTMREG      *
+      *----------------------------------------------------------------*
+      *    GOAL........: EXPORT ALL ACTIVE CUSTOMERS ON TB_CUSTOMER TO *
+      *                  AN OUTBOUND FILE FOR DOWNSTREAM CONSUMERS.    *
+      *----------------------------------------------------------------*
+      *    FILES.......:  DDNAME          LRECL       INCLUDE/BOOK     *
+      *                   FILE0005        00296       CSTMRG01         *
+      *                   CKPT0005        00033       NONE             *
+      *----------------------------------------------------------------*
+      *    MODIFICATION HISTORY.......:                                *
+      *    08/08/2026 RMM - PROGRAM CREATED.                           *
+      *----------------------------------------------------------------*
+      *    TABLE DB2...:  TB_CUSTOMER                 BTB_CUSTOMER     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      *================================================================*
+      *           E N V I R O N M E N T      D I V I S I O N           *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FILE0005      ASSIGN TO UTS-S-FILE0005
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-FILE0005.
+
+           SELECT CKPT0005      ASSIGN TO UTS-S-CKPT0005
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-CKPT0005.
+
+      *================================================================*
+      *                  D A T A      D I V I S I O N                  *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD FILE0005
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-FILE0005   PIC X(296).
+
+       FD CKPT0005
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-CKPT0005   PIC X(33).
+
+      *-----------------------------------------------------------------*
+      *                  WORKING-STORAGE SECTION                        *
+      *-----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FILE0005-REGS-COUNTER              PIC 9(04) VALUE ZEROS .
+
+       77 WRK-CURSOR-EOF                         PIC X(03) VALUE SPACES.
+
+      *DATA FOR PERIODIC CHECKPOINT/RESTART:
+       77 WRK-COMMIT-COUNTER                     PIC 9(05) VALUE ZEROS .
+
+      *RUNTIME PARAMETER CARD:
+       COPY 'CSRGPARM'.
+
+       01 WRK-RESTART-SW                         PIC X(01) VALUE 'N'.
+          88 WRK-IS-RESTART-RUN                        VALUE 'Y'.
+
+       01 WRK-CHECKPOINT-KEY                     PIC X(15) VALUE SPACES.
+
+       01 WRK-CHECKPOINT-REG.
+          03 CKPT-BATCH-RUN-ID                   PIC X(14).
+          03 CKPT-LAST-CPF                       PIC X(15).
+          03 CKPT-FILE0005-COUNT                 PIC 9(04).
+
+      *DATA FOR ERROR LOG:
+       01 WRK-ERROR-LOG.
+          03 WRK-PROGRAM                         PIC X(08) VALUE
+                                                          'CSRG0005'  .
+          03 WRK-ERROR-MSG                       PIC X(30) VALUE SPACES.
+          03 WRK-ERROR-CODE                      PIC X(30) VALUE SPACES.
+          03 WRK-ERROR-DATE                      PIC X(10) VALUE SPACES.
+          03 WRK-ERROR-TIME                      PIC X(08) VALUE SPACES.
+
+      *ABENDING PROGRAM:
+       77 WRK-ABEND-PGM                          PIC X(08) VALUE
+                                                          'ABENDPGM'  .
+
+       01 WRK-FILE-STATUS.
+          03 WRK-FS-FILE0005                     PIC 9(02) VALUE ZEROS .
+          03 WRK-FS-CKPT0005                     PIC 9(02) VALUE ZEROS .
+
+       01 WRK-FILE0005-REG.
+          COPY 'CSTMRG01'.
+
+      *WORKING DATA FOR THE SYSTEM DATE AND TIME.
+       01 WRK-SYSTEM-DATE.
+          03 YY                                  PIC 9(02) VALUE ZEROS .
+          03 MM                                  PIC 9(02) VALUE ZEROS .
+          03 DD                                  PIC 9(02) VALUE ZEROS .
+      *
+       01 WRK-DATE-FORMATTED.
+          03 DD-FORMATTED                        PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 MM-FORMATTED                        PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 YYYY-FORMATTED                      PIC 9(04) VALUE ZEROS .
+      *
+       01 WRK-SYSTEM-TIME.
+          03 HOUR                                PIC 9(02) VALUE ZEROS .
+          03 MINUTE                              PIC 9(02) VALUE ZEROS .
+          03 SECOND                              PIC 9(02) VALUE ZEROS .
+          03 HUNDREDTH                           PIC 9(02) VALUE ZEROS .
+      *
+       01 WRK-TIME-FORMATTED.
+          03 HOUR-FORMATTED                      PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 MINUTE-FORMATTED                    PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 SECOND-FORMATTED                    PIC 9(02) VALUE ZEROS .
+
+       01 WRK-WHEN-COPILED.
+          03 MM-COMPILED                         PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '/'.
+          03 DD-COMPILED                         PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '/'.
+          03 YY-COMPILED                         PIC X(02) VALUE SPACES.
+          03 HOUR-COMPILED                       PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '-'.
+          03 MINUTE-COMPILED                     PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '-'.
+          03 SECOND-COMPILED                     PIC X(02) VALUE SPACES.
+
+       01 WRK-SQLCODE-SINAL PIC +9(009) VALUE ZEROS.
+       01 FILLER REDEFINES WRK-SQLCODE-SINAL.
+          05 FILLER         PIC X(001).
+          05 WRK-SQLCODE-NUM PIC 9(009).
+       01 FILLER REDEFINES WRK-SQLCODE-SINAL.
+          05 WRK-SQLCODE-X  PIC X(010).
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE BTB_CUSTOMER
+           END-EXEC.
+
+           EXEC SQL
+              DECLARE CSR0005 CURSOR FOR
+                 SELECT CPF, NAME, BIRTH, STREET, HNUMBER,
+                        OTHER_INFO, CITY, STATE, COUNTRY,
+                        EMAIL, PHONE, CEP
+                   FROM TB_CUSTOMER
+                  WHERE STATUS = 'A'
+                    AND CPF > :WRK-CHECKPOINT-KEY
+                  ORDER BY CPF
+                  FOR FETCH ONLY
+           END-EXEC.
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESS               SECTION.
+      *----------------------------------------------------------------*
+           MOVE WHEN-COMPILED          TO WRK-WHEN-COPILED.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS      UNTIL WRK-CURSOR-EOF EQUAL 'END'.
+
+           PERFORM 3000-FINALIZE.
+      *----------------------------------------------------------------*
+       0000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1000-INITIALIZE                 SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 9000-GET-DATE-TIME.
+
+           PERFORM 1050-GET-RUN-PARMS.
+
+           INITIALIZE WRK-FILE0005-REG.
+
+           PERFORM 1060-CHECK-FOR-RESTART.
+
+           IF WRK-IS-RESTART-RUN
+              OPEN EXTEND FILE0005
+           ELSE
+              OPEN OUTPUT FILE0005
+           END-IF.
+
+           OPEN OUTPUT CKPT0005.
+
+           MOVE 'OPEN FILE FILE0005'   TO WRK-ERROR-MSG.
+           PERFORM 8100-TEST-FS-FILE0005.
+
+           MOVE 'OPEN FILE CKPT0005'   TO WRK-ERROR-MSG.
+           PERFORM 8200-TEST-FS-CKPT0005.
+
+           MOVE 'OPEN CURSOR CSR0005'  TO WRK-ERROR-MSG.
+
+           EXEC SQL
+               OPEN CSR0005
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE             TO WRK-SQLCODE-SINAL
+              STRING 'SQLCODE..:',WRK-SQLCODE-X
+                                       DELIMITED BY SPACE
+                                       INTO WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+
+           PERFORM 2100-FETCH-NEXT.
+      *----------------------------------------------------------------*
+       1000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1050-GET-RUN-PARMS              SECTION.
+      *----------------------------------------------------------------*
+      *    READS THE OPTIONAL RUNTIME PARAMETER CARD FROM SYSIN AND    *
+      *    APPLIES SHOP DEFAULTS TO WHATEVER IS LEFT BLANK SO THE JOB  *
+      *    STILL RUNS UNATTENDED WHEN NO PARM CARD IS SUPPLIED.        *
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO   CSRGPARM-RUN-PARMS.
+
+           ACCEPT CSRGPARM-RUN-PARMS   FROM SYSIN.
+
+           IF CSRGPARM-BATCH-RUN-ID    EQUAL SPACES
+              STRING YYYY-FORMATTED, MM-FORMATTED, DD-FORMATTED,
+                     HOUR-FORMATTED, MINUTE-FORMATTED,
+                     SECOND-FORMATTED
+                                       DELIMITED BY SIZE
+                                       INTO CSRGPARM-BATCH-RUN-ID
+           END-IF.
+
+           IF CSRGPARM-COMMIT-INTERVAL EQUAL ZEROS
+              MOVE 1000                TO   CSRGPARM-COMMIT-INTERVAL
+           END-IF.
+      *----------------------------------------------------------------*
+       1050-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1060-CHECK-FOR-RESTART          SECTION.
+      *----------------------------------------------------------------*
+      *    A CHECKPOINT FILE LEFT BEHIND BY AN INTERRUPTED PRIOR RUN   *
+      *    MEANS THIS IS A RESTART.  AS IN CSRG0006, THE LAST CPF      *
+      *    EXPORTED IS BOUND STRAIGHT INTO THE CURSOR'S WHERE CLAUSE   *
+      *    SO THE CURSOR NEVER SEES ROWS ALREADY WRITTEN TO FILE0005.  *
+      *----------------------------------------------------------------*
+           OPEN INPUT CKPT0005.
+
+           IF WRK-FS-CKPT0005          EQUAL ZEROS
+              PERFORM 1061-READ-ONE-CKPT-REC
+                 UNTIL WRK-FS-CKPT0005 NOT EQUAL ZEROS
+
+              IF CKPT-LAST-CPF         OF WRK-CHECKPOINT-REG
+                                       NOT EQUAL SPACES
+                 MOVE 'Y'              TO WRK-RESTART-SW
+                 MOVE CKPT-LAST-CPF    OF WRK-CHECKPOINT-REG
+                                       TO WRK-CHECKPOINT-KEY
+                 MOVE CKPT-FILE0005-COUNT OF WRK-CHECKPOINT-REG
+                                       TO WRK-FILE0005-REGS-COUNTER
+              END-IF
+
+              CLOSE CKPT0005
+           END-IF.
+      *----------------------------------------------------------------*
+       1060-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1061-READ-ONE-CKPT-REC          SECTION.
+      *----------------------------------------------------------------*
+           READ CKPT0005               INTO WRK-CHECKPOINT-REG.
+      *----------------------------------------------------------------*
+       1061-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2000-PROCESS                    SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 2200-WRITE-EXPORT-FILE.
+
+           PERFORM 2600-COMMIT-AND-CHECKPOINT.
+
+           PERFORM 2100-FETCH-NEXT.
+
+      *----------------------------------------------------------------*
+       2000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2100-FETCH-NEXT                 SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'FETCHING CSR0005'     TO   WRK-ERROR-MSG.
+
+           EXEC SQL
+               FETCH CSR0005
+                   INTO :CPF, :NAME, :BIRTH, :STREET, :HNUMBER,
+                        :OTHER-INFO, :CITY, :STATE, :COUNTRY,
+                        :EMAIL, :PHONE, :CEP
+           END-EXEC.
+
+           IF SQLCODE EQUAL +100
+              MOVE 'END'               TO   WRK-CURSOR-EOF
+           ELSE
+              IF SQLCODE NOT EQUAL ZEROS
+                 MOVE SQLCODE          TO WRK-SQLCODE-SINAL
+                 STRING 'SQLCODE..:',WRK-SQLCODE-X
+                                       DELIMITED BY SPACE
+                                       INTO WRK-ERROR-CODE
+                 PERFORM 9999-CALL-ABEND-PGM
+              END-IF
+              ADD 1                    TO   WRK-FILE0005-REGS-COUNTER
+           END-IF.
+      *----------------------------------------------------------------*
+       2100-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2200-WRITE-EXPORT-FILE          SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'WRITING FILE0005'     TO WRK-ERROR-MSG.
+
+           MOVE CPF                    OF BTB-CUSTOMER
+                                       TO CSTMRG01-CPF
+                                          OF WRK-FILE0005-REG.
+           MOVE NAME                   OF BTB-CUSTOMER
+                                       TO CSTMRG01-NAME
+                                          OF WRK-FILE0005-REG.
+           MOVE BIRTH                  OF BTB-CUSTOMER
+                                       TO CSTMRG01-BIRTH
+                                          OF WRK-FILE0005-REG.
+           MOVE STREET                 OF BTB-CUSTOMER
+                                       TO CSTMRG01-STREET
+                                          OF WRK-FILE0005-REG.
+           MOVE HNUMBER                OF BTB-CUSTOMER
+                                       TO CSTMRG01-NUMBER
+                                          OF WRK-FILE0005-REG.
+           MOVE OTHER-INFO             OF BTB-CUSTOMER
+                                       TO CSTMRG01-OTHER-INFO
+                                          OF WRK-FILE0005-REG.
+           MOVE CITY                   OF BTB-CUSTOMER
+                                       TO CSTMRG01-CITY
+                                          OF WRK-FILE0005-REG.
+           MOVE STATE                  OF BTB-CUSTOMER
+                                       TO CSTMRG01-STATE
+                                          OF WRK-FILE0005-REG.
+           MOVE COUNTRY                OF BTB-CUSTOMER
+                                       TO CSTMRG01-COUNTRY
+                                          OF WRK-FILE0005-REG.
+           MOVE EMAIL                  OF BTB-CUSTOMER
+                                       TO CSTMRG01-EMAIL
+                                          OF WRK-FILE0005-REG.
+           MOVE PHONE                  OF BTB-CUSTOMER
+                                       TO CSTMRG01-PHONE
+                                          OF WRK-FILE0005-REG.
+           MOVE CEP                    OF BTB-CUSTOMER
+                                       TO CSTMRG01-CEP
+                                          OF WRK-FILE0005-REG.
+
+           MOVE WRK-FILE0005-REG       TO FD-REG-FILE0005.
+
+           WRITE FD-REG-FILE0005.
+
+           PERFORM 8100-TEST-FS-FILE0005.
+      *----------------------------------------------------------------*
+       2200-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2600-COMMIT-AND-CHECKPOINT      SECTION.
+      *----------------------------------------------------------------*
+      *    PERSISTS A CHECKPOINT EVERY CSRGPARM-COMMIT-INTERVAL         *
+      *    RECORDS SO A LARGE EXPORT CAN BE RESTARTED PARTWAY THROUGH   *
+      *    WITHOUT RE-WRITING ROWS ALREADY ON FILE0005.  THE CURSOR IS  *
+      *    READ-ONLY, SO NO DATABASE COMMIT IS NEEDED HERE.             *
+      *----------------------------------------------------------------*
+           ADD 1                       TO   WRK-COMMIT-COUNTER.
+
+           IF WRK-COMMIT-COUNTER       GREATER OR EQUAL
+                                            CSRGPARM-COMMIT-INTERVAL
+
+              MOVE CSRGPARM-BATCH-RUN-ID TO CKPT-BATCH-RUN-ID
+                                            OF WRK-CHECKPOINT-REG
+              MOVE CPF                  OF BTB-CUSTOMER
+                                        TO CKPT-LAST-CPF
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-FILE0005-REGS-COUNTER
+                                        TO CKPT-FILE0005-COUNT
+                                            OF WRK-CHECKPOINT-REG
+
+              MOVE WRK-CHECKPOINT-REG   TO FD-REG-CKPT0005
+              WRITE FD-REG-CKPT0005
+
+              MOVE 'WRITE CHECKPOINT FILE' TO WRK-ERROR-MSG
+              PERFORM 8200-TEST-FS-CKPT0005
+
+              MOVE ZEROS                TO WRK-COMMIT-COUNTER
+           END-IF.
+      *----------------------------------------------------------------*
+       2600-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3000-FINALIZE                   SECTION.
+      *----------------------------------------------------------------*
+           EXEC SQL
+               CLOSE CSR0005
+           END-EXEC.
+
+           DISPLAY '***************************'.
+           DISPLAY '*  SUCCESSFUL  EXECUTION  *'.
+           DISPLAY '***************************'.
+           DISPLAY '*MODULE..........:' WRK-PROGRAM '*'.
+           DISPLAY '*COMPILED........:'
+           DD-COMPILED '/' MM-COMPILED '/' YY-COMPILED '*'.
+           DISPLAY '*.................'
+           HOUR-COMPILED '.' MINUTE-COMPILED '.'SECOND-COMPILED '*'.
+           DISPLAY '*-------------------------*'.
+           DISPLAY '*RECORDS FILE0005....:' WRK-FILE0005-REGS-COUNTER
+           '*'.
+           DISPLAY '*-------------------------*'.
+           DISPLAY '*EXECUTED......:' WRK-DATE-FORMATTED '*'.
+           DISPLAY '*.................' WRK-TIME-FORMATTED '*'.
+           DISPLAY '***************************'.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       3000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8100-TEST-FS-FILE0005           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-FILE0005          NOT EQUAL ZEROS
+              MOVE WRK-FS-FILE0005     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8100-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8200-TEST-FS-CKPT0005           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-CKPT0005          NOT EQUAL ZEROS
+              MOVE WRK-FS-CKPT0005     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8200-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9000-GET-DATE-TIME              SECTION.
+      *----------------------------------------------------------------*
+           ACCEPT WRK-SYSTEM-DATE      FROM DATE.
+           MOVE YY                     TO YYYY-FORMATTED.
+           MOVE MM                     TO MM-FORMATTED.
+           MOVE DD                     TO DD-FORMATTED.
+           ADD  2000                   TO YYYY-FORMATTED.
+
+           ACCEPT WRK-SYSTEM-TIME      FROM TIME.
+           MOVE HOUR                   TO HOUR-FORMATTED.
+           MOVE MINUTE                 TO MINUTE-FORMATTED.
+           MOVE SECOND                 TO SECOND-FORMATTED.
+      *----------------------------------------------------------------*
+       9000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9999-CALL-ABEND-PGM             SECTION.
+      *----------------------------------------------------------------*
+           EXEC SQL
+               ROLLBACK
+           END-EXEC.
+
+           MOVE WRK-DATE-FORMATTED     TO WRK-ERROR-DATE.
+           MOVE WRK-TIME-FORMATTED     TO WRK-ERROR-TIME.
+           CALL WRK-ABEND-PGM          USING WRK-ERROR-LOG.
+      *----------------------------------------------------------------*
+       9000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
