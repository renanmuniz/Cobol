@@ -22,13 +22,45 @@
       *                                                                *
       *----------------------------------------------------------------*
       *    FILES.......:  DDNAME          LRECL       INCLUDE/BOOK     *
-      *                   FILE0004        00222       CSTMRG01         *
-      *                   FILEERR3        00015       CSTMRG01         *
+      *                   FILE0004        00296       CSTMRG01         *
+      *                   FILEERR3        00068       CSRGERR1         *
+      *                   FILEHST3        00328       CSTMRG01         *
+      *                   CKPT0003        00041       NONE             *
       *----------------------------------------------------------------*
       *    TABLE DB2...:  TB_CUSTOMER                 BTB_CUSTOMER     *
       *                                                                *
       *----------------------------------------------------------------*
-      *                                                                *
+      *    MODIFICATION HISTORY.......:                                *
+      *    08/08/2026 RMM - ADDED PERIODIC COMMIT AND CHECKPOINT/      *
+      *                     RESTART VIA CKPT0003 FOR LARGE FILES.      *
+      *    08/08/2026 RMM - READS COMMIT INTERVAL/BATCH RUN ID FROM    *
+      *                     THE CSRGPARM RUNTIME PARAMETER CARD.       *
+      *    08/08/2026 RMM - '**' ON FILE0004 NOW CLEARS A FIELD; ADDED *
+      *                     BIRTH/STATE/COUNTRY VALIDATION BEFORE THE  *
+      *                     UPDATE IS APPLIED.                         *
+      *    08/08/2026 RMM - RECORD LAYOUT GREW TO LRECL=287 TO CARRY   *
+      *                     EMAIL/PHONE THROUGH TO TB_CUSTOMER.        *
+      *    08/08/2026 RMM - RECORD LAYOUT GREW TO LRECL=296 TO CARRY   *
+      *                     CEP THROUGH TO TB_CUSTOMER; STATE/COUNTRY  *
+      *                     ARE NOW VALIDATED AGAINST TB_STATE_REF AND *
+      *                     CEP AGAINST ITS MASK BEFORE THE UPDATE IS  *
+      *                     APPLIED.                                   *
+      *    08/08/2026 RMM - FILEERR3 GREW TO LRECL=068 (CSRGERR1) SO   *
+      *                     EVERY LINE CARRIES ITS OWN REASON TEXT,    *
+      *                     SQLCODE, AND TIMESTAMP.                    *
+      *    08/08/2026 RMM - NEW FILEHST3 OUTPUT CARRIES A BEFORE-      *
+      *                     IMAGE OF TB_CUSTOMER FOR EVERY UPDATE, SO  *
+      *                     WHAT THE ROW LOOKED LIKE BEFORE THE CHANGE *
+      *                     IS NEVER LOST.                             *
+      *    09/08/2026 RMM - CALLS ALERTPGM WHEN FILEERR3'S REJECT      *
+      *                     COUNT CROSSES CSRGPARM-ERROR-THRESHOLD.    *
+      *    09/08/2026 RMM - CSRGPARM-TEST-MODE SIMULATES THE UPDATE    *
+      *                     AND SKIPS THE COMMIT SO A DRY RUN CAN      *
+      *                     REPORT WHAT WOULD HAVE HAPPENED WITHOUT    *
+      *                     CHANGING TB_CUSTOMER.                      *
+      *    09/08/2026 RMM - CALLS METRPGM AT FINALIZE TO PERSIST THE   *
+      *                     RUN'S ELAPSED TIME AND RECORD VOLUMES.     *
+      *----------------------------------------------------------------*
       *================================================================*
       *           E N V I R O N M E N T      D I V I S I O N           *
       *================================================================*
@@ -50,6 +82,16 @@
             ACCESS MODE  IS     SEQUENTIAL
             FILE STATUS  IS     WRK-FS-FILEERR3.
 
+           SELECT FILEHST3      ASSIGN TO UTS-S-FILEHST3
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-FILEHST3.
+
+           SELECT CKPT0003      ASSIGN TO UTS-S-CKPT0003
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-CKPT0003.
+
       *================================================================*
       *                  D A T A      D I V I S I O N                  *
       *================================================================*
@@ -60,13 +102,25 @@
            RECORDING MODE IS F
            LABEL RECORD   IS STANDARD
            BLOCK CONTAINS 00 RECORDS.
-       01 FD-REG-FILE0004   PIC X(222).
+       01 FD-REG-FILE0004   PIC X(296).
 
        FD FILEERR3
            RECORDING MODE IS F
            LABEL RECORD   IS STANDARD
            BLOCK CONTAINS 00 RECORDS.
-       01 FD-REG-FILEERR3   PIC X(15).
+       01 FD-REG-FILEERR3   PIC X(68).
+
+       FD FILEHST3
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-FILEHST3   PIC X(328).
+
+       FD CKPT0003
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-CKPT0003   PIC X(41).
 
       *-----------------------------------------------------------------*
       *                  WORKING-STORAGE SECTION                        *
@@ -76,9 +130,74 @@
        77 WRK-FILE0004-REGS-COUNTER              PIC 9(04) VALUE ZEROS .
        77 WRK-UPDATED-REGS-COUNTER               PIC 9(04) VALUE ZEROS .
        77 WRK-FILEERR3-REGS-COUNTER              PIC 9(04) VALUE ZEROS .
+       77 WRK-FILEHST3-REGS-COUNTER              PIC 9(04) VALUE ZEROS .
 
        77 WRK-FILE0004-EOF                       PIC X(03) VALUE SPACES.
 
+      *DATA FOR PERIODIC COMMIT AND CHECKPOINT/RESTART:
+       77 WRK-COMMIT-COUNTER                     PIC 9(05) VALUE ZEROS.
+
+      *RESERVED TOKEN THAT BLANKS OUT A FIELD ON UPDATE, AS OPPOSED TO
+      *SPACES WHICH LEAVE THE CURRENT VALUE UNCHANGED:
+       77 WRK-CLEAR-VALUE-TOKEN                  PIC X(02) VALUE '**'.
+
+      *SWITCH SET BY 2250-VALIDATE-UPDT-FIELDS:
+       01 WRK-UPDT-VALID-SW                      PIC X(01) VALUE 'Y'.
+          88 WRK-UPDT-DATA-IS-VALID                    VALUE 'Y'.
+          88 WRK-UPDT-DATA-IS-INVALID                  VALUE 'N'.
+
+      *REASON TAG SET BY THE CALLER BEFORE 2500-WRITE-FILEERR3 IS
+      *PERFORMED, WIDE ENOUGH TO MATCH CSRGERR1-REASON:
+       01 WRK-FILEERR3-REASON                    PIC X(25)
+                                                  VALUE 'NOT FOUND'.
+
+      *SQLCODE TEXT SET BY THE CALLER BEFORE 2500-WRITE-FILEERR3 IS
+      *PERFORMED - THE SELECT'S SQLCODE WHEN THE REJECT IS DB-SOURCED
+      *(NOT FOUND), SPACES WHEN IT IS A VALIDATION REJECT (BAD DATA):
+       01 WRK-FILEERR3-SQLCODE-OUT               PIC X(10)
+                                                  VALUE SPACES.
+
+      *SCRATCH AREA FOR VALIDATING THE INCOMING BIRTH DATE:
+       01 WRK-BIRTH-VALIDATE.
+          03 WRK-BIRTH-DD                        PIC 99.
+          03 WRK-BIRTH-SEP1                      PIC X(01).
+          03 WRK-BIRTH-MM                        PIC 99.
+          03 WRK-BIRTH-SEP2                      PIC X(01).
+          03 WRK-BIRTH-YYYY                      PIC 9(04).
+
+      *SCRATCH AREA FOR VALIDATING THE INCOMING CEP, MASK 99999-999:
+       01 WRK-CEP-VALIDATE.
+          03 WRK-CEP-PREFIX                      PIC 9(05).
+          03 WRK-CEP-SEP                         PIC X(01).
+          03 WRK-CEP-SUFFIX                      PIC 9(03).
+
+      *COUNTS RETURNED BY THE TB_STATE_REF REFERENCE-TABLE LOOKUPS:
+       01 WRK-STATE-REF-COUNT                    PIC 9(04) VALUE ZEROS.
+       01 WRK-COUNTRY-REF-COUNT                  PIC 9(04) VALUE ZEROS.
+
+      *RUNTIME PARAMETER CARD:
+       COPY 'CSRGPARM'.
+
+       01 WRK-RESTART-SW                         PIC X(01) VALUE 'N'.
+          88 WRK-IS-RESTART-RUN                        VALUE 'Y'.
+
+      *SET WHILE 1070-SKIP-TO-CHECKPOINT IS REPLAYING RECORDS THAT
+      *WERE ALREADY COUNTED BY THE PRIOR RUN, SO THE READ DRIVER
+      *DOES NOT RECOUNT THEM AGAINST THE COUNTER 1060-CHECK-FOR-
+      *RESTART ALREADY RESTORED FROM THE CHECKPOINT RECORD.
+       01 WRK-SKIP-COUNT-SW                      PIC X(01) VALUE 'N'.
+          88 WRK-IS-SKIP-COUNTING                      VALUE 'Y'.
+
+       01 WRK-CHECKPOINT-KEY                     PIC X(15)
+                                                  VALUE LOW-VALUES.
+
+       01 WRK-CHECKPOINT-REG.
+          03 CKPT-BATCH-RUN-ID                   PIC X(14).
+          03 CKPT-LAST-CPF                       PIC X(15).
+          03 CKPT-FILE0004-COUNT                 PIC 9(04).
+          03 CKPT-UPDATED-COUNT                  PIC 9(04).
+          03 CKPT-FILEERR3-COUNT                 PIC 9(04).
+
       *DATA FOR ERROR LOG:
        01 WRK-ERROR-LOG.
           03 WRK-PROGRAM                         PIC X(08) VALUE
@@ -92,9 +211,29 @@
        77 WRK-ABEND-PGM                          PIC X(08) VALUE
                                                            'ABENDPGM'  .
 
+      *OPERATIONAL-ALERT PROGRAM:
+       77 WRK-ALERT-PGM                          PIC X(08) VALUE
+                                                           'ALERTPGM'  .
+
+      *BATCH-WINDOW METRICS PROGRAM:
+       77 WRK-METR-PGM                           PIC X(08) VALUE
+                                                           'METRPGM'   .
+
+      *DATA FOR THE OPERATIONAL ALERT PASSED TO ALERTPGM WHEN
+      *FILEERR3 CROSSES CSRGPARM-ERROR-THRESHOLD:
+       01 WRK-ALERT-LOG.
+          COPY 'CSRGALRT'.
+
+      *DATA FOR THE BATCH-WINDOW METRIC PASSED TO METRPGM AT THE
+      *END OF THE RUN:
+       01 WRK-METRICS-LOG.
+          COPY 'CSRGMETR'.
+
        01 WRK-FILE-STATUS.
           03 WRK-FS-FILE0004                     PIC 9(02) VALUE ZEROS .
           03 WRK-FS-FILEERR3                     PIC 9(02) VALUE ZEROS .
+          03 WRK-FS-FILEHST3                     PIC 9(02) VALUE ZEROS .
+          03 WRK-FS-CKPT0003                     PIC 9(02) VALUE ZEROS .
 
        01 WRK-FILE0004-REG.
           COPY 'CSTMRG01'.
@@ -102,6 +241,19 @@
        01 WRK-FILEERR3-REG.
           COPY 'CSTMRG01'.
 
+      *ONE-LINE-PER-REJECT OUTPUT RECORD FOR FILEERR3:
+       01 WRK-FILEERR3-OUT.
+          COPY 'CSRGERR1'.
+
+      *BEFORE-IMAGE CHANGE-HISTORY LINE WRITTEN TO FILEHST3 AHEAD OF
+      *EVERY UPDATE, SO WHAT TB_CUSTOMER LOOKED LIKE BEFORE THE CHANGE
+      *IS NEVER LOST:
+       01 WRK-FILEHST3-REG.
+          03 CSRGHST1-BATCH-RUN-ID            PIC X(14).
+          03 CSRGHST1-DATE                    PIC X(10).
+          03 CSRGHST1-TIME                    PIC X(08).
+          COPY 'CSTMRG01'.
+
       *WORKING DATA FOR THE SYSTEM DATE AND TIME.
        01 WRK-SYSTEM-DATE.
           03 YY                                  PIC 9(02) VALUE ZEROS .
@@ -128,6 +280,40 @@
           03 FILLER                              PIC X(01) VALUE ':'.
           03 SECOND-FORMATTED                    PIC 9(02) VALUE ZEROS .
 
+      *DATE/TIME STAMPED ON EACH FILEERR3 LINE AS IT IS WRITTEN, KEPT
+      *SEPARATE FROM WRK-DATE-FORMATTED/WRK-TIME-FORMATTED SO THE
+      *RUN-LEVEL DISPLAY STILL SHOWS WHEN THE JOB STARTED:
+       01 WRK-ERRLINE-DATE-FORMATTED.
+          03 ERL-DD-FORMATTED                    PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 ERL-MM-FORMATTED                    PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 ERL-YYYY-FORMATTED                  PIC 9(04) VALUE ZEROS .
+
+       01 WRK-ERRLINE-TIME-FORMATTED.
+          03 ERL-HOUR-FORMATTED                  PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 ERL-MINUTE-FORMATTED                PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 ERL-SECOND-FORMATTED                PIC 9(02) VALUE ZEROS .
+
+      *CAPTURES THE CURRENT DATE/TIME FOR THE BATCH-WINDOW METRIC
+      *WHEN THE RUN IS FINALIZING, SINCE WRK-DATE-FORMATTED/
+      *WRK-TIME-FORMATTED STILL HOLD WHEN THE JOB STARTED:
+       01 WRK-METR-END-DATE-FORMATTED.
+          03 METR-DD-FORMATTED                   PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 METR-MM-FORMATTED                   PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 METR-YYYY-FORMATTED                 PIC 9(04) VALUE ZEROS .
+
+       01 WRK-METR-END-TIME-FORMATTED.
+          03 METR-HOUR-FORMATTED                 PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 METR-MINUTE-FORMATTED               PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 METR-SECOND-FORMATTED               PIC 9(02) VALUE ZEROS .
+
        01 WRK-WHEN-COPILED.
           03 MM-COMPILED                         PIC X(02) VALUE SPACES.
           03 FILLER                              PIC X(01) VALUE '/'.
@@ -155,6 +341,10 @@
            EXEC SQL
               INCLUDE BTB_CUSTOMER
            END-EXEC.
+
+           EXEC SQL
+              INCLUDE BTB_STATE_REF
+           END-EXEC.
       *================================================================*
        PROCEDURE                       DIVISION.
       *================================================================*
@@ -176,11 +366,18 @@
       *----------------------------------------------------------------*
            PERFORM 9000-GET-DATE-TIME.
 
+           PERFORM 1050-GET-RUN-PARMS.
+
            INITIALIZE WRK-FILE0004-REG
-                      WRK-FILEERR3-REG.
+                      WRK-FILEERR3-REG
+                      WRK-FILEHST3-REG.
+
+           PERFORM 1060-CHECK-FOR-RESTART.
 
            OPEN INPUT  FILE0004
-                OUTPUT FILEERR3.
+                OUTPUT FILEERR3
+                       FILEHST3
+                       CKPT0003.
 
            MOVE 'OPEN FILE FILE0004'   TO WRK-ERROR-MSG.
            PERFORM 8100-TEST-FS-FILE0004.
@@ -188,11 +385,123 @@
            MOVE 'OPEN FILE FILEERR3'   TO WRK-ERROR-MSG.
            PERFORM 8200-TEST-FS-FILEERR3.
 
+           MOVE 'OPEN FILE FILEHST3'   TO WRK-ERROR-MSG.
+           PERFORM 8210-TEST-FS-FILEHST3.
+
+           MOVE 'OPEN FILE CKPT0003'   TO WRK-ERROR-MSG.
+           PERFORM 8300-TEST-FS-CKPT0003.
+
            PERFORM 2100-READ-FILE0004.
 
+           IF WRK-IS-RESTART-RUN
+              PERFORM 1070-SKIP-TO-CHECKPOINT
+           END-IF.
+
+           IF CSRGPARM-IS-TEST-MODE
+              DISPLAY '*** TEST MODE - NO DATABASE CHANGES WILL BE MADE'
+                      ' ***'
+           END-IF.
+
       *----------------------------------------------------------------*
        1000-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1050-GET-RUN-PARMS              SECTION.
+      *----------------------------------------------------------------*
+      *    READS THE OPTIONAL RUNTIME PARAMETER CARD FROM SYSIN AND    *
+      *    APPLIES SHOP DEFAULTS TO WHATEVER IS LEFT BLANK SO THE JOB  *
+      *    STILL RUNS UNATTENDED WHEN NO PARM CARD IS SUPPLIED.        *
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO   CSRGPARM-RUN-PARMS.
+
+           ACCEPT CSRGPARM-RUN-PARMS   FROM SYSIN.
+
+           IF CSRGPARM-BATCH-RUN-ID    EQUAL SPACES
+              STRING YYYY-FORMATTED, MM-FORMATTED, DD-FORMATTED,
+                     HOUR-FORMATTED, MINUTE-FORMATTED,
+                     SECOND-FORMATTED
+                                       DELIMITED BY SIZE
+                                       INTO CSRGPARM-BATCH-RUN-ID
+           END-IF.
+
+           IF CSRGPARM-COMMIT-INTERVAL EQUAL ZEROS
+              MOVE 1000                TO   CSRGPARM-COMMIT-INTERVAL
+           END-IF.
+
+           IF CSRGPARM-ERROR-TOLERANCE NOT EQUAL 'Y'
+              MOVE 'N'                 TO   CSRGPARM-ERROR-TOLERANCE
+           END-IF.
+
+           IF CSRGPARM-ERROR-THRESHOLD EQUAL ZEROS
+              MOVE 100                 TO   CSRGPARM-ERROR-THRESHOLD
+           END-IF.
+
+           IF CSRGPARM-TEST-MODE       NOT EQUAL 'Y'
+              MOVE 'N'                 TO   CSRGPARM-TEST-MODE
+           END-IF.
+      *----------------------------------------------------------------*
+       1050-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1060-CHECK-FOR-RESTART          SECTION.
+      *----------------------------------------------------------------*
+      *    A CHECKPOINT FILE LEFT BEHIND BY AN INTERRUPTED PRIOR RUN   *
+      *    MEANS THIS IS A RESTART: PROCESSING SKIPS AHEAD PAST THE    *
+      *    LAST CPF THAT WAS ALREADY COMMITTED.  A MISSING CHECKPOINT  *
+      *    FILE IS THE NORMAL, NON-RESTART CASE AND IS NOT AN ERROR.   *
+      *----------------------------------------------------------------*
+           OPEN INPUT CKPT0003.
+
+           IF WRK-FS-CKPT0003          EQUAL ZEROS
+              PERFORM 1061-READ-ONE-CKPT-REC
+                 UNTIL WRK-FS-CKPT0003 NOT EQUAL ZEROS
+
+              IF CKPT-LAST-CPF         OF WRK-CHECKPOINT-REG
+                                       NOT EQUAL SPACES
+                 MOVE 'Y'              TO WRK-RESTART-SW
+                 MOVE CKPT-LAST-CPF    OF WRK-CHECKPOINT-REG
+                                       TO WRK-CHECKPOINT-KEY
+                 MOVE CKPT-FILE0004-COUNT OF WRK-CHECKPOINT-REG
+                                       TO WRK-FILE0004-REGS-COUNTER
+                 MOVE CKPT-UPDATED-COUNT  OF WRK-CHECKPOINT-REG
+                                       TO WRK-UPDATED-REGS-COUNTER
+                 MOVE CKPT-FILEERR3-COUNT OF WRK-CHECKPOINT-REG
+                                       TO WRK-FILEERR3-REGS-COUNTER
+              END-IF
+
+              CLOSE CKPT0003
+           END-IF.
+      *----------------------------------------------------------------*
+       1060-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1061-READ-ONE-CKPT-REC          SECTION.
+      *----------------------------------------------------------------*
+           READ CKPT0003               INTO WRK-CHECKPOINT-REG.
+      *----------------------------------------------------------------*
+       1061-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1070-SKIP-TO-CHECKPOINT         SECTION.
+      *----------------------------------------------------------------*
+      *    RE-USES THE STANDARD READ DRIVER TO SKIP PAST RECORDS THAT  *
+      *    WERE ALREADY COMMITTED TO TB_CUSTOMER BEFORE THE PRIOR RUN  *
+      *    WAS INTERRUPTED.  WRK-SKIP-COUNT-SW HOLDS THE COUNTER AT    *
+      *    THE VALUE 1060-CHECK-FOR-RESTART ALREADY RESTORED, SINCE    *
+      *    THESE RECORDS WERE COUNTED ONCE ALREADY BY THE RUN THAT     *
+      *    WROTE THE CHECKPOINT.                                       *
+      *----------------------------------------------------------------*
+           MOVE 'Y'                       TO WRK-SKIP-COUNT-SW.
+
+           PERFORM 2100-READ-FILE0004
+              UNTIL WRK-FILE0004-EOF   EQUAL 'END'
+                 OR CSTMRG01-CPF       OF WRK-FILE0004-REG
+                                       GREATER WRK-CHECKPOINT-KEY.
+
+           MOVE 'N'                       TO WRK-SKIP-COUNT-SW.
+      *----------------------------------------------------------------*
+       1070-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        2000-PROCESS                    SECTION.
       *----------------------------------------------------------------*
@@ -202,12 +511,32 @@
            PERFORM 2200-SELECT-REGISTRY-FOR-UPDT.
 
            IF SQLCODE EQUAL +100
+               MOVE 'NOT FOUND'         TO WRK-FILEERR3-REASON
+               MOVE SQLCODE             TO WRK-SQLCODE-SINAL
+               MOVE WRK-SQLCODE-X       TO WRK-FILEERR3-SQLCODE-OUT
                PERFORM 2500-WRITE-FILEERR3
            ELSE
-               PERFORM 2300-MOVE-DATA-FOR-UPDT
-               PERFORM 2400-UPDATE
+               PERFORM 2250-VALIDATE-UPDT-FIELDS
+               IF WRK-UPDT-DATA-IS-INVALID
+                  MOVE 'BAD DATA'       TO WRK-FILEERR3-REASON
+                  MOVE SPACES           TO WRK-FILEERR3-SQLCODE-OUT
+                  PERFORM 2500-WRITE-FILEERR3
+               ELSE
+                  PERFORM 2350-WRITE-FILEHST3
+                  PERFORM 2300-MOVE-DATA-FOR-UPDT
+                  PERFORM 2400-UPDATE
+                  IF SQLCODE EQUAL +100
+                     MOVE 'NOT FOUND ON UPDATE'
+                                         TO WRK-FILEERR3-REASON
+                     MOVE SQLCODE        TO WRK-SQLCODE-SINAL
+                     MOVE WRK-SQLCODE-X  TO WRK-FILEERR3-SQLCODE-OUT
+                     PERFORM 2500-WRITE-FILEERR3
+                  END-IF
+               END-IF
            END-IF.
 
+           PERFORM 2600-COMMIT-AND-CHECKPOINT.
+
            PERFORM 2100-READ-FILE0004.
 
       *----------------------------------------------------------------*
@@ -225,7 +554,9 @@
            IF WRK-FS-FILE0004          EQUAL 10
               MOVE 'END'               TO   WRK-FILE0004-EOF
            ELSE
-              ADD 1                    TO   WRK-FILE0004-REGS-COUNTER
+              IF WRK-SKIP-COUNT-SW     EQUAL 'N'
+                 ADD 1                 TO   WRK-FILE0004-REGS-COUNTER
+              END-IF
            END-IF.
       *----------------------------------------------------------------*
        2100-99-EXIT.                   EXIT.
@@ -258,6 +589,9 @@
                      ,STATE
                      ,COUNTRY
                      ,TIMEREGINC
+                     ,EMAIL
+                     ,PHONE
+                     ,CEP
                INTO  :CPF
                     ,:NAME
                     ,:BIRTH
@@ -268,6 +602,9 @@
                     ,:STATE
                     ,:COUNTRY
                     ,:TIMEREGINC
+                    ,:EMAIL
+                    ,:PHONE
+                    ,:CEP
                FROM  TB_CUSTOMER
                WHERE CPF = :CPF
            END-EXEC.
@@ -284,69 +621,364 @@
       *----------------------------------------------------------------*
        2200-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2250-VALIDATE-UPDT-FIELDS       SECTION.
+      *----------------------------------------------------------------*
+      *    VALIDATES BIRTH/STATE/COUNTRY/CEP ON FILE0004 BEFORE THE    *
+      *    UPDATE IS APPLIED, CHECKING STATE/COUNTRY AGAINST           *
+      *    TB_STATE_REF AND CEP AGAINST ITS MASK.  SPACES (LEAVE       *
+      *    UNCHANGED) AND THE CLEAR-VALUE TOKEN CARRY NO DATA TO       *
+      *    VALIDATE.                                                   *
+      *----------------------------------------------------------------*
+           MOVE 'Y'                    TO WRK-UPDT-VALID-SW.
+
+           IF CSTMRG01-BIRTH           OF WRK-FILE0004-REG
+                                          NOT EQUAL SPACES
+              AND CSTMRG01-BIRTH       OF WRK-FILE0004-REG
+                                         NOT EQUAL WRK-CLEAR-VALUE-TOKEN
+
+              MOVE CSTMRG01-BIRTH      OF WRK-FILE0004-REG
+                                       TO WRK-BIRTH-VALIDATE
+
+              IF WRK-BIRTH-DD          NOT NUMERIC
+              OR WRK-BIRTH-MM          NOT NUMERIC
+              OR WRK-BIRTH-YYYY        NOT NUMERIC
+              OR WRK-BIRTH-SEP1        NOT EQUAL '-'
+              OR WRK-BIRTH-SEP2        NOT EQUAL '-'
+              OR WRK-BIRTH-DD          LESS THAN 01
+              OR WRK-BIRTH-DD          GREATER THAN 31
+              OR WRK-BIRTH-MM          LESS THAN 01
+              OR WRK-BIRTH-MM          GREATER THAN 12
+                 MOVE 'N'              TO WRK-UPDT-VALID-SW
+              END-IF
+           END-IF.
+
+      *STATE/COUNTRY ARE CHECKED TOGETHER AGAINST TB_STATE_REF SINCE A
+      *STATE IS ONLY VALID WITHIN ITS OWN COUNTRY.  WHEN
+      *ONLY ONE OF THE TWO IS BEING CHANGED, THE OTHER SIDE OF THE
+      *COMBINATION IS TAKEN FROM WHAT IS ALREADY ON TB_CUSTOMER.
+           IF CSTMRG01-STATE           OF WRK-FILE0004-REG
+                                          NOT EQUAL SPACES
+              AND CSTMRG01-STATE       OF WRK-FILE0004-REG
+                                         NOT EQUAL WRK-CLEAR-VALUE-TOKEN
+
+              MOVE CSTMRG01-STATE      OF WRK-FILE0004-REG
+                                       TO STATE-REF
+
+              IF CSTMRG01-COUNTRY      OF WRK-FILE0004-REG
+                                          NOT EQUAL SPACES
+                 AND CSTMRG01-COUNTRY  OF WRK-FILE0004-REG
+                                         NOT EQUAL WRK-CLEAR-VALUE-TOKEN
+                 MOVE CSTMRG01-COUNTRY OF WRK-FILE0004-REG
+                                       TO COUNTRY-REF
+              ELSE
+                 MOVE COUNTRY          OF BTB-CUSTOMER
+                                       TO COUNTRY-REF
+              END-IF
+
+              PERFORM 2260-CHECK-STATE-REF
+
+              IF WRK-STATE-REF-COUNT   EQUAL ZEROS
+                 MOVE 'N'              TO WRK-UPDT-VALID-SW
+              END-IF
+           ELSE
+              IF CSTMRG01-COUNTRY      OF WRK-FILE0004-REG
+                                          NOT EQUAL SPACES
+                 AND CSTMRG01-COUNTRY  OF WRK-FILE0004-REG
+                                         NOT EQUAL WRK-CLEAR-VALUE-TOKEN
+
+                 MOVE CSTMRG01-COUNTRY OF WRK-FILE0004-REG
+                                       TO COUNTRY-REF
+
+                 PERFORM 2265-CHECK-COUNTRY-REF
+
+                 IF WRK-COUNTRY-REF-COUNT
+                                          EQUAL ZEROS
+                    MOVE 'N'           TO WRK-UPDT-VALID-SW
+                 END-IF
+              END-IF
+           END-IF.
+
+      *CEP MASK VALIDATION, 99999-999:
+           IF CSTMRG01-CEP             OF WRK-FILE0004-REG
+                                          NOT EQUAL SPACES
+              AND CSTMRG01-CEP         OF WRK-FILE0004-REG
+                                         NOT EQUAL WRK-CLEAR-VALUE-TOKEN
+
+              MOVE CSTMRG01-CEP        OF WRK-FILE0004-REG
+                                       TO WRK-CEP-VALIDATE
+
+              IF WRK-CEP-PREFIX        NOT NUMERIC
+              OR WRK-CEP-SUFFIX        NOT NUMERIC
+              OR WRK-CEP-SEP           NOT EQUAL '-'
+                 MOVE 'N'              TO WRK-UPDT-VALID-SW
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       2250-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2260-CHECK-STATE-REF            SECTION.
+      *----------------------------------------------------------------*
+      *    CONFIRMS STATE-REF/COUNTRY-REF IS A KNOWN COMBINATION ON     *
+      *    THE TB_STATE_REF REFERENCE TABLE.                            *
+      *----------------------------------------------------------------*
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WRK-STATE-REF-COUNT
+               FROM   TB_STATE_REF
+               WHERE  STATE   = :STATE-REF
+                 AND  COUNTRY = :COUNTRY-REF
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE             TO WRK-SQLCODE-SINAL
+              STRING 'SQLCODE..:',WRK-SQLCODE-X
+                                       DELIMITED BY SPACE
+                                       INTO WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       2260-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2265-CHECK-COUNTRY-REF          SECTION.
+      *----------------------------------------------------------------*
+      *    CONFIRMS COUNTRY-REF IS KNOWN TO TB_STATE_REF UNDER ANY      *
+      *    STATE, USED WHEN COUNTRY IS BEING CHANGED WITHOUT A STATE    *
+      *    CHANGE ON THE SAME RECORD.                                   *
+      *----------------------------------------------------------------*
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WRK-COUNTRY-REF-COUNT
+               FROM   TB_STATE_REF
+               WHERE  COUNTRY = :COUNTRY-REF
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE             TO WRK-SQLCODE-SINAL
+              STRING 'SQLCODE..:',WRK-SQLCODE-X
+                                       DELIMITED BY SPACE
+                                       INTO WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       2265-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        2300-MOVE-DATA-FOR-UPDT        SECTION.
+      *----------------------------------------------------------------*
+      *    SPACES ON FILE0004 MEAN "LEAVE THE CURRENT VALUE ALONE";     *
+      *    THE RESERVED TOKEN WRK-CLEAR-VALUE-TOKEN ('**') MEANS BLANK  *
+      *    THE FIELD OUT ON TB_CUSTOMER.                                *
       *----------------------------------------------------------------*
            IF CSTMRG01-NAME           OF WRK-FILE0004-REG
+                                         EQUAL WRK-CLEAR-VALUE-TOKEN
+              MOVE SPACES              TO NAME OF BTB-CUSTOMER
+           ELSE
+              IF CSTMRG01-NAME        OF WRK-FILE0004-REG
                                          NOT EQUAL SPACES
-              MOVE CSTMRG01-NAME      OF WRK-FILE0004-REG
+                 MOVE CSTMRG01-NAME   OF WRK-FILE0004-REG
                                       TO NAME
                                       OF BTB-CUSTOMER
+              END-IF
            END-IF.
 
            IF CSTMRG01-BIRTH          OF WRK-FILE0004-REG
+                                         EQUAL WRK-CLEAR-VALUE-TOKEN
+              MOVE SPACES              TO BIRTH OF BTB-CUSTOMER
+           ELSE
+              IF CSTMRG01-BIRTH       OF WRK-FILE0004-REG
                                          NOT EQUAL SPACES
-              MOVE CSTMRG01-BIRTH     OF WRK-FILE0004-REG
+                 MOVE CSTMRG01-BIRTH  OF WRK-FILE0004-REG
                                       TO BIRTH
                                       OF BTB-CUSTOMER
+              END-IF
            END-IF.
 
            IF CSTMRG01-STREET         OF WRK-FILE0004-REG
+                                         EQUAL WRK-CLEAR-VALUE-TOKEN
+              MOVE SPACES              TO STREET OF BTB-CUSTOMER
+           ELSE
+              IF CSTMRG01-STREET      OF WRK-FILE0004-REG
                                          NOT EQUAL SPACES
-              MOVE CSTMRG01-STREET    OF WRK-FILE0004-REG
+                 MOVE CSTMRG01-STREET OF WRK-FILE0004-REG
                                       TO STREET
                                       OF BTB-CUSTOMER
+              END-IF
            END-IF.
 
            IF CSTMRG01-NUMBER         OF WRK-FILE0004-REG
+                                         EQUAL WRK-CLEAR-VALUE-TOKEN
+              MOVE SPACES              TO HNUMBER OF BTB-CUSTOMER
+           ELSE
+              IF CSTMRG01-NUMBER      OF WRK-FILE0004-REG
                                          NOT EQUAL SPACES
-              MOVE CSTMRG01-NUMBER    OF WRK-FILE0004-REG
+                 MOVE CSTMRG01-NUMBER OF WRK-FILE0004-REG
                                       TO HNUMBER
                                       OF BTB-CUSTOMER
+              END-IF
            END-IF.
 
            IF CSTMRG01-OTHER-INFO     OF WRK-FILE0004-REG
+                                         EQUAL WRK-CLEAR-VALUE-TOKEN
+              MOVE SPACES              TO OTHER-INFO OF BTB-CUSTOMER
+           ELSE
+              IF CSTMRG01-OTHER-INFO  OF WRK-FILE0004-REG
                                          NOT EQUAL SPACES
-              MOVE CSTMRG01-OTHER-INFO
+                 MOVE CSTMRG01-OTHER-INFO
                                       OF WRK-FILE0004-REG
                                       TO OTHER-INFO
                                       OF BTB-CUSTOMER
+              END-IF
            END-IF.
 
            IF CSTMRG01-CITY           OF WRK-FILE0004-REG
+                                         EQUAL WRK-CLEAR-VALUE-TOKEN
+              MOVE SPACES              TO CITY OF BTB-CUSTOMER
+           ELSE
+              IF CSTMRG01-CITY        OF WRK-FILE0004-REG
                                          NOT EQUAL SPACES
-              MOVE CSTMRG01-CITY      OF WRK-FILE0004-REG
+                 MOVE CSTMRG01-CITY   OF WRK-FILE0004-REG
                                       TO CITY
                                       OF BTB-CUSTOMER
+              END-IF
            END-IF.
 
            IF CSTMRG01-STATE          OF WRK-FILE0004-REG
+                                         EQUAL WRK-CLEAR-VALUE-TOKEN
+              MOVE SPACES              TO STATE OF BTB-CUSTOMER
+           ELSE
+              IF CSTMRG01-STATE       OF WRK-FILE0004-REG
                                          NOT EQUAL SPACES
-              MOVE CSTMRG01-STATE     OF WRK-FILE0004-REG
+                 MOVE CSTMRG01-STATE  OF WRK-FILE0004-REG
                                       TO STATE
                                       OF BTB-CUSTOMER
+              END-IF
            END-IF.
 
            IF CSTMRG01-COUNTRY        OF WRK-FILE0004-REG
+                                         EQUAL WRK-CLEAR-VALUE-TOKEN
+              MOVE SPACES              TO COUNTRY OF BTB-CUSTOMER
+           ELSE
+              IF CSTMRG01-COUNTRY     OF WRK-FILE0004-REG
                                          NOT EQUAL SPACES
-              MOVE CSTMRG01-COUNTRY   OF WRK-FILE0004-REG
+                 MOVE CSTMRG01-COUNTRY
+                                      OF WRK-FILE0004-REG
                                       TO COUNTRY
                                       OF BTB-CUSTOMER
+              END-IF
+           END-IF.
+
+           IF CSTMRG01-EMAIL          OF WRK-FILE0004-REG
+                                         EQUAL WRK-CLEAR-VALUE-TOKEN
+              MOVE SPACES              TO EMAIL OF BTB-CUSTOMER
+           ELSE
+              IF CSTMRG01-EMAIL       OF WRK-FILE0004-REG
+                                         NOT EQUAL SPACES
+                 MOVE CSTMRG01-EMAIL  OF WRK-FILE0004-REG
+                                      TO EMAIL
+                                      OF BTB-CUSTOMER
+              END-IF
+           END-IF.
+
+           IF CSTMRG01-PHONE          OF WRK-FILE0004-REG
+                                         EQUAL WRK-CLEAR-VALUE-TOKEN
+              MOVE SPACES              TO PHONE OF BTB-CUSTOMER
+           ELSE
+              IF CSTMRG01-PHONE       OF WRK-FILE0004-REG
+                                         NOT EQUAL SPACES
+                 MOVE CSTMRG01-PHONE  OF WRK-FILE0004-REG
+                                      TO PHONE
+                                      OF BTB-CUSTOMER
+              END-IF
+           END-IF.
+
+           IF CSTMRG01-CEP            OF WRK-FILE0004-REG
+                                         EQUAL WRK-CLEAR-VALUE-TOKEN
+              MOVE SPACES              TO CEP OF BTB-CUSTOMER
+           ELSE
+              IF CSTMRG01-CEP         OF WRK-FILE0004-REG
+                                         NOT EQUAL SPACES
+                 MOVE CSTMRG01-CEP    OF WRK-FILE0004-REG
+                                      TO CEP
+                                      OF BTB-CUSTOMER
+              END-IF
            END-IF.
 
       *----------------------------------------------------------------*
        2300-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2350-WRITE-FILEHST3             SECTION.
+      *----------------------------------------------------------------*
+      *    CAPTURES WHAT TB_CUSTOMER LOOKED LIKE BEFORE THE UPDATE IS  *
+      *    APPLIED - BTB-CUSTOMER STILL HOLDS THE ROW AS 2200-SELECT-  *
+      *    REGISTRY-FOR-UPDT READ IT, SINCE 2300-MOVE-DATA-FOR-UPDT    *
+      *    HAS NOT YET OVERLAID IT WITH THE INCOMING CHANGES.          *
+      *----------------------------------------------------------------*
+           MOVE 'RECORDING CHANGE HISTORY'
+                                       TO WRK-ERROR-MSG.
+
+           PERFORM 9010-STAMP-ERROR-LINE.
+
+           MOVE CSRGPARM-BATCH-RUN-ID  TO    CSRGHST1-BATCH-RUN-ID
+                                             OF WRK-FILEHST3-REG.
+           MOVE WRK-ERRLINE-DATE-FORMATTED
+                                       TO    CSRGHST1-DATE
+                                             OF WRK-FILEHST3-REG.
+           MOVE WRK-ERRLINE-TIME-FORMATTED
+                                       TO    CSRGHST1-TIME
+                                             OF WRK-FILEHST3-REG.
+
+           MOVE CPF                    OF BTB-CUSTOMER
+           TO CSTMRG01-CPF             OF WRK-FILEHST3-REG.
+
+           MOVE NAME                   OF BTB-CUSTOMER
+           TO CSTMRG01-NAME            OF WRK-FILEHST3-REG.
+
+           MOVE BIRTH                  OF BTB-CUSTOMER
+           TO CSTMRG01-BIRTH           OF WRK-FILEHST3-REG.
+
+           MOVE STREET                 OF BTB-CUSTOMER
+           TO CSTMRG01-STREET          OF WRK-FILEHST3-REG.
+
+           MOVE HNUMBER                OF BTB-CUSTOMER
+           TO CSTMRG01-NUMBER          OF WRK-FILEHST3-REG.
+
+           MOVE OTHER-INFO             OF BTB-CUSTOMER
+           TO CSTMRG01-OTHER-INFO      OF WRK-FILEHST3-REG.
+
+           MOVE CITY                   OF BTB-CUSTOMER
+           TO CSTMRG01-CITY            OF WRK-FILEHST3-REG.
+
+           MOVE STATE                  OF BTB-CUSTOMER
+           TO CSTMRG01-STATE           OF WRK-FILEHST3-REG.
+
+           MOVE COUNTRY                OF BTB-CUSTOMER
+           TO CSTMRG01-COUNTRY         OF WRK-FILEHST3-REG.
+
+           MOVE EMAIL                  OF BTB-CUSTOMER
+           TO CSTMRG01-EMAIL           OF WRK-FILEHST3-REG.
+
+           MOVE PHONE                  OF BTB-CUSTOMER
+           TO CSTMRG01-PHONE           OF WRK-FILEHST3-REG.
+
+           MOVE CEP                    OF BTB-CUSTOMER
+           TO CSTMRG01-CEP             OF WRK-FILEHST3-REG.
+
+           MOVE  WRK-FILEHST3-REG      TO    FD-REG-FILEHST3.
+
+           WRITE FD-REG-FILEHST3.
+
+           PERFORM 8210-TEST-FS-FILEHST3.
+
+           IF WRK-FS-FILEHST3          EQUAL ZEROS
+              ADD  1                   TO    WRK-FILEHST3-REGS-COUNTER
+           END-IF.
+      *----------------------------------------------------------------*
+       2350-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        2400-UPDATE                     SECTION.
       *----------------------------------------------------------------*
@@ -354,18 +986,30 @@
            MOVE 'UPDATING EXISTING REGISTRY'
                                        TO WRK-ERROR-MSG.
 
-           EXEC SQL
-               UPDATE TB_CUSTOMER
-                  SET NAME         = :NAME
-                     ,BIRTH        = :BIRTH
-                     ,STREET       = :STREET
-                     ,HNUMBER      = :HNUMBER
-                     ,OTHER_INFO   = :OTHER-INFO
-                     ,CITY         = :CITY
-                     ,STATE        = :STATE
-                     ,COUNTRY      = :COUNTRY
-               WHERE  CPF          = :CPF
-           END-EXEC.
+      *----------------------------------------------------------------*
+      *    IN TEST MODE THE UPDATE IS SIMULATED, NOT                    *
+      *    EXECUTED, SO A DRY RUN CAN REPORT WHAT WOULD HAVE BEEN       *
+      *    CHANGED WITHOUT TOUCHING TB_CUSTOMER.                        *
+      *----------------------------------------------------------------*
+           IF CSRGPARM-IS-PRODUCTION
+              EXEC SQL
+                  UPDATE TB_CUSTOMER
+                     SET NAME         = :NAME
+                        ,BIRTH        = :BIRTH
+                        ,STREET       = :STREET
+                        ,HNUMBER      = :HNUMBER
+                        ,OTHER_INFO   = :OTHER-INFO
+                        ,CITY         = :CITY
+                        ,STATE        = :STATE
+                        ,COUNTRY      = :COUNTRY
+                        ,EMAIL        = :EMAIL
+                        ,PHONE        = :PHONE
+                        ,CEP          = :CEP
+                  WHERE  CPF          = :CPF
+              END-EXEC
+           ELSE
+              MOVE ZEROS                 TO SQLCODE
+           END-IF.
 
            IF SQLCODE NOT EQUAL ZEROS AND +100
               MOVE SQLCODE             TO WRK-SQLCODE-SINAL
@@ -375,28 +1019,42 @@
               PERFORM 9999-CALL-ABEND-PGM
            END-IF.
 
-           ADD 1                    TO WRK-UPDATED-REGS-COUNTER.
+           IF SQLCODE EQUAL ZEROS
+              ADD 1                 TO WRK-UPDATED-REGS-COUNTER
+           END-IF.
 
       *----------------------------------------------------------------*
        2400-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        2500-WRITE-FILEERR3            SECTION.
+      *----------------------------------------------------------------*
+      *    EVERY REJECTED RECORD GETS ITS OWN LINE CARRYING THE REASON *
+      *    TEXT SET BY THE CALLER (WRK-FILEERR3-REASON), THE REJECTED  *
+      *    CPF, THE SQLCODE WHEN THE REJECT IS DB-SOURCED, AND THE     *
+      *    DATE/TIME THE LINE WAS WRITTEN.                             *
       *----------------------------------------------------------------*
            MOVE 'RECORDING ERROR FILE'
                                        TO WRK-ERROR-MSG.
 
-           IF WRK-FILEERR3-REGS-COUNTER  EQUAL ZEROS
-              MOVE 'NOT FOUND:'          TO FD-REG-FILEERR3
-              WRITE FD-REG-FILEERR3
-              PERFORM 8200-TEST-FS-FILEERR3
-           END-IF.
-
-
-           MOVE CSTMRG01-CPF           OF WRK-FILE0004-REG
-           TO   CSTMRG01-CPF           OF WRK-FILEERR3-REG.
-
-           MOVE  WRK-FILEERR3-REG      TO FD-REG-FILEERR3.
+           PERFORM 9010-STAMP-ERROR-LINE.
+
+           MOVE WRK-FILEERR3-REASON   TO    CSRGERR1-REASON
+                                             OF WRK-FILEERR3-OUT.
+           MOVE CSTMRG01-CPF          OF WRK-FILE0004-REG
+                                       TO    CSRGERR1-CPF
+                                             OF WRK-FILEERR3-OUT.
+           MOVE WRK-FILEERR3-SQLCODE-OUT
+                                       TO    CSRGERR1-SQLCODE
+                                             OF WRK-FILEERR3-OUT.
+           MOVE WRK-ERRLINE-DATE-FORMATTED
+                                       TO    CSRGERR1-DATE
+                                             OF WRK-FILEERR3-OUT.
+           MOVE WRK-ERRLINE-TIME-FORMATTED
+                                       TO    CSRGERR1-TIME
+                                             OF WRK-FILEERR3-OUT.
+
+           MOVE  WRK-FILEERR3-OUT      TO FD-REG-FILEERR3.
 
            WRITE FD-REG-FILEERR3.
 
@@ -409,9 +1067,57 @@
       *----------------------------------------------------------------*
        2500-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2600-COMMIT-AND-CHECKPOINT      SECTION.
+      *----------------------------------------------------------------*
+      *    COMMITS THE UNIT OF WORK EVERY CSRGPARM-COMMIT-INTERVAL       *
+      *    RECORDS AND PERSISTS A CHECKPOINT SO A LARGE FILE CAN BE    *
+      *    RESTARTED PARTWAY THROUGH.                                  *
+      *----------------------------------------------------------------*
+           ADD 1                       TO   WRK-COMMIT-COUNTER.
+
+           IF WRK-COMMIT-COUNTER       GREATER OR EQUAL
+                                            CSRGPARM-COMMIT-INTERVAL
+
+              IF CSRGPARM-IS-PRODUCTION
+                 EXEC SQL
+                     COMMIT
+                 END-EXEC
+              END-IF
+
+              MOVE CSRGPARM-BATCH-RUN-ID TO CKPT-BATCH-RUN-ID
+                                            OF WRK-CHECKPOINT-REG
+              MOVE CSTMRG01-CPF         OF WRK-FILE0004-REG
+                                        TO CKPT-LAST-CPF
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-FILE0004-REGS-COUNTER
+                                        TO CKPT-FILE0004-COUNT
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-UPDATED-REGS-COUNTER
+                                        TO CKPT-UPDATED-COUNT
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-FILEERR3-REGS-COUNTER
+                                        TO CKPT-FILEERR3-COUNT
+                                            OF WRK-CHECKPOINT-REG
+
+              MOVE WRK-CHECKPOINT-REG   TO FD-REG-CKPT0003
+              WRITE FD-REG-CKPT0003
+
+              MOVE 'WRITE CHECKPOINT FILE' TO WRK-ERROR-MSG
+              PERFORM 8300-TEST-FS-CKPT0003
+
+              MOVE ZEROS                TO WRK-COMMIT-COUNTER
+           END-IF.
+      *----------------------------------------------------------------*
+       2600-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        3000-FINALIZE                   SECTION.
       *----------------------------------------------------------------*
+           PERFORM 3050-CHECK-ALERT-THRESHOLD.
+
+           PERFORM 3060-WRITE-BATCH-METRICS.
+
            DISPLAY '***************************'.
            DISPLAY '*  SUCCESSFUL  EXECUTION  *'.
            DISPLAY '***************************'.
@@ -428,15 +1134,86 @@
 
            DISPLAY '*RECORDS FILEERR3....:' WRK-FILEERR3-REGS-COUNTER
            '*'.
+           DISPLAY '*RECORDS FILEHST3....:' WRK-FILEHST3-REGS-COUNTER
+           '*'.
            DISPLAY '*-------------------------*'.
            DISPLAY '*EXECUTED......:' WRK-DATE-FORMATTED '*'.
            DISPLAY '*.................' WRK-TIME-FORMATTED '*'.
            DISPLAY '***************************'.
 
+           IF CSRGPARM-IS-TEST-MODE
+              DISPLAY '*** TEST MODE - COUNTS ABOVE ARE SIMULATED,  ***'
+              DISPLAY '*** TB_CUSTOMER WAS NOT CHANGED              ***'
+           END-IF.
+
            STOP RUN.
       *----------------------------------------------------------------*
        3000-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3050-CHECK-ALERT-THRESHOLD      SECTION.
+      *----------------------------------------------------------------*
+      *    RAISES AN OPERATIONAL ALERT WHEN FILEERR3'S REJECT VOLUME    *
+      *    FOR THIS RUN CROSSES CSRGPARM-ERROR-THRESHOLD, SO A SPIKE    *
+      *    GETS LOOKED AT THE NEXT MORNING INSTEAD OF THE NEXT TIME     *
+      *    SOMEONE AUDITS THE ERROR FILES.                              *
+      *----------------------------------------------------------------*
+           IF WRK-FILEERR3-REGS-COUNTER GREATER CSRGPARM-ERROR-THRESHOLD
+              MOVE WRK-PROGRAM          TO   WRK-ALERT-PROGRAM
+              MOVE 'FILEERR3'           TO   WRK-ALERT-FILE
+              MOVE WRK-FILEERR3-REGS-COUNTER
+                                        TO   WRK-ALERT-COUNT
+              MOVE CSRGPARM-ERROR-THRESHOLD
+                                        TO   WRK-ALERT-THRESHOLD
+              MOVE CSRGPARM-BATCH-RUN-ID
+                                        TO   WRK-ALERT-BATCH-RUN-ID
+              MOVE WRK-DATE-FORMATTED   TO   WRK-ALERT-DATE
+              MOVE WRK-TIME-FORMATTED   TO   WRK-ALERT-TIME
+              CALL WRK-ALERT-PGM        USING WRK-ALERT-LOG
+           END-IF.
+      *----------------------------------------------------------------*
+       3050-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3060-WRITE-BATCH-METRICS        SECTION.
+      *----------------------------------------------------------------*
+      *    STAMPS THE RUN'S END TIME, WORKS OUT THE ELAPSED WINDOW,     *
+      *    AND PASSES THE RUN'S VOLUMES TO METRPGM SO OPERATIONS CAN    *
+      *    TREND THE BATCH WINDOW OVER TIME.                            *
+      *----------------------------------------------------------------*
+           PERFORM 9020-STAMP-METR-END-TIME.
+
+           MOVE WRK-PROGRAM             TO   WRK-METR-PROGRAM.
+           MOVE CSRGPARM-BATCH-RUN-ID   TO   WRK-METR-BATCH-RUN-ID.
+           MOVE WRK-DATE-FORMATTED      TO   WRK-METR-START-DATE.
+           MOVE WRK-TIME-FORMATTED      TO   WRK-METR-START-TIME.
+           MOVE WRK-METR-END-DATE-FORMATTED
+                                        TO   WRK-METR-END-DATE.
+           MOVE WRK-METR-END-TIME-FORMATTED
+                                        TO   WRK-METR-END-TIME.
+
+           COMPUTE WRK-METR-ELAPSED-SECS =
+                     (METR-HOUR-FORMATTED   * 3600
+                    + METR-MINUTE-FORMATTED * 60
+                    + METR-SECOND-FORMATTED)
+                   - (HOUR-FORMATTED        * 3600
+                    + MINUTE-FORMATTED      * 60
+                    + SECOND-FORMATTED).
+
+           IF WRK-METR-ELAPSED-SECS      LESS ZEROS
+              MOVE ZEROS                 TO   WRK-METR-ELAPSED-SECS
+           END-IF.
+
+           MOVE WRK-FILE0004-REGS-COUNTER
+                                        TO   WRK-METR-RECORDS-IN.
+
+           ADD WRK-UPDATED-REGS-COUNTER
+               WRK-FILEERR3-REGS-COUNTER GIVING WRK-METR-RECORDS-OUT.
+
+           CALL WRK-METR-PGM            USING WRK-METRICS-LOG.
+      *----------------------------------------------------------------*
+       3060-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        8100-TEST-FS-FILE0004           SECTION.
       *----------------------------------------------------------------*
@@ -457,6 +1234,26 @@
       *----------------------------------------------------------------*
        8200-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8210-TEST-FS-FILEHST3           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-FILEHST3          NOT EQUAL ZEROS
+              MOVE WRK-FS-FILEHST3     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8210-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8300-TEST-FS-CKPT0003           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-CKPT0003          NOT EQUAL ZEROS
+              MOVE WRK-FS-CKPT0003     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8300-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        9000-GET-DATE-TIME              SECTION.
       *----------------------------------------------------------------*
@@ -473,6 +1270,47 @@
       *----------------------------------------------------------------*
        9000-99-EXIT.                   EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9010-STAMP-ERROR-LINE           SECTION.
+      *----------------------------------------------------------------*
+      *    CAPTURES THE CURRENT DATE/TIME FOR A SINGLE FILEERR3 OR     *
+      *    FILEHST3 LINE WITHOUT DISTURBING WRK-DATE-FORMATTED/        *
+      *    WRK-TIME-FORMATTED, WHICH STILL REFLECT WHEN THE JOB        *
+      *    STARTED.  SHARED BY BOTH THE FILEERR3 AND FILEHST3 LINES.   *
+      *----------------------------------------------------------------*
+           ACCEPT WRK-SYSTEM-DATE      FROM DATE.
+           MOVE YY                     TO ERL-YYYY-FORMATTED.
+           MOVE MM                     TO ERL-MM-FORMATTED.
+           MOVE DD                     TO ERL-DD-FORMATTED.
+           ADD  2000                   TO ERL-YYYY-FORMATTED.
+
+           ACCEPT WRK-SYSTEM-TIME      FROM TIME.
+           MOVE HOUR                   TO ERL-HOUR-FORMATTED.
+           MOVE MINUTE                 TO ERL-MINUTE-FORMATTED.
+           MOVE SECOND                 TO ERL-SECOND-FORMATTED.
+      *----------------------------------------------------------------*
+       9010-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9020-STAMP-METR-END-TIME        SECTION.
+      *----------------------------------------------------------------*
+      *    CAPTURES THE CURRENT DATE/TIME FOR THE BATCH-WINDOW METRIC  *
+      *    WITHOUT DISTURBING WRK-DATE-FORMATTED/WRK-TIME-FORMATTED,   *
+      *    WHICH STILL REFLECT WHEN THE JOB STARTED.                   *
+      *----------------------------------------------------------------*
+           ACCEPT WRK-SYSTEM-DATE      FROM DATE.
+           MOVE YY                     TO METR-YYYY-FORMATTED.
+           MOVE MM                     TO METR-MM-FORMATTED.
+           MOVE DD                     TO METR-DD-FORMATTED.
+           ADD  2000                   TO METR-YYYY-FORMATTED.
+
+           ACCEPT WRK-SYSTEM-TIME      FROM TIME.
+           MOVE HOUR                   TO METR-HOUR-FORMATTED.
+           MOVE MINUTE                 TO METR-MINUTE-FORMATTED.
+           MOVE SECOND                 TO METR-SECOND-FORMATTED.
+      *----------------------------------------------------------------*
+       9020-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        9999-CALL-ABEND-PGM             SECTION.
       *----------------------------------------------------------------*
