@@ -0,0 +1,561 @@
+      *================================================================*
+      *        I D E N T I F I C A T I O N      D I V I S I O N        *
+      *================================================================*
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     CSRG0006.
+       AUTHOR.         RENAN MUNIZ MERLO.
+       DATE-WRITTEN.   08/08/2026.
+       DATE-COMPILED   WHEN-COMPILED.
+       REMARKS.
+      *----------------------------------------------------------------*
+      *                RENAN MUNIZ MERLO COBOL DEVELOPER               *
+      *          https://www.linkedin.com/in/renan-muniz-merlo         *
+      *----------------------------------------------------------------*
+      *    PROGRAM-ID..: CSRG0006.                                     *
+      *    ANALYST.....: RENAN MUNIZ MERLO                             *
+      *    PROGRAMMER..: RENAN MUNIZ MERLO                             *
+      *    DATE........: 08/08/2026                                    *
+      *----------------------------------------------------------------*
+      *    PROJECT.....: CUSTOMER REGISTRATION PROJECT - CUSTMREG      *
+      *----------------------------------------------------------------*
+      *    GOAL........: ARCHIVE AND PURGE CUSTOMERS THAT HAVE BEEN    *
+      *                  SOFT-DELETED (STATUS = 'D') FOR LONGER THAN   *
+      *                  THE RETENTION PERIOD.  EACH QUALIFYING ROW    *
+      *                  IS WRITTEN TO FILE0006 BEFORE IT IS PURGED    *
+      *                  FROM TB_CUSTOMER.                             *
+      *----------------------------------------------------------------*
+      *    FILES.......:  DDNAME          LRECL       INCLUDE/BOOK     *
+      *                   FILE0006        00296       CSTMRG01         *
+      *                   CKPT0006        00037       NONE             *
+      *----------------------------------------------------------------*
+      *    MODIFICATION HISTORY.......:                                *
+      *    08/08/2026 RMM - PROGRAM CREATED.                           *
+      *    08/08/2026 RMM - RECORD LAYOUT GREW TO LRECL=296 TO CARRY   *
+      *                     CEP THROUGH TO THE ARCHIVE FILE.           *
+      *----------------------------------------------------------------*
+      *    TABLE DB2...:  TB_CUSTOMER                 BTB_CUSTOMER     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      *================================================================*
+      *           E N V I R O N M E N T      D I V I S I O N           *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FILE0006      ASSIGN TO UTS-S-FILE0006
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-FILE0006.
+
+           SELECT CKPT0006      ASSIGN TO UTS-S-CKPT0006
+            ORGANIZATION IS     SEQUENTIAL
+            ACCESS MODE  IS     SEQUENTIAL
+            FILE STATUS  IS     WRK-FS-CKPT0006.
+
+      *================================================================*
+      *                  D A T A      D I V I S I O N                  *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD FILE0006
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-FILE0006   PIC X(296).
+
+       FD CKPT0006
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS 00 RECORDS.
+       01 FD-REG-CKPT0006   PIC X(37).
+
+      *-----------------------------------------------------------------*
+      *                  WORKING-STORAGE SECTION                        *
+      *-----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FILE0006-REGS-COUNTER              PIC 9(04) VALUE ZEROS .
+       77 WRK-PURGED-REGS-COUNTER                PIC 9(04) VALUE ZEROS .
+
+       77 WRK-CURSOR-EOF                         PIC X(03) VALUE SPACES.
+
+      *DATA FOR PERIODIC COMMIT AND CHECKPOINT/RESTART:
+       77 WRK-COMMIT-COUNTER                     PIC 9(05) VALUE ZEROS .
+
+      *RUNTIME PARAMETER CARD:
+       COPY 'CSRGPARM'.
+
+       77 WRK-RETENTION-DAYS                     PIC 9(05) VALUE ZEROS .
+
+       01 WRK-RESTART-SW                         PIC X(01) VALUE 'N'.
+          88 WRK-IS-RESTART-RUN                        VALUE 'Y'.
+
+       01 WRK-CHECKPOINT-KEY                     PIC X(15) VALUE SPACES.
+
+       01 WRK-CHECKPOINT-REG.
+          03 CKPT-BATCH-RUN-ID                   PIC X(14).
+          03 CKPT-LAST-CPF                       PIC X(15).
+          03 CKPT-FILE0006-COUNT                 PIC 9(04).
+          03 CKPT-PURGED-COUNT                   PIC 9(04).
+
+      *DATA FOR ERROR LOG:
+       01 WRK-ERROR-LOG.
+          03 WRK-PROGRAM                         PIC X(08) VALUE
+                                                           'CSRG0006'  .
+          03 WRK-ERROR-MSG                       PIC X(30) VALUE SPACES.
+          03 WRK-ERROR-CODE                      PIC X(30) VALUE SPACES.
+          03 WRK-ERROR-DATE                      PIC X(10) VALUE SPACES.
+          03 WRK-ERROR-TIME                      PIC X(08) VALUE SPACES.
+
+      *ABENDING PROGRAM:
+       77 WRK-ABEND-PGM                          PIC X(08) VALUE
+                                                           'ABENDPGM'  .
+
+       01 WRK-FILE-STATUS.
+          03 WRK-FS-FILE0006                     PIC 9(02) VALUE ZEROS .
+          03 WRK-FS-CKPT0006                     PIC 9(02) VALUE ZEROS .
+
+       01 WRK-FILE0006-REG.
+          COPY 'CSTMRG01'.
+
+      *WORKING DATA FOR THE SYSTEM DATE AND TIME.
+       01 WRK-SYSTEM-DATE.
+          03 YY                                  PIC 9(02) VALUE ZEROS .
+          03 MM                                  PIC 9(02) VALUE ZEROS .
+          03 DD                                  PIC 9(02) VALUE ZEROS .
+      *
+       01 WRK-DATE-FORMATTED.
+          03 DD-FORMATTED                        PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 MM-FORMATTED                        PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE '-'   .
+          03 YYYY-FORMATTED                      PIC 9(04) VALUE ZEROS .
+      *
+       01 WRK-SYSTEM-TIME.
+          03 HOUR                                PIC 9(02) VALUE ZEROS .
+          03 MINUTE                              PIC 9(02) VALUE ZEROS .
+          03 SECOND                              PIC 9(02) VALUE ZEROS .
+          03 HUNDREDTH                           PIC 9(02) VALUE ZEROS .
+      *
+       01 WRK-TIME-FORMATTED.
+          03 HOUR-FORMATTED                      PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 MINUTE-FORMATTED                    PIC 9(02) VALUE ZEROS .
+          03 FILLER                              PIC X(01) VALUE ':'.
+          03 SECOND-FORMATTED                    PIC 9(02) VALUE ZEROS .
+
+       01 WRK-WHEN-COPILED.
+          03 MM-COMPILED                         PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '/'.
+          03 DD-COMPILED                         PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '/'.
+          03 YY-COMPILED                         PIC X(02) VALUE SPACES.
+          03 HOUR-COMPILED                       PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '-'.
+          03 MINUTE-COMPILED                     PIC X(02) VALUE SPACES.
+          03 FILLER                              PIC X(01) VALUE '-'.
+          03 SECOND-COMPILED                     PIC X(02) VALUE SPACES.
+
+       01 WRK-SQLCODE-SINAL PIC +9(009) VALUE ZEROS.
+       01 FILLER REDEFINES WRK-SQLCODE-SINAL.
+          05 FILLER         PIC X(001).
+          05 WRK-SQLCODE-NUM PIC 9(009).
+       01 FILLER REDEFINES WRK-SQLCODE-SINAL.
+          05 WRK-SQLCODE-X  PIC X(010).
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE BTB_CUSTOMER
+           END-EXEC.
+
+           EXEC SQL
+              DECLARE CSR0006 CURSOR FOR
+                 SELECT CPF, NAME, BIRTH, STREET, HNUMBER,
+                        OTHER_INFO, CITY, STATE, COUNTRY,
+                        EMAIL, PHONE, CEP
+                   FROM TB_CUSTOMER
+                  WHERE STATUS = 'D'
+                    AND DELETED_TS <= CURRENT TIMESTAMP -
+                                       :WRK-RETENTION-DAYS DAYS
+                    AND CPF > :WRK-CHECKPOINT-KEY
+                  ORDER BY CPF
+                  FOR FETCH ONLY
+           END-EXEC.
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESS               SECTION.
+      *----------------------------------------------------------------*
+           MOVE WHEN-COMPILED          TO WRK-WHEN-COPILED.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS      UNTIL WRK-CURSOR-EOF EQUAL 'END'.
+
+           PERFORM 3000-FINALIZE.
+      *----------------------------------------------------------------*
+       0000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1000-INITIALIZE                 SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 9000-GET-DATE-TIME.
+
+           PERFORM 1050-GET-RUN-PARMS.
+
+           INITIALIZE WRK-FILE0006-REG.
+
+           PERFORM 1060-CHECK-FOR-RESTART.
+
+           IF WRK-IS-RESTART-RUN
+              OPEN EXTEND FILE0006
+           ELSE
+              OPEN OUTPUT FILE0006
+           END-IF.
+
+           OPEN OUTPUT CKPT0006.
+
+           MOVE 'OPEN FILE FILE0006'   TO WRK-ERROR-MSG.
+           PERFORM 8100-TEST-FS-FILE0006.
+
+           MOVE 'OPEN FILE CKPT0006'   TO WRK-ERROR-MSG.
+           PERFORM 8200-TEST-FS-CKPT0006.
+
+           MOVE 'OPEN CURSOR CSR0006'  TO WRK-ERROR-MSG.
+
+           EXEC SQL
+               OPEN CSR0006
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE             TO WRK-SQLCODE-SINAL
+              STRING 'SQLCODE..:',WRK-SQLCODE-X
+                                       DELIMITED BY SPACE
+                                       INTO WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+
+           PERFORM 2100-FETCH-NEXT.
+      *----------------------------------------------------------------*
+       1000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1050-GET-RUN-PARMS              SECTION.
+      *----------------------------------------------------------------*
+      *    READS THE OPTIONAL RUNTIME PARAMETER CARD FROM SYSIN AND    *
+      *    APPLIES SHOP DEFAULTS TO WHATEVER IS LEFT BLANK SO THE JOB  *
+      *    STILL RUNS UNATTENDED WHEN NO PARM CARD IS SUPPLIED.        *
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO   CSRGPARM-RUN-PARMS.
+
+           ACCEPT CSRGPARM-RUN-PARMS   FROM SYSIN.
+
+           IF CSRGPARM-BATCH-RUN-ID    EQUAL SPACES
+              STRING YYYY-FORMATTED, MM-FORMATTED, DD-FORMATTED,
+                     HOUR-FORMATTED, MINUTE-FORMATTED,
+                     SECOND-FORMATTED
+                                       DELIMITED BY SIZE
+                                       INTO CSRGPARM-BATCH-RUN-ID
+           END-IF.
+
+           IF CSRGPARM-COMMIT-INTERVAL EQUAL ZEROS
+              MOVE 1000                TO   CSRGPARM-COMMIT-INTERVAL
+           END-IF.
+
+           IF CSRGPARM-RETENTION-DAYS  EQUAL ZEROS
+              MOVE 90                  TO   CSRGPARM-RETENTION-DAYS
+           END-IF.
+
+           MOVE CSRGPARM-RETENTION-DAYS TO  WRK-RETENTION-DAYS.
+      *----------------------------------------------------------------*
+       1050-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1060-CHECK-FOR-RESTART          SECTION.
+      *----------------------------------------------------------------*
+      *    A CHECKPOINT FILE LEFT BEHIND BY AN INTERRUPTED PRIOR RUN   *
+      *    MEANS THIS IS A RESTART.  UNLIKE THE FILE-DRIVEN PROGRAMS,  *
+      *    THIS JOB DOES NOT SKIP RECORDS BY READING PAST THEM - THE   *
+      *    LAST PURGED CPF IS BOUND STRAIGHT INTO THE CURSOR'S WHERE   *
+      *    CLAUSE SO THE CURSOR NEVER SEES ROWS ALREADY PURGED.        *
+      *----------------------------------------------------------------*
+           OPEN INPUT CKPT0006.
+
+           IF WRK-FS-CKPT0006          EQUAL ZEROS
+              PERFORM 1061-READ-ONE-CKPT-REC
+                 UNTIL WRK-FS-CKPT0006 NOT EQUAL ZEROS
+
+              IF CKPT-LAST-CPF         OF WRK-CHECKPOINT-REG
+                                       NOT EQUAL SPACES
+                 MOVE 'Y'              TO WRK-RESTART-SW
+                 MOVE CKPT-LAST-CPF    OF WRK-CHECKPOINT-REG
+                                       TO WRK-CHECKPOINT-KEY
+                 MOVE CKPT-FILE0006-COUNT OF WRK-CHECKPOINT-REG
+                                       TO WRK-FILE0006-REGS-COUNTER
+                 MOVE CKPT-PURGED-COUNT OF WRK-CHECKPOINT-REG
+                                       TO WRK-PURGED-REGS-COUNTER
+              END-IF
+
+              CLOSE CKPT0006
+           END-IF.
+      *----------------------------------------------------------------*
+       1060-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       1061-READ-ONE-CKPT-REC          SECTION.
+      *----------------------------------------------------------------*
+           READ CKPT0006               INTO WRK-CHECKPOINT-REG.
+      *----------------------------------------------------------------*
+       1061-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2000-PROCESS                    SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 2200-WRITE-ARCHIVE-FILE.
+
+           PERFORM 2300-PURGE-ROW.
+
+           PERFORM 2600-COMMIT-AND-CHECKPOINT.
+
+           PERFORM 2100-FETCH-NEXT.
+
+      *----------------------------------------------------------------*
+       2000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2100-FETCH-NEXT                 SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'FETCHING CSR0006'     TO   WRK-ERROR-MSG.
+
+           EXEC SQL
+               FETCH CSR0006
+                   INTO :CPF, :NAME, :BIRTH, :STREET, :HNUMBER,
+                        :OTHER-INFO, :CITY, :STATE, :COUNTRY,
+                        :EMAIL, :PHONE, :CEP
+           END-EXEC.
+
+           IF SQLCODE EQUAL +100
+              MOVE 'END'               TO   WRK-CURSOR-EOF
+           ELSE
+              IF SQLCODE NOT EQUAL ZEROS
+                 MOVE SQLCODE          TO WRK-SQLCODE-SINAL
+                 STRING 'SQLCODE..:',WRK-SQLCODE-X
+                                       DELIMITED BY SPACE
+                                       INTO WRK-ERROR-CODE
+                 PERFORM 9999-CALL-ABEND-PGM
+              END-IF
+              ADD 1                    TO   WRK-FILE0006-REGS-COUNTER
+           END-IF.
+      *----------------------------------------------------------------*
+       2100-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2200-WRITE-ARCHIVE-FILE         SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'WRITING FILE0006'     TO WRK-ERROR-MSG.
+
+           MOVE CPF                    OF BTB-CUSTOMER
+                                       TO CSTMRG01-CPF
+                                          OF WRK-FILE0006-REG.
+           MOVE NAME                   OF BTB-CUSTOMER
+                                       TO CSTMRG01-NAME
+                                          OF WRK-FILE0006-REG.
+           MOVE BIRTH                  OF BTB-CUSTOMER
+                                       TO CSTMRG01-BIRTH
+                                          OF WRK-FILE0006-REG.
+           MOVE STREET                 OF BTB-CUSTOMER
+                                       TO CSTMRG01-STREET
+                                          OF WRK-FILE0006-REG.
+           MOVE HNUMBER                OF BTB-CUSTOMER
+                                       TO CSTMRG01-NUMBER
+                                          OF WRK-FILE0006-REG.
+           MOVE OTHER-INFO             OF BTB-CUSTOMER
+                                       TO CSTMRG01-OTHER-INFO
+                                          OF WRK-FILE0006-REG.
+           MOVE CITY                   OF BTB-CUSTOMER
+                                       TO CSTMRG01-CITY
+                                          OF WRK-FILE0006-REG.
+           MOVE STATE                  OF BTB-CUSTOMER
+                                       TO CSTMRG01-STATE
+                                          OF WRK-FILE0006-REG.
+           MOVE COUNTRY                OF BTB-CUSTOMER
+                                       TO CSTMRG01-COUNTRY
+                                          OF WRK-FILE0006-REG.
+           MOVE EMAIL                  OF BTB-CUSTOMER
+                                       TO CSTMRG01-EMAIL
+                                          OF WRK-FILE0006-REG.
+           MOVE PHONE                  OF BTB-CUSTOMER
+                                       TO CSTMRG01-PHONE
+                                          OF WRK-FILE0006-REG.
+           MOVE CEP                    OF BTB-CUSTOMER
+                                       TO CSTMRG01-CEP
+                                          OF WRK-FILE0006-REG.
+
+           MOVE WRK-FILE0006-REG       TO FD-REG-FILE0006.
+
+           WRITE FD-REG-FILE0006.
+
+           PERFORM 8100-TEST-FS-FILE0006.
+      *----------------------------------------------------------------*
+       2200-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2300-PURGE-ROW                  SECTION.
+      *----------------------------------------------------------------*
+           STRING 'PURGING..: ',CPF OF BTB-CUSTOMER
+                                       DELIMITED BY SPACE
+                                       INTO WRK-ERROR-MSG.
+
+           EXEC SQL
+               DELETE FROM TB_CUSTOMER
+                     WHERE CPF = :CPF
+                       AND STATUS = 'D'
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS AND +100
+              MOVE SQLCODE             TO WRK-SQLCODE-SINAL
+              STRING 'SQLCODE..:',WRK-SQLCODE-X
+                                       DELIMITED BY SPACE
+                                       INTO WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+
+           IF SQLCODE EQUAL ZEROS
+              ADD 1                    TO WRK-PURGED-REGS-COUNTER
+           END-IF.
+      *----------------------------------------------------------------*
+       2300-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       2600-COMMIT-AND-CHECKPOINT      SECTION.
+      *----------------------------------------------------------------*
+      *    COMMITS THE UNIT OF WORK EVERY CSRGPARM-COMMIT-INTERVAL     *
+      *    RECORDS AND PERSISTS A CHECKPOINT SO A LARGE BACKLOG OF     *
+      *    SOFT-DELETED CUSTOMERS CAN BE RESTARTED PARTWAY THROUGH.    *
+      *----------------------------------------------------------------*
+           ADD 1                       TO   WRK-COMMIT-COUNTER.
+
+           IF WRK-COMMIT-COUNTER       GREATER OR EQUAL
+                                            CSRGPARM-COMMIT-INTERVAL
+
+              EXEC SQL
+                  COMMIT
+              END-EXEC
+
+              MOVE CSRGPARM-BATCH-RUN-ID TO CKPT-BATCH-RUN-ID
+                                            OF WRK-CHECKPOINT-REG
+              MOVE CPF                  OF BTB-CUSTOMER
+                                        TO CKPT-LAST-CPF
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-FILE0006-REGS-COUNTER
+                                        TO CKPT-FILE0006-COUNT
+                                            OF WRK-CHECKPOINT-REG
+              MOVE WRK-PURGED-REGS-COUNTER
+                                        TO CKPT-PURGED-COUNT
+                                            OF WRK-CHECKPOINT-REG
+
+              MOVE WRK-CHECKPOINT-REG   TO FD-REG-CKPT0006
+              WRITE FD-REG-CKPT0006
+
+              MOVE 'WRITE CHECKPOINT FILE' TO WRK-ERROR-MSG
+              PERFORM 8200-TEST-FS-CKPT0006
+
+              MOVE ZEROS                TO WRK-COMMIT-COUNTER
+           END-IF.
+      *----------------------------------------------------------------*
+       2600-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3000-FINALIZE                   SECTION.
+      *----------------------------------------------------------------*
+           EXEC SQL
+               CLOSE CSR0006
+           END-EXEC.
+
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+           DISPLAY '***************************'.
+           DISPLAY '*  SUCCESSFUL  EXECUTION  *'.
+           DISPLAY '***************************'.
+           DISPLAY '*MODULE..........:' WRK-PROGRAM '*'.
+           DISPLAY '*COMPILED........:'
+           DD-COMPILED '/' MM-COMPILED '/' YY-COMPILED '*'.
+           DISPLAY '*.................'
+           HOUR-COMPILED '.' MINUTE-COMPILED '.'SECOND-COMPILED '*'.
+           DISPLAY '*-------------------------*'.
+           DISPLAY '*RECORDS FILE0006....:' WRK-FILE0006-REGS-COUNTER
+           '*'.
+           DISPLAY '*PURGED FROM DATABASE:' WRK-PURGED-REGS-COUNTER
+           '*'.
+           DISPLAY '*-------------------------*'.
+           DISPLAY '*EXECUTED......:' WRK-DATE-FORMATTED '*'.
+           DISPLAY '*.................' WRK-TIME-FORMATTED '*'.
+           DISPLAY '***************************'.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       3000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8100-TEST-FS-FILE0006           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-FILE0006          NOT EQUAL ZEROS
+              MOVE WRK-FS-FILE0006     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8100-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       8200-TEST-FS-CKPT0006           SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-FS-CKPT0006          NOT EQUAL ZEROS
+              MOVE WRK-FS-CKPT0006     TO  WRK-ERROR-CODE
+              PERFORM 9999-CALL-ABEND-PGM
+           END-IF.
+      *----------------------------------------------------------------*
+       8200-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9000-GET-DATE-TIME              SECTION.
+      *----------------------------------------------------------------*
+           ACCEPT WRK-SYSTEM-DATE      FROM DATE.
+           MOVE YY                     TO YYYY-FORMATTED.
+           MOVE MM                     TO MM-FORMATTED.
+           MOVE DD                     TO DD-FORMATTED.
+           ADD  2000                   TO YYYY-FORMATTED.
+
+           ACCEPT WRK-SYSTEM-TIME      FROM TIME.
+           MOVE HOUR                   TO HOUR-FORMATTED.
+           MOVE MINUTE                 TO MINUTE-FORMATTED.
+           MOVE SECOND                 TO SECOND-FORMATTED.
+      *----------------------------------------------------------------*
+       9000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9999-CALL-ABEND-PGM             SECTION.
+      *----------------------------------------------------------------*
+           EXEC SQL
+               ROLLBACK
+           END-EXEC.
+
+           MOVE WRK-DATE-FORMATTED     TO WRK-ERROR-DATE.
+           MOVE WRK-TIME-FORMATTED     TO WRK-ERROR-TIME.
+           CALL WRK-ABEND-PGM          USING WRK-ERROR-LOG.
+      *----------------------------------------------------------------*
+       9000-99-EXIT.                   EXIT.
+      *----------------------------------------------------------------*
